@@ -0,0 +1,96 @@
+      *** MENU DE OPCIONES DE ORDMA-01 (MAEEMP.IND) ***
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MENOR-01.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+      *-----* PARA EL MOUSE-COBOL *-----*
+       77  X    PIC     99 binary value 10.
+       77  Y    PIC     99 binary value 10.
+       77  RES  PIC     99 binary value 10.
+       77  BOTON PIC    9 BINARY.
+      *----------------------------------*
+       77 TECLA         PIC XX.
+      *----------------------------------*
+      *-- RESPUESTA S/N DEL PGM "MENU-SN" PARA EL SENTIDO --*
+       77 OP-SN         PIC X.
+       01 TABLA-OPCIONES.
+           02 FILLER PIC X(20) VALUE "[POR CODIGO        ]".
+           02 FILLER PIC X(20) VALUE "[POR APELLIDO      ]".
+           02 FILLER PIC X(20) VALUE "[POR SEXO          ]".
+           02 FILLER PIC X(20) VALUE "[POR ANTIGUEDAD    ]".
+           02 FILLER PIC X(20) VALUE "[POR CATEGORIA     ]".
+           02 FILLER PIC X(20) VALUE "[CATEGORIA+APELLIDO]".
+           02 FILLER PIC X(20) VALUE "[CATEGORIA+ANTIGUED]".
+           02 FILLER PIC X(20) VALUE "[CANCELAR          ]".
+       01 RTABLA REDEFINES TABLA-OPCIONES.
+           02 ELEMEN PIC X(20) OCCURS 8 TIMES.
+
+       01 FI PIC 99.
+       01 LI PIC 99.
+       01 OP PIC X.
+
+       LINKAGE SECTION.
+       77 OPC PIC 9.
+      *-- SENTIDO DEL ORDEN: 1 = ASCENDENTE, 2 = DESCENDENTE --*
+       77 DIR PIC 9.
+
+       SCREEN SECTION.
+       01 P-TITULO.
+          02 LINE 09 COLUMN 55 REVERSE VALUE "ORDENAR POR:".
+
+       PROCEDURE DIVISION USING OPC, DIR.
+        INICIO.
+      *-- LLAMA AL PGM "FONDO" CON "CALL" --*
+      *-LAS POSICIONES SON -- IZ-AR-DE-AB-COLOR --*
+           CALL "FONDO" USING 54 15 76 24 1.
+           CANCEL "FONDO"
+           DISPLAY P-TITULO.
+
+           DISPLAY "                           " LINE 24, POSITION 01
+      **************** MOUSE **************
+           MOVE 9 TO FI.
+           MOVE 1 TO LI.
+        FILA.
+           COMPUTE FI = 10 + LI - 1.
+        UNO.
+           DISPLAY ELEMEN (LI) LINE FI POSITION 55 LOW
+           CONTROL "WINDOW-CREATE, FCOLOR = WHITE, BCOLOR = BLACK".
+           ADD 1 TO LI ADD 1 TO FI IF LI > 8 NEXT SENTENCE ELSE GO UNO.
+
+        DOS.
+           IF LI < 1 MOVE 8 TO LI.
+           IF LI > 8 MOVE 1 TO LI.
+           PERFORM FILA.
+           DISPLAY ELEMEN (LI) LINE FI POSITION 55 LOW REVERSE
+           CONTROL "WINDOW-CREATE, FCOLOR = WHITE, BCOLOR = BLACK".
+
+       TRES.
+           CALL "pikoratc" USING X, Y, RES, BOTON.
+           DISPLAY ELEMEN (LI) LINE FI POSITION 55 LOW
+           CONTROL "WINDOW-CREATE, FCOLOR = WHITE, BCOLOR = BLACK".
+           IF X = 10 AND Y >= 55 AND Y <= 76 MOVE 1 TO LI GO CUATRO.
+           IF X = 11 AND Y >= 55 AND Y <= 76 MOVE 2 TO LI GO CUATRO.
+           IF X = 12 AND Y >= 55 AND Y <= 76 MOVE 3 TO LI GO CUATRO.
+           IF X = 13 AND Y >= 55 AND Y <= 76 MOVE 4 TO LI GO CUATRO.
+           IF X = 14 AND Y >= 55 AND Y <= 76 MOVE 5 TO LI GO CUATRO.
+           IF X = 15 AND Y >= 55 AND Y <= 76 MOVE 6 TO LI GO CUATRO.
+           IF X = 16 AND Y >= 55 AND Y <= 76 MOVE 7 TO LI GO CUATRO.
+           IF X = 17 AND Y >= 55 AND Y <= 76 MOVE 8 TO LI GO CUATRO.
+
+           IF RES = 72 SUBTRACT 1 FROM LI GO DOS.
+           IF RES = 80 ADD 1 TO LI GO DOS.
+           IF RES = 01 MOVE 08 TO LI GO CUATRO.
+           IF RES = 28 NEXT SENTENCE ELSE GO DOS.
+
+        CUATRO.
+            MOVE LI TO OPC.
+            MOVE 1 TO DIR.
+            IF OPC < 8
+               DISPLAY "ORDEN DESCENDENTE (S/N)" LINE 24, POSITION 01
+               CONTROL "FCOLOR=RED", BLINK
+               CALL   "MENU-SN" USING OP-SN
+               CANCEL "MENU-SN"
+               IF OP-SN = "S" MOVE 2 TO DIR
+            END-IF.
+               EXIT PROGRAM.
+      *         STOP RUN.
