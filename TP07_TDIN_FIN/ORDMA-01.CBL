@@ -1,116 +1,286 @@
-      ** SORT = ORDENA LA POR EL CAMPO SOLICITADO "OPCION"**
-        IDENTIFICATION DIVISION.
-        PROGRAM-ID. ORDMA-01.
-        ENVIRONMENT DIVISION.
-        CONFIGURATION SECTION.
-       SPECIAL-NAMES.
-                    DECIMAL-POINT IS COMMA.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-      *- SIEMPRE SE DEFINEN 3 B.DATOS: ENTRADA-SAlIDA-TRABAJO--*
-
-      *-- B.DATOS QUE ENTRA -- DEFINIDO EN EL PGM "MODABM-1"-*
-           SELECT MAEEMP-E ASSIGN TO DISK  "MAEEMP.IND"
-           ORGANIZATION IS INDEXED
-           ACCESS IS SEQUENTIAL
-           RECORD KEY IS MCA
-           ALTERNATE RECORD KEY IS MAN DUPLICATES
-           FILE STATUS IS FST.
-
-      *-- B.DATOS QUE SALE -- ORDENADA - VA A ENTRAR A LISTAR -*
-      *-- PUEDE TENER CUALQUIER EXTENSI�N EN ESTE CASO ".ORD"-*
-           SELECT MAEEMP-S ASSIGN TO DISK "MAEEMP.ORD"
-           ORGANIZATION IS SEQUENTIAL
-           ACCESS IS SEQUENTIAL.
-
-      *-- B.DATOS DE TRABAJO - SE OCUPA EN EL PROCESO DE ORDENAR-*
-           SELECT MAEEMP-W ASSIGN TO DISK "MAEEMP.WWW".
-
-       DATA DIVISION.
-       FILE SECTION.
-
-       FD  MAEEMP-E
-           LABEL RECORD IS STANDARD
-           RECORD CONTAINS 42 CHARACTERS
-           DATA RECORD IS R-MAE-E.
-       01  R-MAE-E.
-            02 MCA     PIC 9(8).
-            02 MAN     PIC X(30).
-            02 MANT    PIC 9(2).
-            02 MSE     PIC 9.
-            02 MCATE   PIC 9.
-
-       FD  MAEEMP-S
-           LABEL RECORD IS STANDARD
-           RECORD CONTAINS 42 CHARACTERS
-           DATA RECORD IS R-MAE-S.
-       01  R-MAE-S.
-            02 FILLER  PIC X(42).
-
-       SD  MAEEMP-W
-           RECORD CONTAINS 42 CHARACTERS
-           DATA RECORD IS R-MAE-W.
-       01  R-MAE-W.
-            02 WCA     PIC 9(8).
-            02 WAN     PIC X(30).
-            02 WANT    PIC 9(2).
-            02 WSE     PIC 9.
-            02 WCATE   PIC 9.
-
-       WORKING-STORAGE SECTION.
-       77 TECLA                   PIC X.
-       77 FST                     PIC XX.
-       77 OPCION    PIC     9.
-
-       LINKAGE SECTION.
-       77  OPC    PIC     9.
-
-       PROCEDURE DIVISION USING OPC.
-       INICIO.
-             CALL   "MENOR-01" USING OPCION
-             CANCEL "MENOR-01"
-             IF OPCION = 1
-                SORT MAEEMP-W
-                ASCENDING KEY WCA
-                USING  MAEEMP-E
-                GIVING MAEEMP-S
-             END-IF
-             IF OPCION = 2
-                SORT MAEEMP-W
-                ASCENDING KEY WAN
-                USING  MAEEMP-E
-                GIVING MAEEMP-S
-             END-IF
-             IF OPCION = 3
-                SORT MAEEMP-W
-                ASCENDING KEY WSE
-                USING  MAEEMP-E
-                GIVING MAEEMP-S
-             END-IF
-             IF OPCION = 4
-                SORT MAEEMP-W
-                ASCENDING KEY WANT
-                USING  MAEEMP-E
-                GIVING MAEEMP-S
-             END-IF
-             IF OPCION = 5
-                SORT MAEEMP-W
-                ASCENDING KEY WCATE
-                USING  MAEEMP-E
-                GIVING MAEEMP-S
-             END-IF
-
-            IF OPCION = 6
-            MOVE OPCION TO OPC
-            DISPLAY "* CANCELADO POR EL USUARIO *"  LINE 24, POSITION 01
-            DISPLAY "PULSE UNA TECLA PARA CONTINUAR" LINE 24 POSITION 30
-            CONTROL "FCOLOR=RED", BLINK
-             END-IF
-            IF OPCION < 6
-            DISPLAY "**  REGISTRUS ORDENADOS ** "  LINE 24, POSITION 01
-            DISPLAY "PULSE UNA TECLA PARA CONTINUAR" LINE 24 POSITION 30
-            CONTROL "FCOLOR=RED", BLINK
-            END-IF.
-            ACCEPT TECLA
-      *      STOP RUN.
-            EXIT PROGRAM.
+      ** SORT = ORDENA LA POR EL CAMPO SOLICITADO "OPCION"**
+        IDENTIFICATION DIVISION.
+        PROGRAM-ID. ORDMA-01.
+        ENVIRONMENT DIVISION.
+        CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                    DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *- SIEMPRE SE DEFINEN 3 B.DATOS: ENTRADA-SAlIDA-TRABAJO--*
+
+      *-- B.DATOS QUE ENTRA -- DEFINIDO EN EL PGM "MODABM-1"-*
+           SELECT MAEEMP-E ASSIGN TO DISK  "MAEEMP.IND"
+           ORGANIZATION IS INDEXED
+           ACCESS IS SEQUENTIAL
+           RECORD KEY IS MCA
+           ALTERNATE RECORD KEY IS MAN DUPLICATES
+           FILE STATUS IS FST.
+
+      *-- B.DATOS QUE SALE -- ORDENADA - VA A ENTRAR A LISTAR -*
+      *-- PUEDE TENER CUALQUIER EXTENSI�N EN ESTE CASO ".ORD"-*
+           SELECT MAEEMP-S ASSIGN TO DISK "MAEEMP.ORD"
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS IS SEQUENTIAL.
+
+      *-- B.DATOS DE TRABAJO - SE OCUPA EN EL PROCESO DE ORDENAR-*
+           SELECT MAEEMP-W ASSIGN TO DISK "MAEEMP.WWW".
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  MAEEMP-E
+           LABEL RECORD IS STANDARD
+           RECORD CONTAINS 67 CHARACTERS
+           DATA RECORD IS R-MAE-E.
+      *-- LAYOUT COMPARTIDO CON "MODABM" (VER COPY/MAEEMP.CPY) --*
+           COPY MAEEMP REPLACING ==R-MAE== BY ==R-MAE-E==.
+
+       FD  MAEEMP-S
+           LABEL RECORD IS STANDARD
+           RECORD CONTAINS 67 CHARACTERS
+           DATA RECORD IS R-MAE-S.
+       01  R-MAE-S.
+            02 FILLER  PIC X(67).
+
+       SD  MAEEMP-W
+           RECORD CONTAINS 67 CHARACTERS
+           DATA RECORD IS R-MAE-W.
+           COPY MAEEMP REPLACING ==R-MAE== BY ==R-MAE-W==
+               ==MCA== BY ==WCA== ==MAN== BY ==WAN==
+               ==MSB== BY ==WSB== ==MLO== BY ==WLO==
+               ==MTEL== BY ==WTEL== ==MANT== BY ==WANT==
+               ==MSE== BY ==WSE== ==MCATE== BY ==WCATE==
+               ==MFEC== BY ==WFEC== ==MFA== BY ==WFA==
+               ==MFM== BY ==WFM== ==MFD== BY ==WFD==
+               ==MEC== BY ==WEC==.
+
+       WORKING-STORAGE SECTION.
+       77 TECLA                   PIC X.
+       77 FST                     PIC XX.
+       77 OPCION    PIC     9.
+      *-- SENTIDO DEL ORDEN: 1 = ASCENDENTE, 2 = DESCENDENTE --*
+       77 DIREC     PIC     9  VALUE 1.
+      *-- ESTADISTICAS DE LA CORRIDA, SE MUESTRAN AL TERMINAR --*
+       77 FIN-CONTEO              PIC X  VALUE "N".
+       77 CONT-LEIDOS             PIC 9(05) VALUE 0.
+       77 CONT-ORDENADOS          PIC 9(05) VALUE 0.
+      *-- USUARIO VALIDADO POR "LOGIN" AL ENTRAR (VER "MODABM") --*
+       77 W-OPERADOR              PIC X(08) VALUE SPACES.
+       77 W-LOGIN-OK              PIC X     VALUE "N".
+      *-- FILTRO DE FECHA DE INGRESO (MFEC) ANTES DE ORDENAR; SI EL --*
+      *-- OPERADOR NO PIDE FILTRO, EL RANGO CUBRE CUALQUIER FECHA   --*
+      *-- Y "FILTRAR-FECHAS" DEJA PASAR TODOS LOS REGISTROS.        --*
+       77 FIN-FILTRO              PIC X     VALUE "N".
+       77 W-FILTRAR               PIC X     VALUE "N".
+       77 W-DESDE                 PIC 9(08) VALUE 0.
+       77 W-HASTA                 PIC 9(08) VALUE 99999999.
+       77 W-FEC-CMP               PIC 9(08) VALUE 0.
+
+       LINKAGE SECTION.
+       77  OPC    PIC     9.
+
+       PROCEDURE DIVISION USING OPC.
+       INICIO.
+      *-- NO SE ORDENA NINGUN MAESTRO SIN UN USUARIO/CLAVE VALIDOS --*
+           CALL   "LOGIN" USING W-OPERADOR W-LOGIN-OK
+           CANCEL "LOGIN".
+           IF W-LOGIN-OK NOT = "S"
+              EXIT PROGRAM
+           END-IF.
+
+      *-- RANGO DE FECHA DE INGRESO OPCIONAL, APLICADO POR EL "SORT" --*
+      *-- MAS ABAJO VIA "FILTRAR-FECHAS" EN VEZ DE "USING" DIRECTO.  --*
+           DISPLAY "FILTRAR POR FECHA DE INGRESO (S/N): "
+              LINE 05 POSITION 01.
+           ACCEPT  W-FILTRAR LINE 05 POSITION 38.
+           IF W-FILTRAR = "S"
+              DISPLAY "FECHA DESDE (AAAAMMDD): " LINE 07 POSITION 01
+              ACCEPT  W-DESDE LINE 07 POSITION 26
+              DISPLAY "FECHA HASTA (AAAAMMDD): " LINE 08 POSITION 01
+              ACCEPT  W-HASTA LINE 08 POSITION 26
+           ELSE
+              MOVE 0        TO W-DESDE
+              MOVE 99999999 TO W-HASTA
+           END-IF.
+
+             CALL   "MENOR-01" USING OPCION, DIREC
+             CANCEL "MENOR-01"
+             IF OPCION = 1
+                IF DIREC = 2
+                   SORT MAEEMP-W
+                   DESCENDING KEY WCA
+                   INPUT PROCEDURE IS FILTRAR-FECHAS
+                   GIVING MAEEMP-S
+                ELSE
+                   SORT MAEEMP-W
+                   ASCENDING KEY WCA
+                   INPUT PROCEDURE IS FILTRAR-FECHAS
+                   GIVING MAEEMP-S
+                END-IF
+             END-IF
+             IF OPCION = 2
+                IF DIREC = 2
+                   SORT MAEEMP-W
+                   DESCENDING KEY WAN
+                   INPUT PROCEDURE IS FILTRAR-FECHAS
+                   GIVING MAEEMP-S
+                ELSE
+                   SORT MAEEMP-W
+                   ASCENDING KEY WAN
+                   INPUT PROCEDURE IS FILTRAR-FECHAS
+                   GIVING MAEEMP-S
+                END-IF
+             END-IF
+             IF OPCION = 3
+                IF DIREC = 2
+                   SORT MAEEMP-W
+                   DESCENDING KEY WSE
+                   INPUT PROCEDURE IS FILTRAR-FECHAS
+                   GIVING MAEEMP-S
+                ELSE
+                   SORT MAEEMP-W
+                   ASCENDING KEY WSE
+                   INPUT PROCEDURE IS FILTRAR-FECHAS
+                   GIVING MAEEMP-S
+                END-IF
+             END-IF
+             IF OPCION = 4
+                IF DIREC = 2
+                   SORT MAEEMP-W
+                   DESCENDING KEY WANT
+                   INPUT PROCEDURE IS FILTRAR-FECHAS
+                   GIVING MAEEMP-S
+                ELSE
+                   SORT MAEEMP-W
+                   ASCENDING KEY WANT
+                   INPUT PROCEDURE IS FILTRAR-FECHAS
+                   GIVING MAEEMP-S
+                END-IF
+             END-IF
+             IF OPCION = 5
+                IF DIREC = 2
+                   SORT MAEEMP-W
+                   DESCENDING KEY WCATE
+                   INPUT PROCEDURE IS FILTRAR-FECHAS
+                   GIVING MAEEMP-S
+                ELSE
+                   SORT MAEEMP-W
+                   ASCENDING KEY WCATE
+                   INPUT PROCEDURE IS FILTRAR-FECHAS
+                   GIVING MAEEMP-S
+                END-IF
+             END-IF
+      *-- CATEGORIA COMO CLAVE PRIMARIA, APELLIDO COMO DESEMPATE --*
+             IF OPCION = 6
+                IF DIREC = 2
+                   SORT MAEEMP-W
+                   DESCENDING KEY WCATE
+                   ASCENDING KEY WAN
+                   INPUT PROCEDURE IS FILTRAR-FECHAS
+                   GIVING MAEEMP-S
+                ELSE
+                   SORT MAEEMP-W
+                   ASCENDING KEY WCATE
+                   ASCENDING KEY WAN
+                   INPUT PROCEDURE IS FILTRAR-FECHAS
+                   GIVING MAEEMP-S
+                END-IF
+             END-IF
+
+      *-- CATEGORIA COMO CLAVE PRIMARIA, ANTIGUEDAD COMO DESEMPATE --*
+             IF OPCION = 7
+                IF DIREC = 2
+                   SORT MAEEMP-W
+                   DESCENDING KEY WCATE
+                   ASCENDING KEY WANT
+                   INPUT PROCEDURE IS FILTRAR-FECHAS
+                   GIVING MAEEMP-S
+                ELSE
+                   SORT MAEEMP-W
+                   ASCENDING KEY WCATE
+                   ASCENDING KEY WANT
+                   INPUT PROCEDURE IS FILTRAR-FECHAS
+                   GIVING MAEEMP-S
+                END-IF
+             END-IF
+
+            IF OPCION = 8
+            MOVE OPCION TO OPC
+            DISPLAY "* CANCELADO POR EL USUARIO *"  LINE 24, POSITION 01
+            DISPLAY "PULSE UNA TECLA PARA CONTINUAR" LINE 24 POSITION 30
+            CONTROL "FCOLOR=RED", BLINK
+             END-IF
+            IF OPCION < 8
+            PERFORM CONTAR-LEIDOS THRU CONTAR-LEIDOS-EXIT
+            PERFORM CONTAR-ORDENADOS THRU CONTAR-ORDENADOS-EXIT
+            DISPLAY "**  REGISTRUS ORDENADOS ** "  LINE 24, POSITION 01
+            DISPLAY "PULSE UNA TECLA PARA CONTINUAR" LINE 24 POSITION 30
+            CONTROL "FCOLOR=RED", BLINK
+            DISPLAY "LEIDOS: " CONT-LEIDOS " ORDENADOS: "
+               CONT-ORDENADOS LINE 23, POSITION 01
+            END-IF.
+            ACCEPT TECLA
+      *      STOP RUN.
+            EXIT PROGRAM.
+
+      *-- INPUT PROCEDURE DEL "SORT": PASA POR "MAEEMP.IND" Y SOLO  --*
+      *-- LIBERA AL SORT LOS REGISTROS CUYA "MFEC" CAE DENTRO DEL   --*
+      *-- RANGO PEDIDO EN "INICIO" (0/99999999 SI NO SE PIDIO NADA, --*
+      *-- ASI QUE EN ESE CASO PASAN TODOS).                         --*
+       FILTRAR-FECHAS.
+           MOVE "N" TO FIN-FILTRO.
+           OPEN INPUT MAEEMP-E.
+           PERFORM LEER-FILTRAR THRU LEER-FILTRAR-EXIT
+              UNTIL FIN-FILTRO = "S".
+           CLOSE MAEEMP-E.
+       FILTRAR-FECHAS-EXIT.
+           EXIT.
+
+       LEER-FILTRAR.
+           READ MAEEMP-E NEXT RECORD AT END
+              MOVE "S" TO FIN-FILTRO
+              GO TO LEER-FILTRAR-EXIT.
+           MOVE MFEC TO W-FEC-CMP.
+           IF W-FEC-CMP NOT < W-DESDE AND W-FEC-CMP NOT > W-HASTA
+              RELEASE R-MAE-W FROM R-MAE-E
+           END-IF.
+       LEER-FILTRAR-EXIT.
+           EXIT.
+
+      *-- CUENTA LOS REGISTROS DE ENTRADA "MAEEMP.IND" --*
+       CONTAR-LEIDOS.
+           MOVE "N" TO FIN-CONTEO.
+           OPEN INPUT MAEEMP-E.
+           PERFORM LEER-CONTAR-E THRU LEER-CONTAR-E-EXIT
+              UNTIL FIN-CONTEO = "S".
+           CLOSE MAEEMP-E.
+       CONTAR-LEIDOS-EXIT.
+           EXIT.
+
+       LEER-CONTAR-E.
+           READ MAEEMP-E NEXT RECORD AT END MOVE "S" TO FIN-CONTEO.
+           IF FIN-CONTEO = "S" GO TO LEER-CONTAR-E-EXIT.
+           MOVE MFEC TO W-FEC-CMP.
+           IF W-FEC-CMP NOT < W-DESDE AND W-FEC-CMP NOT > W-HASTA
+              ADD 1 TO CONT-LEIDOS
+           END-IF.
+       LEER-CONTAR-E-EXIT.
+           EXIT.
+
+      *-- CUENTA LOS REGISTROS DE SALIDA "MAEEMP.ORD" --*
+       CONTAR-ORDENADOS.
+           MOVE "N" TO FIN-CONTEO.
+           OPEN INPUT MAEEMP-S.
+           PERFORM LEER-CONTAR-S THRU LEER-CONTAR-S-EXIT
+              UNTIL FIN-CONTEO = "S".
+           CLOSE MAEEMP-S.
+       CONTAR-ORDENADOS-EXIT.
+           EXIT.
+
+       LEER-CONTAR-S.
+           READ MAEEMP-S AT END MOVE "S" TO FIN-CONTEO.
+           IF FIN-CONTEO = "S" GO TO LEER-CONTAR-S-EXIT.
+           ADD 1 TO CONT-ORDENADOS.
+       LEER-CONTAR-S-EXIT.
+           EXIT.
