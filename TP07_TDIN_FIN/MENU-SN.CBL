@@ -61,7 +61,8 @@
            IF X = LIN AND Y >= 72 AND Y <= 76 MOVE 2 TO LI GO CUATRO.
            IF RES = 75 SUBTRACT 1 FROM LI GO DOS.
            IF RES = 77 ADD 1 TO LI GO DOS.
-           IF RES = 1  GO CUATRO.
+      *-- ESC: CANCELA LA PANTALLA COMO SI SE HUBIERA ELEGIDO "NO" --*
+           IF RES = 1  MOVE 2 TO LI GO CUATRO.
            IF RES = 28 NEXT SENTENCE ELSE GO DOS.
 
        CUATRO.
