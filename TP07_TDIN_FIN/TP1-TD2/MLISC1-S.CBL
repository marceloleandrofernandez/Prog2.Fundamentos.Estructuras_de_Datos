@@ -0,0 +1,102 @@
+      *** LISTADO A ARCHIVO CSV DEL MAESTRO DE EMPLEADOS ORDENADO ***
+      *** MISMA FORMA QUE "MLISA1-S.CBL" (TEXTO DE COLUMNAS FIJAS), **
+      *** PERO LOS CAMPOS VAN SEPARADOS POR COMA PARA QUE UNA       **
+      *** PLANILLA U OTRO SISTEMA LO PUEDA IMPORTAR DIRECTO.        **
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MLISC1-S.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                   DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *-- B.DATOS SALIDA DE "ORDMA-01" --*
+           SELECT MAEEMP-L ASSIGN TO DISK "MAEEMP.ORD"
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS IS SEQUENTIAL
+           FILE STATUS IS FST.
+
+      *-- ARCHIVO CSV CON EL LISTADO, FECHADO --*
+           SELECT LISTADO-CSV ASSIGN TO WS-NOMBRE-ARC
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  MAEEMP-L
+           LABEL RECORD IS STANDARD
+           RECORD CONTAINS 67 CHARACTERS
+           DATA RECORD IS R-MAE-L.
+           COPY MAEEMP REPLACING ==R-MAE== BY ==R-MAE-L==.
+
+       FD  LISTADO-CSV.
+       01  R-CSV PIC X(100).
+
+       WORKING-STORAGE SECTION.
+       77 FST               PIC XX.
+       77 FIN-ARCH          PIC X     VALUE "N".
+       77 CONT-LEIDOS       PIC 9(05) VALUE 0.
+       01 WS-NOMBRE-ARC     PIC X(20).
+       01 FECHA.
+          02 ANIO           PIC 9(04).
+          02 MES            PIC 99.
+          02 DIA             PIC 99.
+
+       PROCEDURE DIVISION.
+       INICIO.
+           OPEN INPUT MAEEMP-L.
+           IF FST = "35"
+              GO TO FIN.
+
+           ACCEPT FECHA FROM DATE YYYYMMDD.
+           STRING "LISTADO-" ANIO MES DIA ".CSV"
+              DELIMITED BY SIZE INTO WS-NOMBRE-ARC.
+           OPEN OUTPUT LISTADO-CSV.
+
+           WRITE R-CSV FROM
+              "MCA,MAN,MSB,MLO,MTEL,MANT,MSE,MCATE,MFEC,MEC".
+
+           PERFORM LEER-REGISTRO.
+           PERFORM GRABAR-REGISTRO THRU GRABAR-REGISTRO-EXIT
+              UNTIL FIN-ARCH = "S".
+
+           CLOSE LISTADO-CSV.
+       FIN.
+           CLOSE MAEEMP-L.
+           EXIT PROGRAM.
+      *    STOP RUN.
+
+       LEER-REGISTRO.
+           READ MAEEMP-L AT END MOVE "S" TO FIN-ARCH.
+
+      *-- UNA LINEA CSV POR REGISTRO, CAMPOS SEPARADOS POR COMA --*
+       GRABAR-REGISTRO.
+           IF FIN-ARCH = "S" GO TO GRABAR-REGISTRO-EXIT.
+           STRING MCA   DELIMITED BY SIZE
+                  ","   DELIMITED BY SIZE
+                  MAN   DELIMITED BY SIZE
+                  ","   DELIMITED BY SIZE
+                  MSB   DELIMITED BY SIZE
+                  ","   DELIMITED BY SIZE
+                  MLO   DELIMITED BY SIZE
+                  ","   DELIMITED BY SIZE
+                  MTEL  DELIMITED BY SIZE
+                  ","   DELIMITED BY SIZE
+                  MANT  DELIMITED BY SIZE
+                  ","   DELIMITED BY SIZE
+                  MSE   DELIMITED BY SIZE
+                  ","   DELIMITED BY SIZE
+                  MCATE DELIMITED BY SIZE
+                  ","   DELIMITED BY SIZE
+                  MFA   DELIMITED BY SIZE
+                  "-"   DELIMITED BY SIZE
+                  MFM   DELIMITED BY SIZE
+                  "-"   DELIMITED BY SIZE
+                  MFD   DELIMITED BY SIZE
+                  ","   DELIMITED BY SIZE
+                  MEC   DELIMITED BY SIZE
+             INTO R-CSV.
+           WRITE R-CSV.
+           ADD 1 TO CONT-LEIDOS.
+           PERFORM LEER-REGISTRO.
+       GRABAR-REGISTRO-EXIT.
+           EXIT.
