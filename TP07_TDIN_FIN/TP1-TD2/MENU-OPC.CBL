@@ -0,0 +1,85 @@
+      *** MENU MOUSE GENERICO DE N OPCIONES EN COLUMNA ***
+      *** REEMPLAZA EL FILA/UNO/DOS/TRES/CUATRO A MANO  ***
+      *** DE "MENLI-01", "OPC-LIS5" Y "MENOR-01" POR UN ***
+      *** UNICO SUBPROGRAMA PARAMETRIZADO POR TABLA.     ***
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MENU-OPC.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+      *-----* PARA EL MOUSE-COBOL *-----*
+       77  X    PIC     99 binary value 10.
+       77  Y    PIC     99 binary value 10.
+       77  RES  PIC     99 binary value 10.
+       77  BOTON PIC    9 BINARY.
+      *----------------------------------*
+       77 FI PIC 99.
+       77 LI PIC 99.
+       77 WCLICKFILA PIC 99.
+
+       LINKAGE SECTION.
+      *-- TABLA DE ETIQUETAS, UNA POR OPCION, YA FORMATEADAS POR EL
+      *-- LLAMADOR (EX: "[PANTALLA ]"). HASTA 10 OPCIONES.
+       01 LK-TABLA.
+          02 LK-ELEM PIC X(20) OCCURS 10 TIMES.
+      *-- CANTIDAD DE OPCIONES REALMENTE CARGADAS EN LK-TABLA --*
+       77 LK-CANT  PIC 99.
+      *-- FILA DE LA PRIMERA OPCION; LAS SIGUIENTES VAN DEBAJO --*
+       77 LK-LIN   PIC 99.
+      *-- COLUMNA DONDE SE MUESTRA CADA ETIQUETA --*
+       77 LK-COL   PIC 99.
+      *-- ANCHO EN PANTALLA DE CADA ETIQUETA (PARA EL CLICK) --*
+       77 LK-ANCHO PIC 99.
+      *-- RESULTADO: INDICE 1..LK-CANT ELEGIDO, 0 SI SE CANCELA --*
+       77 LK-IND   PIC 99.
+      *-- CODIGO "PIKORATC" DEVUELTO TAL CUAL CUANDO FUE 75 O 77   --*
+      *-- (MOVER EL MENU A LA IZQUIERDA/DERECHA); 0 EN CUALQUIER   --*
+      *-- OTRO CASO. LO USAN LOS MENUES DESPLEGABLES EN FILA, LOS  --*
+      *-- QUE SON SOLO EN COLUMNA PUEDEN IGNORARLO.                --*
+       77 LK-RES   PIC 99.
+
+       PROCEDURE DIVISION USING LK-TABLA LK-CANT LK-LIN LK-COL
+                                 LK-ANCHO LK-IND LK-RES.
+       INICIO.
+           MOVE 0 TO LK-RES.
+           MOVE LK-LIN TO FI.
+           MOVE 1 TO LI.
+       FILA.
+           COMPUTE FI = LK-LIN + LI - 1.
+       UNO.
+           DISPLAY LK-ELEM (LI) LINE FI POSITION LK-COL LOW
+           CONTROL "WINDOW-CREATE, FCOLOR = WHITE, BCOLOR = BLACK".
+           ADD 1 TO LI
+           IF LI > LK-CANT NEXT SENTENCE ELSE GO UNO.
+
+       DOS.
+           IF LI < 1 MOVE LK-CANT TO LI.
+           IF LI > LK-CANT MOVE 1 TO LI.
+           PERFORM FILA.
+           DISPLAY LK-ELEM (LI) LINE FI POSITION LK-COL LOW REVERSE
+           CONTROL "WINDOW-CREATE, FCOLOR = WHITE, BCOLOR = BLACK".
+
+       TRES.
+           CALL "PIKORATC" USING X, Y, RES, BOTON.
+           DISPLAY LK-ELEM (LI) LINE FI POSITION LK-COL LOW
+           CONTROL "WINDOW-CREATE, FCOLOR = WHITE, BCOLOR = BLACK".
+           COMPUTE WCLICKFILA = X - LK-LIN + 1.
+           IF WCLICKFILA >= 1 AND WCLICKFILA <= LK-CANT
+              AND Y >= LK-COL AND Y <= LK-COL + LK-ANCHO - 1
+              MOVE WCLICKFILA TO LI
+              GO CUATRO
+           END-IF.
+
+           IF RES = 75 OR RES = 77
+              MOVE RES TO LK-RES
+              MOVE 0   TO LI
+              GO CUATRO
+           END-IF.
+           IF RES = 72 SUBTRACT 1 FROM LI GO DOS.
+           IF RES = 80 ADD 1 TO LI GO DOS.
+           IF RES = 01 MOVE 0  TO LI GO CUATRO.
+           IF RES = 28 NEXT SENTENCE ELSE GO DOS.
+
+       CUATRO.
+           MOVE LI TO LK-IND.
+           EXIT PROGRAM.
+      *         STOP RUN.
