@@ -0,0 +1,88 @@
+      *** LISTADO POR IMPRESORA DEL MAESTRO -- LLAMADO DESDE MENLI-01 **
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MLISI1-S.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                   DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *-- B.DATOS SALIDA DE "ORDMA-01" --*
+           SELECT MAEEMP-L ASSIGN TO DISK "MAEEMP.ORD"
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS IS SEQUENTIAL
+           FILE STATUS IS FST.
+
+      *-- B.DATOS DE SALIDA A IMPRESORA --*
+           SELECT LISTADO-IMP ASSIGN TO PRINTER "PRN"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  MAEEMP-L
+           LABEL RECORD IS STANDARD
+           RECORD CONTAINS 67 CHARACTERS
+           DATA RECORD IS R-MAE-L.
+           COPY MAEEMP REPLACING ==R-MAE== BY ==R-MAE-L==.
+
+       FD  LISTADO-IMP.
+       01  R-IMP PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       77 FST              PIC XX.
+       77 FIN-ARCH         PIC X     VALUE "N".
+       77 CONT-LEIDOS      PIC 9(05) VALUE 0.
+       77 SUBRAYADO        PIC X(80) VALUE ALL "-".
+       77 L-TOTAL          PIC X(45).
+       01 L-DET.
+          02 FILLER  PIC X(01) VALUE SPACE.
+          02 L-MCA   PIC 9(08).
+          02 FILLER  PIC X(02) VALUE SPACE.
+          02 L-MAN   PIC X(30).
+          02 FILLER  PIC X(02) VALUE SPACE.
+          02 L-MSB   PIC Z(04)9.
+          02 FILLER  PIC X(02) VALUE SPACE.
+          02 L-MLO   PIC 9.
+
+       PROCEDURE DIVISION.
+       INICIO.
+           OPEN INPUT MAEEMP-L.
+           IF FST = "35"
+              GO TO FIN.
+           OPEN OUTPUT LISTADO-IMP.
+
+           WRITE R-IMP FROM "LISTADO DE EMPLEADOS ORDENADOS".
+           MOVE SUBRAYADO TO R-IMP.
+           WRITE R-IMP.
+
+           PERFORM LEER-REGISTRO.
+           PERFORM IMPRIMIR-REGISTRO THRU IMPRIMIR-REGISTRO-EXIT
+              UNTIL FIN-ARCH = "S".
+
+           MOVE SUBRAYADO TO R-IMP.
+           WRITE R-IMP.
+           STRING "TOTAL DE REGISTROS LISTADOS: " DELIMITED BY SIZE
+                  CONT-LEIDOS DELIMITED BY SIZE
+              INTO L-TOTAL.
+           WRITE R-IMP FROM L-TOTAL.
+
+           CLOSE LISTADO-IMP.
+       FIN.
+           CLOSE MAEEMP-L.
+           EXIT PROGRAM.
+      *    STOP RUN.
+
+       LEER-REGISTRO.
+           READ MAEEMP-L AT END MOVE "S" TO FIN-ARCH.
+
+       IMPRIMIR-REGISTRO.
+           IF FIN-ARCH = "S" GO TO IMPRIMIR-REGISTRO-EXIT.
+           MOVE MCA TO L-MCA.
+           MOVE MAN TO L-MAN.
+           MOVE MSB TO L-MSB.
+           MOVE MLO TO L-MLO.
+           WRITE R-IMP FROM L-DET.
+           ADD 1 TO CONT-LEIDOS.
+           PERFORM LEER-REGISTRO.
+       IMPRIMIR-REGISTRO-EXIT.
+           EXIT.
