@@ -0,0 +1,90 @@
+      *** LISTADO POR PANTALLA DEL MAESTRO DE EMPLEADOS ORDENADO ***
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MLISP1-S.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                   DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *-- B.DATOS SALIDA DE "ORDMA-01" --*
+           SELECT MAEEMP-L ASSIGN TO DISK "MAEEMP.ORD"
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS IS SEQUENTIAL
+           FILE STATUS IS FST.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  MAEEMP-L
+           LABEL RECORD IS STANDARD
+           RECORD CONTAINS 67 CHARACTERS
+           DATA RECORD IS R-MAE-L.
+           COPY MAEEMP REPLACING ==R-MAE== BY ==R-MAE-L==.
+
+       WORKING-STORAGE SECTION.
+       77 TECLA            PIC X.
+       77 FST              PIC XX.
+       77 FIN-ARCH         PIC X     VALUE "N".
+       77 CONT-LIN         PIC 99    VALUE 0.
+       77 LIN-ACT          PIC 99    VALUE 0.
+       77 CONT-LEIDOS      PIC 9(05) VALUE 0.
+       77 SUBRAYADO        PIC X(80) VALUE ALL "�".
+
+       PROCEDURE DIVISION.
+       INICIO.
+           OPEN INPUT MAEEMP-L.
+           IF FST = "35"
+              DISPLAY "** NO HAY LISTADO ORDENADO PARA MOSTRAR **"
+                 LINE 24, POSITION 01
+              CONTROL "FCOLOR=RED", BLINK
+              ACCEPT TECLA
+              GO TO FIN.
+
+           DISPLAY " " ERASE EOS.
+           PERFORM ENCABEZADO.
+           PERFORM LEER-REGISTRO.
+           PERFORM IMPRIMIR-REGISTRO THRU IMPRIMIR-REGISTRO-EXIT
+              UNTIL FIN-ARCH = "S".
+
+           DISPLAY SUBRAYADO LINE 23 POSITION 01.
+           DISPLAY "TOTAL DE REGISTROS LISTADOS: " CONT-LEIDOS
+              LINE 24, POSITION 01.
+           ACCEPT TECLA.
+
+       FIN.
+           CLOSE MAEEMP-L.
+           EXIT PROGRAM.
+      *    STOP RUN.
+
+       LEER-REGISTRO.
+           READ MAEEMP-L AT END MOVE "S" TO FIN-ARCH.
+
+       IMPRIMIR-REGISTRO.
+           IF FIN-ARCH = "S" GO TO IMPRIMIR-REGISTRO-EXIT.
+           IF CONT-LIN > 17
+              DISPLAY "PULSE UNA TECLA PARA CONTINUAR"
+                 LINE 24 POSITION 30 CONTROL "FCOLOR=RED", BLINK
+              ACCEPT TECLA
+              DISPLAY " " ERASE EOS
+              PERFORM ENCABEZADO
+           END-IF.
+           COMPUTE LIN-ACT = 05 + CONT-LIN.
+           DISPLAY MCA  LINE LIN-ACT, POSITION 01.
+           DISPLAY MAN  LINE LIN-ACT, POSITION 11.
+           DISPLAY MSB  LINE LIN-ACT, POSITION 43.
+           DISPLAY MLO  LINE LIN-ACT, POSITION 51.
+           ADD 1 TO CONT-LIN.
+           ADD 1 TO CONT-LEIDOS.
+           PERFORM LEER-REGISTRO.
+       IMPRIMIR-REGISTRO-EXIT.
+           EXIT.
+
+       ENCABEZADO.
+           DISPLAY "LISTADO DE EMPLEADOS ORDENADOS" LINE 01 POSITION 25.
+           DISPLAY SUBRAYADO LINE 02 POSITION 01.
+           DISPLAY "CODIGO" LINE 03 POSITION 01.
+           DISPLAY "APELLIDO Y NOMBRES" LINE 03 POSITION 11.
+           DISPLAY "SUELDO" LINE 03 POSITION 43.
+           DISPLAY "LOC" LINE 03 POSITION 51.
+           DISPLAY SUBRAYADO LINE 04 POSITION 01.
+           MOVE 0 TO CONT-LIN.
