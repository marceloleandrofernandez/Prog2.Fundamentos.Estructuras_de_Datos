@@ -0,0 +1,230 @@
+      ** ORDBAT1 = CADENA ORDENAR+LISTAR SIN OPERADOR, PARA SCHEDULER **
+      ** RECIBE POR PARAMETRO LO QUE MENOR-01/MENLI-01 PREGUNTABAN **
+        IDENTIFICATION DIVISION.
+        PROGRAM-ID. ORDBAT1.
+        ENVIRONMENT DIVISION.
+        CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                    DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *- LOS MISMOS 3 B.DATOS QUE USA "ORDMA-01" --*
+
+      *-- B.DATOS QUE ENTRA -- DEFINIDO EN EL PGM "MODABM-1"-*
+           SELECT MAEEMP-E ASSIGN TO DISK  "MAEEMP.IND"
+           ORGANIZATION IS INDEXED
+           ACCESS IS SEQUENTIAL
+           RECORD KEY IS MCA
+           ALTERNATE RECORD KEY IS MAN DUPLICATES
+           FILE STATUS IS FST.
+
+      *-- B.DATOS QUE SALE -- ORDENADA - VA A ENTRAR A LISTAR -*
+           SELECT MAEEMP-S ASSIGN TO DISK "MAEEMP.ORD"
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS IS SEQUENTIAL.
+
+      *-- B.DATOS DE TRABAJO - SE OCUPA EN EL PROCESO DE ORDENAR-*
+           SELECT MAEEMP-W ASSIGN TO DISK "MAEEMP.WWW".
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  MAEEMP-E
+           LABEL RECORD IS STANDARD
+           RECORD CONTAINS 67 CHARACTERS
+           DATA RECORD IS R-MAE-E.
+      *-- LAYOUT COMPARTIDO CON "MODABM" (VER COPY/MAEEMP.CPY) --*
+           COPY MAEEMP REPLACING ==R-MAE== BY ==R-MAE-E==.
+
+       FD  MAEEMP-S
+           LABEL RECORD IS STANDARD
+           RECORD CONTAINS 67 CHARACTERS
+           DATA RECORD IS R-MAE-S.
+       01  R-MAE-S.
+            02 FILLER  PIC X(67).
+
+       SD  MAEEMP-W
+           RECORD CONTAINS 67 CHARACTERS
+           DATA RECORD IS R-MAE-W.
+           COPY MAEEMP REPLACING ==R-MAE== BY ==R-MAE-W==
+               ==MCA== BY ==WCA== ==MAN== BY ==WAN==
+               ==MSB== BY ==WSB== ==MLO== BY ==WLO==
+               ==MTEL== BY ==WTEL== ==MANT== BY ==WANT==
+               ==MSE== BY ==WSE== ==MCATE== BY ==WCATE==
+               ==MFEC== BY ==WFEC== ==MFA== BY ==WFA==
+               ==MFM== BY ==WFM== ==MFD== BY ==WFD==
+               ==MEC== BY ==WEC==.
+
+       WORKING-STORAGE SECTION.
+       77 FST                     PIC XX.
+      *-- ESTADISTICAS DE LA CORRIDA, PARA EL LOG DEL SCHEDULER --*
+       77 FIN-CONTEO              PIC X  VALUE "N".
+       77 CONT-LEIDOS             PIC 9(05) VALUE 0.
+       77 CONT-ORDENADOS          PIC 9(05) VALUE 0.
+
+      *-- PARAMETROS DE ENTRADA, LOS QUE PEDIAN MENOR-01/MENLI-01 --*
+       LINKAGE SECTION.
+      *-- CLAVE DE ORDEN: 1 A 7, IGUAL QUE "OPCION" EN MENOR-01 --*
+       77 OPC-PARM    PIC 9.
+      *-- SENTIDO DEL ORDEN: 1 = ASCENDENTE, 2 = DESCENDENTE --*
+       77 DIR-PARM    PIC 9.
+      *-- DESTINO DEL LISTADO: 1 PANTALLA - 2 IMPRESORA - 3 ARCHIVO --*
+       77 DEST-PARM   PIC 9.
+
+       PROCEDURE DIVISION USING OPC-PARM DIR-PARM DEST-PARM.
+       INICIO.
+             IF OPC-PARM = 1
+                IF DIR-PARM = 2
+                   SORT MAEEMP-W
+                   DESCENDING KEY WCA
+                   USING  MAEEMP-E
+                   GIVING MAEEMP-S
+                ELSE
+                   SORT MAEEMP-W
+                   ASCENDING KEY WCA
+                   USING  MAEEMP-E
+                   GIVING MAEEMP-S
+                END-IF
+             END-IF
+             IF OPC-PARM = 2
+                IF DIR-PARM = 2
+                   SORT MAEEMP-W
+                   DESCENDING KEY WAN
+                   USING  MAEEMP-E
+                   GIVING MAEEMP-S
+                ELSE
+                   SORT MAEEMP-W
+                   ASCENDING KEY WAN
+                   USING  MAEEMP-E
+                   GIVING MAEEMP-S
+                END-IF
+             END-IF
+             IF OPC-PARM = 3
+                IF DIR-PARM = 2
+                   SORT MAEEMP-W
+                   DESCENDING KEY WSE
+                   USING  MAEEMP-E
+                   GIVING MAEEMP-S
+                ELSE
+                   SORT MAEEMP-W
+                   ASCENDING KEY WSE
+                   USING  MAEEMP-E
+                   GIVING MAEEMP-S
+                END-IF
+             END-IF
+             IF OPC-PARM = 4
+                IF DIR-PARM = 2
+                   SORT MAEEMP-W
+                   DESCENDING KEY WANT
+                   USING  MAEEMP-E
+                   GIVING MAEEMP-S
+                ELSE
+                   SORT MAEEMP-W
+                   ASCENDING KEY WANT
+                   USING  MAEEMP-E
+                   GIVING MAEEMP-S
+                END-IF
+             END-IF
+             IF OPC-PARM = 5
+                IF DIR-PARM = 2
+                   SORT MAEEMP-W
+                   DESCENDING KEY WCATE
+                   USING  MAEEMP-E
+                   GIVING MAEEMP-S
+                ELSE
+                   SORT MAEEMP-W
+                   ASCENDING KEY WCATE
+                   USING  MAEEMP-E
+                   GIVING MAEEMP-S
+                END-IF
+             END-IF
+      *-- CATEGORIA COMO CLAVE PRIMARIA, APELLIDO COMO DESEMPATE --*
+             IF OPC-PARM = 6
+                IF DIR-PARM = 2
+                   SORT MAEEMP-W
+                   DESCENDING KEY WCATE
+                   ASCENDING KEY WAN
+                   USING  MAEEMP-E
+                   GIVING MAEEMP-S
+                ELSE
+                   SORT MAEEMP-W
+                   ASCENDING KEY WCATE
+                   ASCENDING KEY WAN
+                   USING  MAEEMP-E
+                   GIVING MAEEMP-S
+                END-IF
+             END-IF
+      *-- CATEGORIA COMO CLAVE PRIMARIA, ANTIGUEDAD COMO DESEMPATE --*
+             IF OPC-PARM = 7
+                IF DIR-PARM = 2
+                   SORT MAEEMP-W
+                   DESCENDING KEY WCATE
+                   ASCENDING KEY WANT
+                   USING  MAEEMP-E
+                   GIVING MAEEMP-S
+                ELSE
+                   SORT MAEEMP-W
+                   ASCENDING KEY WCATE
+                   ASCENDING KEY WANT
+                   USING  MAEEMP-E
+                   GIVING MAEEMP-S
+                END-IF
+             END-IF.
+
+             PERFORM CONTAR-LEIDOS THRU CONTAR-LEIDOS-EXIT.
+             PERFORM CONTAR-ORDENADOS THRU CONTAR-ORDENADOS-EXIT.
+             DISPLAY "ORDBAT1: LEIDOS " CONT-LEIDOS " ORDENADOS "
+                CONT-ORDENADOS.
+
+      *-- SIN MENLI-01: EL DESTINO YA VINO POR PARAMETRO --*
+             IF DEST-PARM = 1
+                CALL   "MLISP1-S"
+                CANCEL "MLISP1-S"
+             END-IF
+             IF DEST-PARM = 2
+                CALL   "MLISI1-S"
+                CANCEL "MLISI1-S"
+             END-IF
+             IF DEST-PARM = 3
+                CALL   "MLISA1-S"
+                CANCEL "MLISA1-S"
+             END-IF
+             IF DEST-PARM = 4
+                CALL   "MLISC1-S"
+                CANCEL "MLISC1-S"
+             END-IF.
+             EXIT PROGRAM.
+
+      *-- CUENTA LOS REGISTROS DE ENTRADA "MAEEMP.IND" --*
+       CONTAR-LEIDOS.
+           MOVE "N" TO FIN-CONTEO.
+           OPEN INPUT MAEEMP-E.
+           PERFORM LEER-CONTAR-E THRU LEER-CONTAR-E-EXIT
+              UNTIL FIN-CONTEO = "S".
+           CLOSE MAEEMP-E.
+       CONTAR-LEIDOS-EXIT.
+           EXIT.
+
+       LEER-CONTAR-E.
+           READ MAEEMP-E NEXT RECORD AT END MOVE "S" TO FIN-CONTEO.
+           IF FIN-CONTEO = "S" GO TO LEER-CONTAR-E-EXIT.
+           ADD 1 TO CONT-LEIDOS.
+       LEER-CONTAR-E-EXIT.
+           EXIT.
+
+      *-- CUENTA LOS REGISTROS DE SALIDA "MAEEMP.ORD" --*
+       CONTAR-ORDENADOS.
+           MOVE "N" TO FIN-CONTEO.
+           OPEN INPUT MAEEMP-S.
+           PERFORM LEER-CONTAR-S THRU LEER-CONTAR-S-EXIT
+              UNTIL FIN-CONTEO = "S".
+           CLOSE MAEEMP-S.
+       CONTAR-ORDENADOS-EXIT.
+           EXIT.
+
+       LEER-CONTAR-S.
+           READ MAEEMP-S AT END MOVE "S" TO FIN-CONTEO.
+           IF FIN-CONTEO = "S" GO TO LEER-CONTAR-S-EXIT.
+           ADD 1 TO CONT-ORDENADOS.
+       LEER-CONTAR-S-EXIT.
+           EXIT.
