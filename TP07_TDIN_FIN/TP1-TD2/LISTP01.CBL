@@ -0,0 +1,90 @@
+      *** LISTADO POR PANTALLA DEL MAESTRO SIN ORDENAR ***
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LISTP01.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                   DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT MAESTRO ASSIGN TO DISK "MAEEMP.IND"
+           ORGANIZATION IS INDEXED
+           ACCESS IS SEQUENTIAL
+           RECORD KEY IS MCA
+           ALTERNATE RECORD KEY IS MAN DUPLICATES
+           FILE STATUS IS FST.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  MAESTRO
+           LABEL RECORD IS STANDARD
+           RECORD CONTAINS 67 CHARACTERS
+           DATA RECORD IS R-MAE.
+           COPY MAEEMP.
+
+       WORKING-STORAGE SECTION.
+       77 TECLA            PIC X.
+       77 FST              PIC XX.
+       77 FIN-ARCH         PIC X     VALUE "N".
+       77 CONT-LIN         PIC 99    VALUE 0.
+       77 LIN-ACT          PIC 99    VALUE 0.
+       77 CONT-LEIDOS      PIC 9(05) VALUE 0.
+       77 SUBRAYADO        PIC X(80) VALUE ALL "�".
+
+       PROCEDURE DIVISION.
+       INICIO.
+           OPEN INPUT MAESTRO.
+           IF FST = "35"
+              DISPLAY "** NO HAY EMPLEADOS PARA MOSTRAR **"
+                 LINE 24, POSITION 01 CONTROL "FCOLOR=RED", BLINK
+              ACCEPT TECLA
+              GO TO FIN.
+
+           DISPLAY " " ERASE EOS.
+           PERFORM ENCABEZADO.
+           PERFORM LEER-REGISTRO.
+           PERFORM IMPRIMIR-REGISTRO THRU IMPRIMIR-REGISTRO-EXIT
+              UNTIL FIN-ARCH = "S".
+
+           DISPLAY SUBRAYADO LINE 23 POSITION 01.
+           DISPLAY "TOTAL DE REGISTROS LISTADOS: " CONT-LEIDOS
+              LINE 24, POSITION 01.
+           ACCEPT TECLA.
+
+       FIN.
+           CLOSE MAESTRO.
+           EXIT PROGRAM.
+      *    STOP RUN.
+
+       LEER-REGISTRO.
+           READ MAESTRO NEXT RECORD AT END MOVE "S" TO FIN-ARCH.
+
+       IMPRIMIR-REGISTRO.
+           IF FIN-ARCH = "S" GO TO IMPRIMIR-REGISTRO-EXIT.
+           IF CONT-LIN > 17
+              DISPLAY "PULSE UNA TECLA PARA CONTINUAR"
+                 LINE 24 POSITION 30 CONTROL "FCOLOR=RED", BLINK
+              ACCEPT TECLA
+              DISPLAY " " ERASE EOS
+              PERFORM ENCABEZADO
+           END-IF.
+           COMPUTE LIN-ACT = 05 + CONT-LIN.
+           DISPLAY MCA  LINE LIN-ACT, POSITION 01.
+           DISPLAY MAN  LINE LIN-ACT, POSITION 11.
+           DISPLAY MSB  LINE LIN-ACT, POSITION 43.
+           DISPLAY MLO  LINE LIN-ACT, POSITION 51.
+           ADD 1 TO CONT-LIN.
+           ADD 1 TO CONT-LEIDOS.
+           PERFORM LEER-REGISTRO.
+       IMPRIMIR-REGISTRO-EXIT.
+           EXIT.
+
+       ENCABEZADO.
+           DISPLAY "LISTADO DE EMPLEADOS" LINE 01 POSITION 30.
+           DISPLAY SUBRAYADO LINE 02 POSITION 01.
+           DISPLAY "CODIGO" LINE 03 POSITION 01.
+           DISPLAY "APELLIDO Y NOMBRES" LINE 03 POSITION 11.
+           DISPLAY "SUELDO" LINE 03 POSITION 43.
+           DISPLAY "LOC" LINE 03 POSITION 51.
+           DISPLAY SUBRAYADO LINE 04 POSITION 01.
+           MOVE 0 TO CONT-LIN.
