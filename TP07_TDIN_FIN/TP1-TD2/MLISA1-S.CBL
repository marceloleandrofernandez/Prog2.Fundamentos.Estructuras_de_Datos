@@ -0,0 +1,97 @@
+      *** LISTADO A ARCHIVO DEL MAESTRO DE EMPLEADOS ORDENADO ***
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MLISA1-S.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                   DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *-- B.DATOS SALIDA DE "ORDMA-01" --*
+           SELECT MAEEMP-L ASSIGN TO DISK "MAEEMP.ORD"
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS IS SEQUENTIAL
+           FILE STATUS IS FST.
+
+      *-- ARCHIVO DE TEXTO CON EL LISTADO, FECHADO --*
+           SELECT LISTADO-ARC ASSIGN TO WS-NOMBRE-ARC
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  MAEEMP-L
+           LABEL RECORD IS STANDARD
+           RECORD CONTAINS 67 CHARACTERS
+           DATA RECORD IS R-MAE-L.
+           COPY MAEEMP REPLACING ==R-MAE== BY ==R-MAE-L==.
+
+       FD  LISTADO-ARC.
+       01  R-ARC PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       77 FST               PIC XX.
+       77 FIN-ARCH          PIC X     VALUE "N".
+       77 CONT-LEIDOS       PIC 9(05) VALUE 0.
+       77 SUBRAYADO         PIC X(80) VALUE ALL "-".
+       77 L-TOTAL           PIC X(45).
+       01 WS-NOMBRE-ARC     PIC X(20).
+       01 FECHA.
+          02 ANIO           PIC 9(04).
+          02 MES            PIC 99.
+          02 DIA             PIC 99.
+       01 L-DET.
+          02 FILLER  PIC X(01) VALUE SPACE.
+          02 L-MCA   PIC 9(08).
+          02 FILLER  PIC X(02) VALUE SPACE.
+          02 L-MAN   PIC X(30).
+          02 FILLER  PIC X(02) VALUE SPACE.
+          02 L-MSB   PIC Z(04)9.
+          02 FILLER  PIC X(02) VALUE SPACE.
+          02 L-MLO   PIC 9.
+
+       PROCEDURE DIVISION.
+       INICIO.
+           OPEN INPUT MAEEMP-L.
+           IF FST = "35"
+              GO TO FIN.
+
+           ACCEPT FECHA FROM DATE YYYYMMDD.
+           STRING "LISTADO-" ANIO MES DIA ".TXT"
+              DELIMITED BY SIZE INTO WS-NOMBRE-ARC.
+           OPEN OUTPUT LISTADO-ARC.
+
+           WRITE R-ARC FROM "LISTADO DE EMPLEADOS ORDENADOS".
+           MOVE SUBRAYADO TO R-ARC.
+           WRITE R-ARC.
+
+           PERFORM LEER-REGISTRO.
+           PERFORM GRABAR-REGISTRO THRU GRABAR-REGISTRO-EXIT
+              UNTIL FIN-ARCH = "S".
+
+           MOVE SUBRAYADO TO R-ARC.
+           WRITE R-ARC.
+           STRING "TOTAL DE REGISTROS LISTADOS: " DELIMITED BY SIZE
+                  CONT-LEIDOS DELIMITED BY SIZE
+              INTO L-TOTAL.
+           WRITE R-ARC FROM L-TOTAL.
+
+           CLOSE LISTADO-ARC.
+       FIN.
+           CLOSE MAEEMP-L.
+           EXIT PROGRAM.
+      *    STOP RUN.
+
+       LEER-REGISTRO.
+           READ MAEEMP-L AT END MOVE "S" TO FIN-ARCH.
+
+       GRABAR-REGISTRO.
+           IF FIN-ARCH = "S" GO TO GRABAR-REGISTRO-EXIT.
+           MOVE MCA TO L-MCA.
+           MOVE MAN TO L-MAN.
+           MOVE MSB TO L-MSB.
+           MOVE MLO TO L-MLO.
+           WRITE R-ARC FROM L-DET.
+           ADD 1 TO CONT-LEIDOS.
+           PERFORM LEER-REGISTRO.
+       GRABAR-REGISTRO-EXIT.
+           EXIT.
