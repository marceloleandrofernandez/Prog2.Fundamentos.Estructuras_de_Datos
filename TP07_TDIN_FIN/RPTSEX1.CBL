@@ -0,0 +1,113 @@
+      *** BALANCE DE DOTACION POR SEXO (MSE) ***
+      *** LEE "MAEEMP.ORD", SALIDA DE "ORDMA-01" (OPCION=3, MSE),   *
+      *** Y TOTALIZA CANTIDAD Y PORCENTAJE POR CADA VALOR DE "MSE", *
+      *** MISMA FORMA QUE "RPTLOC1.CBL" PERO SIN MAESTRO DE CRUCE   *
+      *** (NO HAY UNA TABLA DE SEXOS COMO "LOCALIDAD.IND").         *
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RPTSEX1.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                   DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *-- B.DATOS SALIDA DE "ORDMA-01" --*
+           SELECT MAEEMP-L ASSIGN TO DISK "MAEEMP.ORD"
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS IS SEQUENTIAL
+           FILE STATUS IS FST.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  MAEEMP-L
+           LABEL RECORD IS STANDARD
+           RECORD CONTAINS 67 CHARACTERS
+           DATA RECORD IS R-MAE-L.
+           COPY MAEEMP REPLACING ==R-MAE== BY ==R-MAE-L==.
+
+       WORKING-STORAGE SECTION.
+       77 TECLA            PIC X.
+       77 FST              PIC XX.
+       77 FIN-ARCH         PIC X     VALUE "N".
+       77 CONT-LIN         PIC 99    VALUE 0.
+       77 LIN-ACT          PIC 99    VALUE 0.
+       77 CONT-TOTAL       PIC 9(05) VALUE 0.
+       77 IND              PIC 99    VALUE 0.
+       77 SUBRAYADO        PIC X(80) VALUE ALL "-".
+       77 W-PCT            PIC ZZ9,99.
+
+      *-- TABLA DE DOTACION, UNA POSICION POR CADA VALOR DE "MSE" --*
+       01 TABLA-SEXO.
+          02 ELEM-SEX OCCURS 10 TIMES INDEXED BY IND-SEX.
+             03 SEX-CANT  PIC 9(05) VALUE 0.
+
+       PROCEDURE DIVISION.
+       INICIO.
+           OPEN INPUT MAEEMP-L.
+           IF FST = "35"
+              DISPLAY "** NO HAY LISTADO ORDENADO PARA TOTALIZAR **"
+                 LINE 24, POSITION 01 CONTROL "FCOLOR=RED", BLINK
+              ACCEPT TECLA
+              GO TO FIN.
+
+           PERFORM LEER-REGISTRO.
+           PERFORM ACUMULAR-REGISTRO THRU ACUMULAR-REGISTRO-EXIT
+              UNTIL FIN-ARCH = "S".
+           CLOSE MAEEMP-L.
+
+           DISPLAY " " ERASE EOS.
+           PERFORM ENCABEZADO.
+           PERFORM IMPRIMIR-TOTALES THRU IMPRIMIR-TOTALES-EXIT
+              VARYING IND-SEX FROM 1 BY 1 UNTIL IND-SEX > 10.
+
+           DISPLAY SUBRAYADO LINE LIN-ACT POSITION 01.
+           ADD 1 TO LIN-ACT.
+           DISPLAY "TOTAL GENERAL: " CONT-TOTAL
+              LINE LIN-ACT, POSITION 01.
+           ACCEPT TECLA.
+       FIN.
+           EXIT PROGRAM.
+      *    STOP RUN.
+
+       LEER-REGISTRO.
+           READ MAEEMP-L AT END MOVE "S" TO FIN-ARCH.
+
+       ACUMULAR-REGISTRO.
+           IF FIN-ARCH = "S" GO TO ACUMULAR-REGISTRO-EXIT.
+           COMPUTE IND = MSE + 1.
+           ADD 1 TO SEX-CANT (IND).
+           ADD 1 TO CONT-TOTAL.
+           PERFORM LEER-REGISTRO.
+       ACUMULAR-REGISTRO-EXIT.
+           EXIT.
+
+      *-- UNA LINEA POR CADA VALOR DE "MSE" PRESENTE EN EL MAESTRO --*
+       IMPRIMIR-TOTALES.
+           IF SEX-CANT (IND-SEX) = 0
+              GO TO IMPRIMIR-TOTALES-EXIT.
+           IF CONT-LIN > 17
+              DISPLAY "PULSE UNA TECLA PARA CONTINUAR"
+                 LINE 24 POSITION 30 CONTROL "FCOLOR=RED", BLINK
+              ACCEPT TECLA
+              DISPLAY " " ERASE EOS
+              PERFORM ENCABEZADO.
+           COMPUTE LIN-ACT = 05 + CONT-LIN.
+           COMPUTE W-PCT ROUNDED =
+              SEX-CANT (IND-SEX) * 100 / CONT-TOTAL.
+           COMPUTE IND = IND-SEX - 1.
+           DISPLAY IND              LINE LIN-ACT, POSITION 03.
+           DISPLAY SEX-CANT (IND-SEX) LINE LIN-ACT, POSITION 11.
+           DISPLAY W-PCT            LINE LIN-ACT, POSITION 25.
+           DISPLAY "%"              LINE LIN-ACT, POSITION 31.
+           ADD 1 TO CONT-LIN.
+       IMPRIMIR-TOTALES-EXIT.
+           EXIT.
+
+       ENCABEZADO.
+           DISPLAY "BALANCE DE DOTACION POR SEXO" LINE 01 POSITION 26.
+           DISPLAY SUBRAYADO LINE 02 POSITION 01.
+           DISPLAY "SEX" LINE 03 POSITION 01.
+           DISPLAY "CANTIDAD" LINE 03 POSITION 11.
+           DISPLAY "PORCENTAJE" LINE 03 POSITION 25.
+           DISPLAY SUBRAYADO LINE 04 POSITION 01.
+           MOVE 0 TO CONT-LIN.
