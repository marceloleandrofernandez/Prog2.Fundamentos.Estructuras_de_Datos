@@ -0,0 +1,110 @@
+      *** PANTALLA DE INGRESO AL SISTEMA: PIDE USUARIO Y CLAVE Y LOS ***
+      *** VALIDA CONTRA "USUARIO.IND" (VER "MODUSU" EN "ABMUSU.CBL") ***
+      *** ANTES DE DEJAR ENTRAR A "MODABM" U "ORDMA-01". DEVUELVE EL ***
+      *** USUARIO VALIDADO PARA QUE EL LLAMADOR LO ESTAMPE EN EL     ***
+      *** HISTORIAL DE MODIFICACIONES Y EN EL RESPALDO DE BAJAS.     ***
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LOGIN.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES. DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      ****  MAESTRO DE USUARIOS (VER "MODUSU")   **********************
+
+           SELECT USUARIO ASSIGN TO DISK "USUARIO.IND"
+           ORGANIZATION IS INDEXED
+           ACCESS IS DYNAMIC
+           RECORD KEY IS UUSU
+           FILE STATUS IS FSTUSU.
+
+       DATA DIVISION.
+       FILE SECTION.
+      *-- LAYOUT COMPARTIDO CON "MODUSU" --*
+        FD USUARIO
+           LABEL RECORD IS STANDARD
+           RECORD CONTAINS 16 CHARACTERS
+           DATA RECORD IS R-USU.
+
+         01 R-USU.
+            02 UUSU    PIC X(08).
+            02 UCLAVE  PIC X(08).
+
+       WORKING-STORAGE SECTION.
+       77 FSTUSU       PIC XX.
+       77 SUBRAYADO     PIC X(80) VALUE ALL "�".
+       77 W-CLAVE       PIC X(08).
+       77 W-VALIDO      PIC X VALUE "N".
+       77 W-INTENTOS    PIC 9 VALUE 0.
+
+       LINKAGE SECTION.
+      *-- USUARIO VALIDADO (PARA ESTAMPAR EN HISTORIAL/BAJAS);      --*
+      *-- QUEDA EN BLANCO SI "LK-OK" VUELVE EN "N".                 --*
+       77 LK-OPERADOR  PIC X(08).
+      *-- "S" SI SE VALIDARON LAS CREDENCIALES, "N" SI NO (3         --*
+      *-- INTENTOS FALLIDOS O EL OPERADOR PRESIONO ESCAPE).          --*
+       77 LK-OK        PIC X.
+
+       SCREEN SECTION.
+       01  PANTALLA-TITULO.
+           02 BLANK SCREEN.
+           02 LINE 09 COLUMN 24 REVERSE VALUE
+              "INGRESO AL SISTEMA DE PERSONAL".
+           02 LINE 11 COLUMN 01 PIC X(80) FROM SUBRAYADO.
+
+       01  PANTALLA-LOGIN AUTO.
+           02 LINE 13 COLUMN 24 VALUE "USUARIO: ".
+           02 LINE 13 COLUMN 40 PIC X(08) TO UUSU.
+           02 LINE 15 COLUMN 24 VALUE "CLAVE  : ".
+           02 LINE 15 COLUMN 40 PIC X(08) SECURE TO W-CLAVE.
+
+       01  PANTALLA-ERROR.
+           02 LINE 18 COLUMN 20 VALUE
+              "USUARIO O CLAVE INCORRECTOS, REINTENTE".
+
+       PROCEDURE DIVISION USING LK-OPERADOR LK-OK.
+       DECLARATIVES.
+       PRIMERA SECTION.
+       USE AFTER ERROR PROCEDURE ON USUARIO.
+       ERROR-APERTURA.
+           IF FSTUSU NOT = "00"
+              OPEN OUTPUT USUARIO
+              CLOSE USUARIO
+              OPEN I-O USUARIO
+            END-IF.
+       ERROR-APERTURA.
+       END DECLARATIVES.
+       SEGUNDA SECTION.
+       INICIO.
+           OPEN I-O USUARIO.
+           MOVE SPACES TO LK-OPERADOR.
+           MOVE "N" TO LK-OK.
+           MOVE 0 TO W-INTENTOS.
+
+       PEDIR-CREDENCIALES.
+           MOVE SPACES TO UUSU W-CLAVE.
+           DISPLAY PANTALLA-TITULO.
+           DISPLAY PANTALLA-LOGIN.
+           ACCEPT PANTALLA-LOGIN ON ESCAPE GO FIN.
+
+           MOVE "N" TO W-VALIDO.
+           READ USUARIO INVALID KEY MOVE "N" TO W-VALIDO.
+           IF FSTUSU = "00" AND W-CLAVE = UCLAVE
+              MOVE "S" TO W-VALIDO
+           END-IF.
+
+           IF W-VALIDO = "S"
+              MOVE UUSU TO LK-OPERADOR
+              MOVE "S" TO LK-OK
+              GO TO FIN
+           END-IF.
+
+           ADD 1 TO W-INTENTOS.
+           IF W-INTENTOS < 3
+              DISPLAY PANTALLA-ERROR
+              GO TO PEDIR-CREDENCIALES
+           END-IF.
+
+       FIN.
+           CLOSE USUARIO.
+           EXIT PROGRAM.
