@@ -0,0 +1,103 @@
+      *** MENU PRINCIPAL: PUNTO DE ENTRADA UNICO AL SISTEMA, LLAMA   ***
+      *** A LOS A-B-M (EMPLEADOS/LOCALIDADES/PERSONAS) Y AL MENU DE  ***
+      *** ORDENAR/LISTAR EN VEZ DE QUE EL OPERADOR TENGA QUE SABER   ***
+      *** DE MEMORIA QUE PGM ABRIR PARA CADA COSA.                   ***
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MENPPAL.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       77 TECLA         PIC X.
+      *-- TABLA DE ETIQUETAS PARA "MENU-OPC" (VER COMENTARIO ALLI) --*
+       01 TABLA-OPCIONES.
+           02 FILLER PIC X(20) VALUE "[ABM EMPLEADOS     ]".
+           02 FILLER PIC X(20) VALUE "[ABM LOCALIDADES   ]".
+           02 FILLER PIC X(20) VALUE "[ABM PERSONAS      ]".
+           02 FILLER PIC X(20) VALUE "[ORDENAR / LISTAR  ]".
+           02 FILLER PIC X(20) VALUE "[TRANSF. LOCALIDAD ]".
+           02 FILLER PIC X(20) VALUE "[ACTUALIZ.ANTIGUED.]".
+           02 FILLER PIC X(20) VALUE "[ABM USUARIOS      ]".
+           02 FILLER PIC X(20) VALUE "[PARAMETROS GRALES.]".
+           02 FILLER PIC X(20) VALUE "[SALIR             ]".
+       01 RTABLA REDEFINES TABLA-OPCIONES.
+           02 ELEMEN PIC X(20) OCCURS 9 TIMES.
+
+       77 W-CANT  PIC 99 VALUE 9.
+       77 W-LIN   PIC 99 VALUE 10.
+       77 W-COL   PIC 99 VALUE 30.
+       77 W-ANCHO PIC 99 VALUE 20.
+       77 W-IND   PIC 99.
+       77 W-RES   PIC 99.
+      *-- "MOV" DE "OPC-LIS5", SIN USO AQUI (VER NOTA EN "ORDENAR") --*
+       77 W-MOV   PIC 9.
+       77 WFIN    PIC X VALUE "N".
+      *-- USUARIO VALIDADO POR "LOGIN" Y RESULTADO DEL INGRESO --*
+       77 W-OPERADOR PIC X(08).
+       77 W-LOGIN-OK PIC X.
+
+       SCREEN SECTION.
+       01 P-TITULO.
+          02 BLANK SCREEN.
+          02 LINE 03 COLUMN 26 REVERSE VALUE
+             "SISTEMA DE PERSONAL - MENU PRINCIPAL".
+
+       PROCEDURE DIVISION.
+        INICIO.
+      *-- NO SE MUESTRA EL MENU SIN UN USUARIO/CLAVE VALIDOS (VER --*
+      *-- "LOGIN.CBL"); SE SALE DIRECTAMENTE SI NO SE VALIDA.     --*
+           CALL   "LOGIN" USING W-OPERADOR W-LOGIN-OK
+           CANCEL "LOGIN".
+           IF W-LOGIN-OK NOT = "S"
+              EXIT PROGRAM
+           END-IF.
+
+      *-- MUESTRA LA PANTALLA DE PRESENTACION UNA SOLA VEZ AL ENTRAR --*
+           CALL   "INICIAL"
+           CANCEL "INICIAL"
+           ACCEPT TECLA.
+
+           PERFORM MOSTRAR-MENU THRU F-MOSTRAR-MENU UNTIL WFIN = "S".
+           EXIT PROGRAM.
+      *    STOP RUN.
+
+       MOSTRAR-MENU.
+      *-- LLAMA AL PGM "FONDO" CON "CALL" --*
+      *-LAS POSICIONES SON -- IZ-AR-DE-AB-COLOR --*
+           CALL "FONDO" USING 28 09 52 16 1.
+           CANCEL "FONDO"
+           DISPLAY P-TITULO.
+
+           CALL   "MENU-OPC" USING TABLA-OPCIONES W-CANT W-LIN W-COL
+                                    W-ANCHO W-IND W-RES.
+           CANCEL "MENU-OPC".
+
+           IF W-IND = 1
+              CALL   "MODABM"
+              CANCEL "MODABM"
+             ELSE IF W-IND = 2
+              CALL   "MODLOC"
+              CANCEL "MODLOC"
+             ELSE IF W-IND = 3
+              CALL   "MODPER"
+              CANCEL "MODPER"
+             ELSE IF W-IND = 4
+      *-- "OPC-LIS5" ESPERA UN "MOV" DE VUELTA PARA DESPLAZAR EL MENU
+      *-- HACIA UN "MODMEN2" QUE NO EXISTE EN ESTE SISTEMA; SE IGNORA.
+              CALL   "OPC-LIS5" USING W-MOV
+              CANCEL "OPC-LIS5"
+             ELSE IF W-IND = 5
+              CALL   "TRFLOC1"
+              CANCEL "TRFLOC1"
+             ELSE IF W-IND = 6
+              CALL   "ACTANT1"
+              CANCEL "ACTANT1"
+             ELSE IF W-IND = 7
+              CALL   "MODUSU"
+              CANCEL "MODUSU"
+             ELSE IF W-IND = 8
+              CALL   "MODPAR"
+              CANCEL "MODPAR"
+             ELSE
+              MOVE "S" TO WFIN
+             END-IF.
+       F-MOSTRAR-MENU.
+           EXIT.
