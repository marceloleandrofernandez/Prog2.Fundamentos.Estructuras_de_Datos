@@ -0,0 +1,21 @@
+      *-- LAYOUT UNICO DEL MAESTRO DE EMPLEADOS "MAEEMP.IND" --*
+      *-- LO COMPARTEN "MODABM" (ABMCUR.CBL) Y "ORDMA-01", PARA --*
+      *-- QUE NO QUEDEN DOS DESCRIPCIONES DISTINTAS DEL MISMO   --*
+      *-- B.DATOS. CUALQUIER CAMPO NUEVO DEL MAESTRO SE AGREGA  --*
+      *-- ACA Y SE PROPAGA A LOS DOS PROGRAMAS POR EL "COPY".   --*
+       01 R-MAE.
+          02 MCA     PIC 9(08).
+          02 MAN     PIC X(30).
+          02 MSB     PIC 9(05).
+          02 MLO     PIC 9(1).
+          02 MTEL    PIC X(10).
+          02 MANT    PIC 9(02).
+          02 MSE     PIC 9(1).
+          02 MCATE   PIC 9(1).
+      *-- FECHA DE INGRESO, VALIDADA COMO FECHA REAL EN "MODABM" --*
+          02 MFEC.
+             03 MFA  PIC 9(04).
+             03 MFM  PIC 9(02).
+             03 MFD  PIC 9(02).
+      *-- ESTADO CIVIL: S-SOLTERO C-CASADO D-DIVORCIADO V-VIUDO --*
+          02 MEC     PIC X(01).
