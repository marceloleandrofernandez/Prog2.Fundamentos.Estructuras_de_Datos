@@ -0,0 +1,225 @@
+      *-- RESGUARDO NOCTURNO DE LOS MAESTROS PRINCIPALES: COPIA      --*
+      *-- "MAEEMP.IND", "LOCALIDAD.IND" Y "PERSONA.IND" A UN ARCHIVO --*
+      *-- SECUENCIAL FECHADO POR CADA UNO (MAEEMP.AAAAMMDD, ETC) CON --*
+      *-- LA MISMA FECHA DE SISTEMA QUE "MODABM" YA CAPTURA EN SU    --*
+      *-- "INICIO" (VER "ABMCUR.CBL", ACCEPT FECHA FROM DATE), PARA  --*
+      *-- QUE QUEDE UNA COPIA FUERA DE LOS INDEXADOS ANTES DE QUE    --*
+      *-- EMPIECE LA SESION DE MANTENIMIENTO DEL DIA.                --*
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BACKUP1.
+      ****
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES. DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      ****  MAESTROS DE ENTRADA (LOS MISMOS QUE MANTIENEN LOS A-B-M) **
+
+           SELECT MAESTRO-E ASSIGN TO DISK "MAEEMP.IND"
+           ORGANIZATION IS INDEXED
+           ACCESS IS SEQUENTIAL
+           RECORD KEY IS MCA
+           ALTERNATE RECORD KEY IS MAN DUPLICATES
+           FILE STATUS IS FST-MAE.
+
+           SELECT MAELOC-E ASSIGN TO DISK "LOCALIDAD.IND"
+           ORGANIZATION IS INDEXED
+           ACCESS IS SEQUENTIAL
+           RECORD KEY IS MLOC
+           ALTERNATE RECORD KEY IS MLDESC DUPLICATES
+           FILE STATUS IS FST-LOC.
+
+           SELECT MAEPERS-E ASSIGN TO DISK "PERSONA.IND"
+           ORGANIZATION IS INDEXED
+           ACCESS IS SEQUENTIAL
+           RECORD KEY IS MCA-P
+           ALTERNATE RECORD KEY IS MAN-P DUPLICATES
+           FILE STATUS IS FST-PER.
+
+      ****  RESGUARDOS DE SALIDA, FECHADOS CON "W-NOM-xxx" **********
+
+           SELECT MAESTRO-S ASSIGN TO DISK W-NOM-MAE
+           ORGANIZATION IS SEQUENTIAL.
+
+           SELECT MAELOC-S ASSIGN TO DISK W-NOM-LOC
+           ORGANIZATION IS SEQUENTIAL.
+
+           SELECT MAEPERS-S ASSIGN TO DISK W-NOM-PER
+           ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+      *-- LAYOUT COMPARTIDO CON "MODABM"/"ORDMA-01" --*
+       FD  MAESTRO-E
+           LABEL RECORD IS STANDARD
+           RECORD CONTAINS 67 CHARACTERS
+           DATA RECORD IS R-MAE.
+           COPY MAEEMP.
+
+       FD  MAELOC-E
+           LABEL RECORD IS STANDARD
+           RECORD CONTAINS 16 CHARACTERS
+           DATA RECORD IS R-LOC.
+        01 R-LOC.
+           02 MLOC    PIC 9(1).
+           02 MLDESC  PIC X(15).
+
+       FD  MAEPERS-E
+           LABEL RECORD IS STANDARD
+           RECORD CONTAINS 45 CHARACTERS
+           DATA RECORD IS R-PER.
+        01 R-PER.
+           02 MCA-P   PIC 9(08).
+           02 MAN-P   PIC X(30).
+           02 MSA-P   PIC 9(05).
+           02 MTS-P   PIC 9.
+           02 MSUC-P  PIC 9(1).
+
+       FD  MAESTRO-S
+           LABEL RECORD IS STANDARD
+           RECORD CONTAINS 67 CHARACTERS
+           DATA RECORD IS R-MAE-S.
+        01 R-MAE-S PIC X(67).
+
+       FD  MAELOC-S
+           LABEL RECORD IS STANDARD
+           RECORD CONTAINS 16 CHARACTERS
+           DATA RECORD IS R-LOC-S.
+        01 R-LOC-S PIC X(16).
+
+       FD  MAEPERS-S
+           LABEL RECORD IS STANDARD
+           RECORD CONTAINS 45 CHARACTERS
+           DATA RECORD IS R-PER-S.
+        01 R-PER-S PIC X(45).
+
+       WORKING-STORAGE SECTION.
+       77 TECLA            PIC X.
+       77 FST-MAE          PIC XX.
+       77 FST-LOC          PIC XX.
+       77 FST-PER          PIC XX.
+       77 FIN-ARCH         PIC X  VALUE "N".
+       77 CONT-MAE         PIC 9(05) VALUE 0.
+       77 CONT-LOC         PIC 9(05) VALUE 0.
+       77 CONT-PER         PIC 9(05) VALUE 0.
+
+      *-- FECHA DEL SISTEMA EN FORMATO AAAAMMDD, PARA EL NOMBRE    --*
+      *-- DE CADA RESGUARDO (MAEEMP.AAAAMMDD, LOCALIDAD.AAAAMMDD,  --*
+      *-- PERSONA.AAAAMMDD).                                       --*
+       01 FECHA-HOY.
+          02 F-ANIO  PIC 9(04).
+          02 F-MES   PIC 99.
+          02 F-DIA   PIC 99.
+
+       77 W-NOM-MAE PIC X(20).
+       77 W-NOM-LOC PIC X(20).
+       77 W-NOM-PER PIC X(20).
+
+       PROCEDURE DIVISION.
+       INICIO.
+           ACCEPT FECHA-HOY FROM DATE YYYYMMDD.
+
+           STRING "MAEEMP." F-ANIO F-MES F-DIA
+              DELIMITED BY SIZE INTO W-NOM-MAE.
+           STRING "LOCALIDAD." F-ANIO F-MES F-DIA
+              DELIMITED BY SIZE INTO W-NOM-LOC.
+           STRING "PERSONA." F-ANIO F-MES F-DIA
+              DELIMITED BY SIZE INTO W-NOM-PER.
+
+           PERFORM RESGUARDAR-MAEEMP  THRU RESGUARDAR-MAEEMP-EXIT.
+           PERFORM RESGUARDAR-LOC     THRU RESGUARDAR-LOC-EXIT.
+           PERFORM RESGUARDAR-PER     THRU RESGUARDAR-PER-EXIT.
+
+           DISPLAY " " ERASE EOS.
+           DISPLAY "** RESGUARDO NOCTURNO TERMINADO **"
+              LINE 10 POSITION 23.
+           DISPLAY "MAEEMP.IND   : " CONT-MAE " REGISTROS -> "
+              W-NOM-MAE LINE 12 POSITION 10.
+           DISPLAY "LOCALIDAD.IND: " CONT-LOC " REGISTROS -> "
+              W-NOM-LOC LINE 13 POSITION 10.
+           DISPLAY "PERSONA.IND  : " CONT-PER " REGISTROS -> "
+              W-NOM-PER LINE 14 POSITION 10.
+           DISPLAY "PULSE UNA TECLA PARA TERMINAR"
+              LINE 16 POSITION 10 CONTROL "FCOLOR=RED", BLINK.
+           ACCEPT TECLA.
+       FIN.
+           EXIT PROGRAM.
+      *    STOP RUN.
+
+      *-- COPIA "MAEEMP.IND" SECUENCIAL A "W-NOM-MAE" --*
+       RESGUARDAR-MAEEMP.
+           MOVE "N" TO FIN-ARCH.
+           OPEN INPUT  MAESTRO-E.
+           IF FST-MAE = "35"
+              DISPLAY "** NO EXISTE MAEEMP.IND, NO SE RESGUARDA **"
+                 LINE 24, POSITION 01 CONTROL "FCOLOR=RED", BLINK
+              GO TO RESGUARDAR-MAEEMP-EXIT.
+           OPEN OUTPUT MAESTRO-S.
+           PERFORM COPIAR-MAEEMP THRU COPIAR-MAEEMP-EXIT
+              UNTIL FIN-ARCH = "S".
+           CLOSE MAESTRO-E.
+           CLOSE MAESTRO-S.
+       RESGUARDAR-MAEEMP-EXIT.
+           EXIT.
+
+       COPIAR-MAEEMP.
+           READ MAESTRO-E NEXT RECORD AT END
+              MOVE "S" TO FIN-ARCH
+              GO TO COPIAR-MAEEMP-EXIT.
+           MOVE R-MAE TO R-MAE-S.
+           WRITE R-MAE-S.
+           ADD 1 TO CONT-MAE.
+       COPIAR-MAEEMP-EXIT.
+           EXIT.
+
+      *-- COPIA "LOCALIDAD.IND" SECUENCIAL A "W-NOM-LOC" --*
+       RESGUARDAR-LOC.
+           MOVE "N" TO FIN-ARCH.
+           OPEN INPUT  MAELOC-E.
+           IF FST-LOC = "35"
+              DISPLAY "** NO EXISTE LOCALIDAD.IND, NO SE RESGUARDA **"
+                 LINE 24, POSITION 01 CONTROL "FCOLOR=RED", BLINK
+              GO TO RESGUARDAR-LOC-EXIT.
+           OPEN OUTPUT MAELOC-S.
+           PERFORM COPIAR-LOC THRU COPIAR-LOC-EXIT
+              UNTIL FIN-ARCH = "S".
+           CLOSE MAELOC-E.
+           CLOSE MAELOC-S.
+       RESGUARDAR-LOC-EXIT.
+           EXIT.
+
+       COPIAR-LOC.
+           READ MAELOC-E NEXT RECORD AT END
+              MOVE "S" TO FIN-ARCH
+              GO TO COPIAR-LOC-EXIT.
+           MOVE R-LOC TO R-LOC-S.
+           WRITE R-LOC-S.
+           ADD 1 TO CONT-LOC.
+       COPIAR-LOC-EXIT.
+           EXIT.
+
+      *-- COPIA "PERSONA.IND" SECUENCIAL A "W-NOM-PER" --*
+       RESGUARDAR-PER.
+           MOVE "N" TO FIN-ARCH.
+           OPEN INPUT  MAEPERS-E.
+           IF FST-PER = "35"
+              DISPLAY "** NO EXISTE PERSONA.IND, NO SE RESGUARDA **"
+                 LINE 24, POSITION 01 CONTROL "FCOLOR=RED", BLINK
+              GO TO RESGUARDAR-PER-EXIT.
+           OPEN OUTPUT MAEPERS-S.
+           PERFORM COPIAR-PER THRU COPIAR-PER-EXIT
+              UNTIL FIN-ARCH = "S".
+           CLOSE MAEPERS-E.
+           CLOSE MAEPERS-S.
+       RESGUARDAR-PER-EXIT.
+           EXIT.
+
+       COPIAR-PER.
+           READ MAEPERS-E NEXT RECORD AT END
+              MOVE "S" TO FIN-ARCH
+              GO TO COPIAR-PER-EXIT.
+           MOVE R-PER TO R-PER-S.
+           WRITE R-PER-S.
+           ADD 1 TO CONT-PER.
+       COPIAR-PER-EXIT.
+           EXIT.
