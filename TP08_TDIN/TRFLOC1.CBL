@@ -0,0 +1,186 @@
+      *-- TRANSFERENCIA MASIVA DE LOCALIDAD: PASA TODOS LOS EMPLEADOS --
+      *-- DE UNA LOCALIDAD DE ORIGEN A UNA DE DESTINO EN UNA SOLA     --
+      *-- CORRIDA, EN VEZ DE UNA MODIFICACION POR "MCA" COMO HOY.     --
+      *-- MISMA FORMA QUE "RPTLOC1.CBL" (LEE "MAEEMP.IND" SECUENCIAL  --
+      *-- CONTRA LA TABLA "LOCALIDAD.IND"), PERO EN VEZ DE SOLO       --
+      *-- TOTALIZAR, REESCRIBE "MLO" DE CADA COINCIDENCIA.            --
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TRFLOC1.
+      ****
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES. DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT MAESTRO ASSIGN TO DISK "MAEEMP.IND"
+           ORGANIZATION IS INDEXED
+           ACCESS IS DYNAMIC
+           RECORD KEY IS MCA
+           ALTERNATE RECORD KEY IS MAN DUPLICATES
+           FILE STATUS IS FST.
+
+           SELECT MAELOC ASSIGN TO DISK "LOCALIDAD.IND"
+           ORGANIZATION IS INDEXED
+           ACCESS IS DYNAMIC
+           RECORD KEY IS MLOC
+           ALTERNATE RECORD KEY IS MLDESC DUPLICATES
+           FILE STATUS IS FSTLOC.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  MAESTRO
+           LABEL RECORD IS STANDARD
+           RECORD CONTAINS 67 CHARACTERS
+           DATA RECORD IS R-MAE.
+      *-- LAYOUT COMPARTIDO CON "MODABM"/"ORDMA-01" --*
+           COPY MAEEMP.
+
+       FD  MAELOC
+           LABEL RECORD IS STANDARD
+           RECORD CONTAINS 16 CHARACTERS
+           DATA RECORD IS R-LOC.
+        01 R-LOC.
+           02 MLOC    PIC 9(1).
+           02 MLDESC  PIC X(15).
+
+       WORKING-STORAGE SECTION.
+       77 TECLA            PIC X.
+       77 FST               PIC XX.
+       77 FSTLOC            PIC XX.
+       77 FIN-ARCH          PIC X  VALUE "N".
+       77 SUBRAYADO         PIC X(80) VALUE ALL "-".
+      *-- USUARIO VALIDADO POR "LOGIN" AL ENTRAR (VER "MODABM") --*
+       77 W-OPERADOR        PIC X(08) VALUE SPACES.
+       77 W-LOGIN-OK        PIC X     VALUE "N".
+
+      *-- LOCALIDAD DE ORIGEN Y DE DESTINO, PEDIDAS AL OPERADOR --*
+       77 W-ORIGEN          PIC 9(1)  VALUE 0.
+       77 W-DESTINO         PIC 9(1)  VALUE 0.
+       77 W-DESC-ORIGEN     PIC X(15) VALUE SPACES.
+       77 W-DESC-DESTINO    PIC X(15) VALUE SPACES.
+       77 W-OK              PIC X     VALUE "N".
+       77 CONFIRMA          PIC X(30) VALUE SPACES.
+       77 CONT-MOVIDOS      PIC 9(05) VALUE 0.
+       77 CONT-LEIDOS       PIC 9(05) VALUE 0.
+       77 CONT-ERRORES      PIC 9(05) VALUE 0.
+
+       SCREEN SECTION.
+       01  PANTALLA-TITULO.
+           02 BLANK SCREEN.
+           02 LINE 01 COLUMN 15 REVERSE
+              VALUE "TRANSFERENCIA MASIVA DE LOCALIDAD".
+
+       01  PANTALLA-PEDIR AUTO.
+           02 LINE 06 COLUMN 05 VALUE "LOCALIDAD DE ORIGEN : ".
+           02 LINE 06 COLUMN 27 PIC 9(1) TO W-ORIGEN.
+           02 LINE 08 COLUMN 05 VALUE "LOCALIDAD DE DESTINO: ".
+           02 LINE 08 COLUMN 27 PIC 9(1) TO W-DESTINO.
+
+       01  PANTALLA-DESCRIPCIONES.
+           02 LINE 06 COLUMN 30 PIC X(15) FROM W-DESC-ORIGEN.
+           02 LINE 08 COLUMN 30 PIC X(15) FROM W-DESC-DESTINO.
+
+       01  PANTALLA-CONFIRMAR.
+           02 LINE 10 COLUMN 05 PIC X(30) FROM CONFIRMA.
+
+       PROCEDURE DIVISION.
+       DECLARATIVES.
+       PRIMERA SECTION.
+       USE AFTER ERROR PROCEDURE ON MAESTRO.
+       ERROR-APERTURA.
+           IF FST NOT = "00"
+              OPEN OUTPUT MAESTRO
+              CLOSE MAESTRO
+              OPEN I-O MAESTRO
+            END-IF.
+       ERROR-APERTURA.
+       END DECLARATIVES.
+       SEGUNDA SECTION.
+       INICIO.
+      *-- NO SE TRANSFIERE NINGUN EMPLEADO SIN USUARIO/CLAVE VALIDOS --*
+           CALL   "LOGIN" USING W-OPERADOR W-LOGIN-OK
+           CANCEL "LOGIN".
+           IF W-LOGIN-OK NOT = "S"
+              EXIT PROGRAM
+           END-IF.
+
+           DISPLAY PANTALLA-TITULO.
+           PERFORM PEDIR-LOCALIDADES THRU F-PEDIR-LOCALIDADES
+              UNTIL W-OK = "S".
+
+           OPEN I-O MAESTRO.
+           PERFORM TRANSFERIR THRU TRANSFERIR-EXIT
+              UNTIL FIN-ARCH = "S".
+           CLOSE MAESTRO.
+
+           DISPLAY "REGISTROS LEIDOS  : " CONT-LEIDOS
+              LINE 14 POSITION 05.
+           DISPLAY "REGISTROS MOVIDOS : " CONT-MOVIDOS
+              LINE 15 POSITION 05.
+           DISPLAY "REGISTROS CON ERROR: " CONT-ERRORES
+              LINE 16 POSITION 05.
+           DISPLAY "PULSE UNA TECLA PARA TERMINAR"
+              LINE 17 POSITION 05 CONTROL "FCOLOR=RED", BLINK.
+           ACCEPT TECLA.
+       FIN.
+           EXIT PROGRAM.
+      *    STOP RUN.
+
+      *-- PIDE ORIGEN/DESTINO Y LOS VALIDA CONTRA "LOCALIDAD.IND";  --*
+      *-- SI ALGUNO NO EXISTE, VUELVE A PEDIR LOS DOS.              --*
+       PEDIR-LOCALIDADES.
+           MOVE SPACES TO W-DESC-ORIGEN W-DESC-DESTINO
+           DISPLAY PANTALLA-PEDIR.
+           ACCEPT  PANTALLA-PEDIR.
+
+           OPEN INPUT MAELOC.
+           MOVE W-ORIGEN TO MLOC.
+           READ MAELOC INVALID KEY MOVE "99" TO FSTLOC.
+           IF FSTLOC = "00"
+              MOVE MLDESC TO W-DESC-ORIGEN
+           END-IF.
+           MOVE W-DESTINO TO MLOC.
+           READ MAELOC INVALID KEY MOVE "99" TO FSTLOC.
+           IF FSTLOC = "00"
+              MOVE MLDESC TO W-DESC-DESTINO
+           END-IF.
+           CLOSE MAELOC.
+           DISPLAY PANTALLA-DESCRIPCIONES.
+
+           IF W-DESC-ORIGEN = SPACES OR W-DESC-DESTINO = SPACES
+              DISPLAY "** LOCALIDAD INEXISTENTE, REINTENTE **"
+                 LINE 10 POSITION 05 CONTROL "FCOLOR=RED", BLINK
+              ACCEPT TECLA
+              DISPLAY " " ERASE EOS
+              DISPLAY PANTALLA-TITULO
+              GO TO F-PEDIR-LOCALIDADES.
+
+           MOVE "DESEA TRANSFERIR ESTOS EMPLEADOS S/N: "
+              TO CONFIRMA.
+           DISPLAY PANTALLA-CONFIRMAR.
+           ACCEPT  W-OK LINE 10 POSITION 36.
+           IF W-OK NOT = "S" AND W-OK NOT = "N"
+              GO TO F-PEDIR-LOCALIDADES.
+           IF W-OK = "N"
+              DISPLAY " " ERASE EOS
+              DISPLAY PANTALLA-TITULO.
+       F-PEDIR-LOCALIDADES.
+           EXIT.
+
+      *-- UNA PASADA SECUENCIAL POR "MAEEMP.IND", REESCRIBIENDO CADA --*
+      *-- "MLO" QUE COINCIDA CON LA LOCALIDAD DE ORIGEN.             --*
+       TRANSFERIR.
+           READ MAESTRO NEXT RECORD AT END
+              MOVE "S" TO FIN-ARCH
+              GO TO TRANSFERIR-EXIT.
+           ADD 1 TO CONT-LEIDOS.
+           IF MLO = W-ORIGEN
+              MOVE W-DESTINO TO MLO
+              REWRITE R-MAE INVALID KEY
+                 ADD 1 TO CONT-ERRORES
+              NOT INVALID KEY
+                 ADD 1 TO CONT-MOVIDOS
+              END-REWRITE
+           END-IF.
+       TRANSFERIR-EXIT.
+           EXIT.
