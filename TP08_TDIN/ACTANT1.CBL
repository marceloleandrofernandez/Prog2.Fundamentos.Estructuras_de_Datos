@@ -0,0 +1,131 @@
+      *-- BATCH DE FIN DE ANIO: RECALCULA "MANT" (ANTIGUEDAD) DE TODO --
+      *-- "MAEEMP.IND" A PARTIR DE LA FECHA DE INGRESO "MFEC" CONTRA  --
+      *-- LA FECHA DEL SISTEMA, EN VEZ DE DEJARLO EN EL VALOR TIPEADO --
+      *-- A MANO QUE HOY SE VA DESACTUALIZANDO. MISMA FORMA QUE       --
+      *-- "TRFLOC1.CBL" (UNA PASADA SECUENCIAL POR "MAEEMP.IND" CON   --
+      *-- "REWRITE"), PERO SIN PARAMETROS A PEDIR AL OPERADOR.        --
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ACTANT1.
+      ****
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES. DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT MAESTRO ASSIGN TO DISK "MAEEMP.IND"
+           ORGANIZATION IS INDEXED
+           ACCESS IS DYNAMIC
+           RECORD KEY IS MCA
+           ALTERNATE RECORD KEY IS MAN DUPLICATES
+           FILE STATUS IS FST.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  MAESTRO
+           LABEL RECORD IS STANDARD
+           RECORD CONTAINS 67 CHARACTERS
+           DATA RECORD IS R-MAE.
+      *-- LAYOUT COMPARTIDO CON "MODABM"/"ORDMA-01" --*
+           COPY MAEEMP.
+
+       WORKING-STORAGE SECTION.
+       77 TECLA            PIC X.
+       77 FST              PIC XX.
+       77 FIN-ARCH         PIC X  VALUE "N".
+      *-- USUARIO VALIDADO POR "LOGIN" AL ENTRAR (VER "ABMCUR") --*
+       77 W-OPERADOR       PIC X(08) VALUE SPACES.
+       77 W-LOGIN-OK       PIC X     VALUE "N".
+       77 CONT-LEIDOS      PIC 9(05) VALUE 0.
+       77 CONT-CAMBIADOS   PIC 9(05) VALUE 0.
+       77 CONT-ERRORES     PIC 9(05) VALUE 0.
+
+      *-- FECHA DEL SISTEMA, CONTRA LA QUE SE MIDE "MFEC" --*
+       01 FECHA-HOY.
+          02 HOY-ANIO      PIC 9(04).
+          02 HOY-MES       PIC 9(02).
+          02 HOY-DIA       PIC 9(02).
+
+      *-- ANTIGUEDAD RECALCULADA, ANTES DE MOVERLA A "MANT" --*
+       77 W-ANT            PIC 9(02).
+
+       SCREEN SECTION.
+       01  PANTALLA-TITULO.
+           02 BLANK SCREEN.
+           02 LINE 01 COLUMN 10 REVERSE
+              VALUE "RECALCULO ANUAL DE ANTIGUEDAD (MANT)".
+
+       PROCEDURE DIVISION.
+       DECLARATIVES.
+       PRIMERA SECTION.
+       USE AFTER ERROR PROCEDURE ON MAESTRO.
+       ERROR-APERTURA.
+           IF FST NOT = "00"
+              OPEN OUTPUT MAESTRO
+              CLOSE MAESTRO
+              OPEN I-O MAESTRO
+            END-IF.
+       ERROR-APERTURA.
+       END DECLARATIVES.
+       SEGUNDA SECTION.
+       INICIO.
+      *-- NO SE RECALCULA NADA SIN USUARIO/CLAVE VALIDOS --*
+           CALL   "LOGIN" USING W-OPERADOR W-LOGIN-OK
+           CANCEL "LOGIN".
+           IF W-LOGIN-OK NOT = "S"
+              EXIT PROGRAM
+           END-IF.
+
+           DISPLAY PANTALLA-TITULO.
+           ACCEPT FECHA-HOY FROM DATE YYYYMMDD.
+
+           OPEN I-O MAESTRO.
+           PERFORM RECALCULAR THRU RECALCULAR-EXIT
+              UNTIL FIN-ARCH = "S".
+           CLOSE MAESTRO.
+
+           DISPLAY "REGISTROS LEIDOS    : " CONT-LEIDOS
+              LINE 10 POSITION 05.
+           DISPLAY "REGISTROS ACTUALIZADOS: " CONT-CAMBIADOS
+              LINE 11 POSITION 05.
+           DISPLAY "REGISTROS CON ERROR  : " CONT-ERRORES
+              LINE 12 POSITION 05.
+           DISPLAY "PULSE UNA TECLA PARA TERMINAR"
+              LINE 13 POSITION 05 CONTROL "FCOLOR=RED", BLINK.
+           ACCEPT TECLA.
+       FIN.
+           EXIT PROGRAM.
+      *    STOP RUN.
+
+      *-- UNA PASADA SECUENCIAL, REESCRIBIENDO "MANT" DE CADA        --*
+      *-- REGISTRO CUYA ANTIGUEDAD CALCULADA HAYA CAMBIADO.          --*
+       RECALCULAR.
+           READ MAESTRO NEXT RECORD AT END
+              MOVE "S" TO FIN-ARCH
+              GO TO RECALCULAR-EXIT.
+           ADD 1 TO CONT-LEIDOS.
+           PERFORM CALCULAR-ANTIGUEDAD.
+           IF W-ANT NOT = MANT
+              MOVE W-ANT TO MANT
+              REWRITE R-MAE INVALID KEY
+                 ADD 1 TO CONT-ERRORES
+              NOT INVALID KEY
+                 ADD 1 TO CONT-CAMBIADOS
+              END-REWRITE
+           END-IF.
+       RECALCULAR-EXIT.
+           EXIT.
+
+      *-- ANIOS ENTRE "MFEC" Y LA FECHA DEL SISTEMA; SI AUN NO SE    --*
+      *-- CUMPLIO EL ANIVERSARIO DE INGRESO ESTE ANIO, SE RESTA UNO. --*
+       CALCULAR-ANTIGUEDAD.
+           COMPUTE W-ANT = HOY-ANIO - MFA.
+           IF HOY-MES < MFM
+              SUBTRACT 1 FROM W-ANT
+           ELSE
+              IF HOY-MES = MFM AND HOY-DIA < MFD
+                 SUBTRACT 1 FROM W-ANT
+              END-IF
+           END-IF.
+           IF W-ANT < 0
+              MOVE 0 TO W-ANT
+           END-IF.
