@@ -1,73 +1,130 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. INICIAL.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES. DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      ****  PARAMETROS GENERALES DEL SISTEMA (VER "MODPAR")   ********
+
+           SELECT PARGRAL ASSIGN TO DISK "PARGRAL.IND"
+           ORGANIZATION IS INDEXED
+           ACCESS IS DYNAMIC
+           RECORD KEY IS PGCOD
+           FILE STATUS IS FSTPAR.
+
        DATA DIVISION.
+       FILE SECTION.
+      *-- LAYOUT COMPARTIDO CON "MODPAR" --*
+        FD PARGRAL
+           LABEL RECORD IS STANDARD
+           RECORD CONTAINS 63 CHARACTERS
+           DATA RECORD IS R-PAR.
+
+         01 R-PAR.
+            02 PGCOD    PIC 9(1).
+            02 PGSITIO  PIC X(27).
+            02 PGOPER   PIC X(27).
+            02 PGVERS   PIC X(08).
+
        WORKING-STORAGE SECTION.
+       77 FSTPAR  PIC XX.
        01 CL      PIC 99.
        77 TECLA   PIC X.
        77 ESPACIO PIC X(80) VALUE ALL " ".
-       77 LINEA  PIC X(80) VALUE ALL "�".
+       77 LINEA  PIC X(80) VALUE ALL "-".
+      *-- TEXTO DEL CARTEL, LEIDO DE "PARGRAL.IND" (VER "MODPAR"); SI--*
+      *-- TODAVIA NO SE CARGO NINGUN PARAMETRO SE USA EL TEXTO DEL   --*
+      *-- TRABAJO PRACTICO ORIGINAL COMO DEFAULT.                    --*
+       77 W-SITIO PIC X(27) VALUE "TRABAJO PRACTICO NRO.  4  0".
+       77 W-OPER  PIC X(27) VALUE "ALUMNO: FERNANDEZ MARCELO  ".
        SCREEN SECTION.
        01 P-SIS.
-           02 LINE 10 COLUMN 25 VALUE "�����  �����  �   �  �   �".
-           02 LINE 11 COLUMN 25 VALUE "� � �  �      ��  �  �   �".
-           02 LINE 12 COLUMN 25 VALUE "� � �  �����  � � �  �   �".
-           02 LINE 13 COLUMN 25 VALUE "�   �  �      �  ��  �   �".
-           02 LINE 14 COLUMN 25 VALUE "�   �  �����  �   �  �����".
+           02 LINE 10 COLUMN 25 VALUE "#####  #####  #   #  #   #".
+           02 LINE 11 COLUMN 25 VALUE "# # #  #      ##  #  #   #".
+           02 LINE 12 COLUMN 25 VALUE "# # #  #####  # # #  #   #".
+           02 LINE 13 COLUMN 25 VALUE "#   #  #      #  ##  #   #".
+           02 LINE 14 COLUMN 25 VALUE "#   #  #####  #   #  #####".
       *     02 LINE 18 COLUMN 25 VALUE "ALUMNO : Villalba Nestor A.".
       * EN IMPRESO NO TIENE, EXPLICAR COMO PONE EL NOMBRE DEL ALUMNO
        PROCEDURE  DIVISION.
+       DECLARATIVES.
+       PRIMERA SECTION.
+       USE AFTER ERROR PROCEDURE ON PARGRAL.
+       ERROR-APERTURA.
+           IF FSTPAR NOT = "00"
+              OPEN OUTPUT PARGRAL
+              CLOSE PARGRAL
+              OPEN I-O PARGRAL
+            END-IF.
+       ERROR-APERTURA.
+       END DECLARATIVES.
+       SEGUNDA SECTION.
        INICIO.
+      *-- SI HAY UN PARAMETRO CARGADO (VER "MODPAR") SE USA SU TEXTO --*
+      *-- EN VEZ DEL DEFAULT DEL TRABAJO PRACTICO ORIGINAL.          --*
+           OPEN I-O PARGRAL.
+           MOVE 1 TO PGCOD.
+           READ PARGRAL INVALID KEY MOVE "99" TO FSTPAR.
+           IF FSTPAR = "00"
+              MOVE PGSITIO TO W-SITIO
+              MOVE PGOPER  TO W-OPER
+           END-IF.
+           CLOSE PARGRAL.
+
            MOVE 6 TO CL.
            DISPLAY LINEA LINE  5 POSITION 1 LOW
            CONTROL "FCOLOR=BLACK, BCOLOR=GREEN".
            PERFORM LINEAS 18 TIMES.
-           DISPLAY "�����������������������" LINE  7 POSITION 21 HIGH
+           DISPLAY "-----------------------" LINE  7 POSITION 21 HIGH
            CONTROL "FCOLOR = GREEN, BCOLOR = BLACK".
-           DISPLAY "��������Ŀ" LINE  7 POSITION 44 HIGH.
-           DISPLAY "�" LINE  8 POSITION 21.
+           DISPLAY "--------+" LINE  7 POSITION 44 HIGH.
+           DISPLAY "|" LINE  8 POSITION 21.
            DISPLAY "           " LINE  8 POSITION 22.
-           DISPLAY "TRABAJO PRACTICO NRO.  4  0" LINE 8 POSITION 25 HIGH.
+           DISPLAY W-SITIO LINE 8 POSITION 25 HIGH.
            DISPLAY "  " LINE  8 POSITION 51.
-           DISPLAY "�" LINE  8 POSITION 53 HIGH.
-           DISPLAY "�" LINE  8 POSITION 54 LOW.
-           DISPLAY "�����������������������" LINE  9 POSITION 21 HIGH.
-           DISPLAY "��������Ĵ" LINE  9 POSITION 44 HIGH.
-           DISPLAY "�" LINE  9 POSITION 54 LOW.
-           DISPLAY "�" LINE 10 POSITION 21 HIGH.
+           DISPLAY "|" LINE  8 POSITION 53 HIGH.
+           DISPLAY "|" LINE  8 POSITION 54 LOW.
+           DISPLAY "-----------------------" LINE  9 POSITION 21 HIGH.
+           DISPLAY "--------+" LINE  9 POSITION 44 HIGH.
+           DISPLAY "|" LINE  9 POSITION 54 LOW.
+           DISPLAY "|" LINE 10 POSITION 21 HIGH.
            DISPLAY "                   " LINE 10 POSITION 22 LOW.
            DISPLAY "            "        LINE 10 POSITION 41 LOW.
-           DISPLAY "�" LINE 10 POSITION 53 HIGH.
-           DISPLAY "�" LINE 10 POSITION 54 LOW.
-           DISPLAY "�" LINE 11 POSITION 21 HIGH.
+           DISPLAY "|" LINE 10 POSITION 53 HIGH.
+           DISPLAY "|" LINE 10 POSITION 54 LOW.
+           DISPLAY "|" LINE 11 POSITION 21 HIGH.
            DISPLAY "                   " LINE 11 POSITION 22 LOW.
            DISPLAY "            "        LINE 11 POSITION 41 LOW.
-           DISPLAY "�" LINE 11 POSITION 53 HIGH.
-           DISPLAY "�" LINE 11 POSITION 54 LOW.
-           DISPLAY "�" LINE 12 POSITION 21 HIGH.
-           DISPLAY "�" LINE 12 POSITION 53 HIGH.
-           DISPLAY "�" LINE 12 POSITION 54 LOW.
+           DISPLAY "|" LINE 11 POSITION 53 HIGH.
+           DISPLAY "|" LINE 11 POSITION 54 LOW.
+           DISPLAY "|" LINE 12 POSITION 21 HIGH.
+           DISPLAY "|" LINE 12 POSITION 53 HIGH.
+           DISPLAY "|" LINE 12 POSITION 54 LOW.
            DISPLAY "                   " LINE 12 POSITION 22 LOW.
            DISPLAY "            "        LINE 12 POSITION 41 LOW.
-           DISPLAY "�" LINE 13 POSITION 21 HIGH.
-           DISPLAY "�" LINE 13 POSITION 53 HIGH.
-           DISPLAY "�" LINE 13 POSITION 54 LOW.
-           DISPLAY "�" LINE 14 POSITION 21 HIGH.
+           DISPLAY "|" LINE 13 POSITION 21 HIGH.
+           DISPLAY "|" LINE 13 POSITION 53 HIGH.
+           DISPLAY "|" LINE 13 POSITION 54 LOW.
+           DISPLAY "|" LINE 14 POSITION 21 HIGH.
            DISPLAY "                   " LINE 13 POSITION 22 LOW.
            DISPLAY "            "        LINE 13 POSITION 41 LOW.
            DISPLAY "      " LINE 14 POSITION 22 LOW.
-           DISPLAY "�" LINE 14 POSITION 53 HIGH.
-           DISPLAY "�" LINE 14 POSITION 54 LOW.
+           DISPLAY "|" LINE 14 POSITION 53 HIGH.
+           DISPLAY "|" LINE 14 POSITION 54 LOW.
            DISPLAY "                   " LINE 14 POSITION 22 LOW.
            DISPLAY "            "        LINE 14 POSITION 41 LOW.
-           DISPLAY "�����������������������" LINE 15 POSITION 21 HIGH.
-           DISPLAY "����������" LINE 15 POSITION 44 HIGH.
-           DISPLAY "�" LINE 15 POSITION 54 LOW.
-           DISPLAY "�����������������������" LINE 16 POSITION 22 LOW.
-           DISPLAY "����������" LINE 16 POSITION 45 LOW.
+           DISPLAY "-----------------------" LINE 15 POSITION 21 HIGH.
+           DISPLAY "----------" LINE 15 POSITION 44 HIGH.
+           DISPLAY "|" LINE 15 POSITION 54 LOW.
+           DISPLAY "-----------------------" LINE 16 POSITION 22 LOW.
+           DISPLAY "----------" LINE 16 POSITION 45 LOW.
       * EN IMPRESO NO TIENE, EXPLICAR COMO PONE EL NOMBRE DEL ALUMNO
-           DISPLAY "***************************" LINE 18 POSITION 25 LOW.
-           DISPLAY "*ALUMNO: FERNANDEZ MARCELO " LINE 19 POSITION 25 LOW.
-           DISPLAY "***************************" LINE 20 POSITION 25 LOW.
+           DISPLAY "***************************"
+              LINE 18 POSITION 25 LOW.
+           DISPLAY "*" W-OPER LINE 19 POSITION 25 LOW.
+           DISPLAY "***************************"
+              LINE 20 POSITION 25 LOW.
            display p-sis.
        LINEAS.
            DISPLAY ESPACIO LINE  CL POSITION 1 LOW
