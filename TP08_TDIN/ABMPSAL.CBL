@@ -0,0 +1,376 @@
+      *-- A-B-M DEL MAESTRO DE PARAMETROS DE SUELDO POR CATEGORIA --**
+      *-- MISMA ESTRUCTURA QUE "MODLOC" (ABMLOC.CBL) PERO PARA --**
+      *-- "PARSAL.IND", EL PISO/TECHO DE "MSB" QUE CONSULTA --**
+      *-- "MODABM" EN "LEER-PARSAL" ANTES DE GRABAR UN SUELDO --**
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MODPSAL.
+      ****
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES. DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      ****  PARAMETROS DE SUELDO POR CATEGORIA   **********************
+
+           SELECT PARSAL ASSIGN TO DISK "PARSAL.IND"
+           ORGANIZATION IS INDEXED
+           ACCESS IS DYNAMIC
+           RECORD KEY IS PSCAT
+           FILE STATUS IS FSTSAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+        FD PARSAL
+           LABEL RECORD IS STANDARD
+           RECORD CONTAINS 11 CHARACTERS
+           DATA RECORD IS R-PSAL.
+
+         01 R-PSAL.
+            02 PSCAT    PIC 9(1).
+            02 PSMIN    PIC 9(05).
+            02 PSMAX    PIC 9(05).
+
+       WORKING-STORAGE SECTION.
+       77 FSTSAL                  PIC XX.
+       77 L-TIT                   PIC X(20).
+       77 C-T                     PIC 99.
+       77 TECLA                   PIC X.
+       77 OP                      PIC 9  VALUE 0.
+       77 IND                     PIC 99 VALUE 0.
+       77 SUBRAYADO               PIC X(80) VALUE ALL "�".
+       77 PRI                     PIC X VALUE "P".
+       77 LINEA                   PIC X(80) VALUE SPACES.
+       77 INCIDENCIA-P            PIC X(30).
+       77 CONFIRMA                PIC X(30).
+       77 VAL                     PIC 99.
+       77 OP-EMC                  PIC X.
+       77 OP-SN                   PIC X.
+      *---- reemplazo la variable PARSAL POR WSAL.
+       77 WSAL                    PIC XX VALUE SPACES.
+
+      ** CAMPOS DONDE VOY A CARGAR LA FECHA DEL SISTEMA**
+       01 FECHA.
+         02 ANIO                  PIC 99.
+         02 MES                   PIC 99.
+         02 DIA                   PIC 99.
+
+      *-- LEYENDAS DEL MENU DE INICIO DEL PGM --*
+       01 TITULO.
+         02 FILLER PIC X(21) VALUE  "ALTAS DE PARAM.SUELDO".
+         02 FILLER PIC X(21) VALUE  "BAJAS DE PARAM.SUELDO".
+         02 FILLER PIC X(21) VALUE  "MODIF.PARAM.SUELDO   ".
+         02 FILLER PIC X(21) VALUE  "ING.CATEGORIA SUELDO ".
+       01 TABLA-TITULO REDEFINES TITULO.
+         02 TIT1 OCCURS 4 TIMES PIC X(21).
+      *--------------------------------------------------------*
+      *-- MENSAJES AL USUARIO --*
+       01 MENSAJES.
+         02 FILLER PIC X(30) VALUE  "01- REGISTRO DADO DE ALTA     ".
+         02 FILLER PIC X(30) VALUE  "02- REGISTRO DADO DE BAJA     ".
+         02 FILLER PIC X(30) VALUE  "03- REGISTRO MODIFICADO       ".
+         02 FILLER PIC X(30) VALUE  "04- REGISTRO GRABADO          ".
+         02 FILLER PIC X(30) VALUE  "05- REGISTRO NO GRABADO       ".
+         02 FILLER PIC X(30) VALUE  "06- INGRESE DATOS PARA ALTA   ".
+         02 FILLER PIC X(30) VALUE  "07- INGRESE MODIFICACIONES    ".
+         02 FILLER PIC X(30) VALUE  "08-MODIFICACIONES NO EFECTUADA".
+         02 FILLER PIC X(30) VALUE  "09-       ERROR FATAL         ".
+         02 FILLER PIC X(30) VALUE  "10- CODIGO YA EXISTENTE       ".
+         02 FILLER PIC X(30) VALUE  "11-                           ".
+         02 FILLER PIC X(30) VALUE  "                              ".
+         02 FILLER PIC X(30) VALUE  "13- CODIGO EN BLANCO VERIFIQUE".
+         02 FILLER PIC X(30) VALUE  "14- VERIFIQUE LA OPCION: 1 A 4".
+         02 FILLER PIC X(30) VALUE  "15- NO SE PUEDE DAR DE BAJA   ".
+         02 FILLER PIC X(30) VALUE  "16- REGISTRO NO DADO DE BAJA  ".
+         02 FILLER PIC X(30) VALUE  "17- ERROR *PISO MAYOR A TECHO*".
+         02 FILLER PIC X(30) VALUE  "18-                           ".
+         02 FILLER PIC X(30) VALUE  "19-                           ".
+         02 FILLER PIC X(30) VALUE  "20-                           ".
+         02 FILLER PIC X(30) VALUE  "21-                           ".
+         02 FILLER PIC X(30) VALUE  "22-                           ".
+         02 FILLER PIC X(30) VALUE  "23- DESEA DAR DE ALTA* S/N   *".
+         02 FILLER PIC X(30) VALUE  "24- M=MOD.- B=:BAJA- C=CANCEL.".
+         02 FILLER PIC X(30) VALUE  "25- LA OPCION ES: M-B-C * O.K.".
+       01 TABLA-MENSAJES REDEFINES MENSAJES.
+         02 MENSAJE OCCURS 25 TIMES PIC X(30).
+
+      *-- AREA DE PANTALLAS ---*
+       SCREEN SECTION.
+        01  PANTALLA-TITULOS.
+           02 BLANK SCREEN.
+           02 LINE  1 COLUMN 60 VALUE  "FECHA".
+           02 LINE  1 COLUMN 67 PIC X9/ FROM DIA.
+           02 LINE  1 COLUMN 70 PIC X9/ FROM MES.
+           02 LINE  1 COLUMN 73 PIC X9 FROM ANIO.
+           02 LINE  2 COLUMN 30 REVERSE PIC X(20) FROM L-TIT.
+           02 LINE 21 COLUMN  1 PIC X(80) FROM SUBRAYADO.
+
+       01  PANTALLA-INGRESAR-CODIGO AUTO.
+           02 LINE 4 COLUMN 5  VALUE  "CATEGORIA: ".
+           02 LINE 4 COLUMN 30 REVERSE PIC 9(1) TO PSCAT.
+           02 LINE 6 COLUMN 1 PIC X(80) FROM SUBRAYADO.
+
+       01  PANTALLA-MOSTRAR-CODIGO AUTO.
+           02 LINE 4 COLUMN 5  VALUE  "CATEGORIA: ".
+           02 LINE 4 COLUMN 30 REVERSE PIC 9(1) FROM PSCAT.
+           02 LINE 6 COLUMN 1 PIC X(80) FROM SUBRAYADO.
+
+       01  PANTALLA-RECIBIR-DATOS AUTO.
+           02 LINE 08 COLUMN  05 VALUE "PISO DE SUELDO BASICO: ".
+           02 LINE 08 COLUMN  30 PIC 9(05) TO PSMIN.
+           02 LINE 09 COLUMN  05 VALUE "TECHO DE SUELDO BASICO: ".
+           02 LINE 09 COLUMN  30 PIC 9(05) TO PSMAX.
+
+       01  PANTALLA-ENVIAR-DATOS.
+           02 LINE 08 COLUMN  05 VALUE "PISO DE SUELDO BASICO: ".
+           02 LINE 08 COLUMN  30 PIC 9(05) FROM PSMIN.
+           02 LINE 09 COLUMN  05 VALUE "TECHO DE SUELDO BASICO: ".
+           02 LINE 09 COLUMN  30 PIC 9(05) FROM PSMAX.
+
+       01 PANTALLA-MODIFICAR-DATOS AUTO.
+           02 LINE 08 COLUMN  05 VALUE "PISO DE SUELDO BASICO: ".
+           02 LINE 08 COLUMN  30 PIC 9(05) USING PSMIN.
+           02 LINE 09 COLUMN  05 VALUE "TECHO DE SUELDO BASICO: ".
+           02 LINE 09 COLUMN  30 PIC 9(05) USING PSMAX.
+
+       01  PANTALLA-INCIDENCIAS.
+         02 LINE 22 COLUMN 26 PIC X(30) FROM INCIDENCIA-P.
+
+       01  PANTALLA-OPCIONES.
+           02 LINE 22 COLUMN 26 PIC X(30) FROM CONFIRMA.
+
+       01  PANTALLA-CONFIRMAR.
+           02 LINE 22 COLUMN 26 PIC X(30) FROM CONFIRMA.
+
+       01  P-PIE.
+         02 LINE 21 COLUMN  1 PIC X(80) FROM SUBRAYADO.
+         02 LINE 23 COLUMN  1 REVERSE PIC X(79) FROM LINEA.
+         02 LINE 23 COLUMN  1 VALUE "  ESCAPE = SALIR     ".
+         02 LINE 23 COLUMN 60 VALUE "  ENTER = CONTINUAR  ".
+
+      ****
+       PROCEDURE DIVISION.
+       DECLARATIVES.
+       PRIMERA SECTION.
+       USE AFTER ERROR PROCEDURE ON PARSAL.
+       ERROR-APERTURA.
+           IF FSTSAL NOT = "00"
+              OPEN OUTPUT PARSAL
+              CLOSE PARSAL
+              OPEN I-O PARSAL
+            END-IF.
+       ERROR-APERTURA.
+       END DECLARATIVES.
+       SEGUNDA SECTION.
+       INICIO.
+           OPEN I-O PARSAL.
+           DISPLAY "  " CONTROL "FCOLOR = BLACK , BCOLOR = GREEN"
+           MOVE 0 TO OP C-T.
+           ACCEPT FECHA FROM DATE.
+           PERFORM MENUS  THRU F-MENUS UNTIL C-T = 27.
+
+       FIN.
+           DISPLAY " FIN DE MANTENIMIENTO DE PARAM.DE SUELDO "
+           LINE 23, POSITION 26 CONTROL "FCOLOR = WHITE,BCOLOR = BLACK".
+           ACCEPT TECLA
+           CLOSE PARSAL
+           EXIT PROGRAM.
+
+       MENUS.
+            MOVE 4 TO OP
+            PERFORM CODIGO THRU F-CODIGO UNTIL C-T = 27.
+
+       F-MENUS.
+           EXIT.
+
+       CODIGO.
+           DISPLAY "  " CONTROL "FCOLOR = BLACK , BCOLOR = GREEN"
+           MOVE TIT1(OP) TO L-TIT.
+           DISPLAY PANTALLA-TITULOS.
+           DISPLAY PANTALLA-INGRESAR-CODIGO.
+           DISPLAY P-PIE
+           ACCEPT  PANTALLA-INGRESAR-CODIGO ON ESCAPE GO FIN.
+           IF PSCAT IS NOT NUMERIC
+             MOVE 0 TO PSCAT
+           END-IF.
+       COMIENZO.
+           PERFORM LIMPIAR-CAMPOS.
+           PERFORM LEER-MAESTRO.
+             IF WSAL = "NO"
+                 MOVE 1 TO  OP
+             END-IF.
+             IF WSAL = "SI"
+                    DISPLAY " " ERASE EOS
+                    DISPLAY PANTALLA-TITULOS
+                    DISPLAY PANTALLA-MOSTRAR-CODIGO
+                    DISPLAY PANTALLA-ENVIAR-DATOS
+                    PERFORM CONFIRMAR-OPCIONES
+
+             IF OP-EMC = "C"
+                 GO MENUS
+             ELSE  IF OP-EMC = "B"
+                 MOVE 2 TO OP
+             ELSE IF OP-EMC = "M"
+                 MOVE 3 TO OP
+                END-IF
+             END-IF.
+
+           MOVE TIT1(OP) TO L-TIT.
+           DISPLAY PANTALLA-TITULOS.
+           IF OP = 1
+             PERFORM ALTAS
+              ELSE IF OP = 2
+                PERFORM BAJAS
+                   ELSE IF OP = 3
+                     PERFORM MODIFICACIONES
+           END-IF.
+           PERFORM PULSAR-TECLA
+           IF C-T = 27 GO FIN.
+       F-CODIGO.
+           EXIT.
+
+       LIMPIAR-CAMPOS.
+            MOVE SPACES TO  WSAL.
+            MOVE 0 TO PSMIN PSMAX.
+
+       LEER-MAESTRO.
+                READ PARSAL INVALID KEY MOVE "NO" TO WSAL.
+                IF FSTSAL = "00" AND PRI = "P"
+                    MOVE "*" TO PRI
+                    GO TO LEER-MAESTRO
+                END-IF.
+                IF FSTSAL = "00" AND PRI = "*"
+                    MOVE "SI" TO WSAL
+                    MOVE "P" TO PRI
+                END-IF.
+
+       ALTAS.
+            MOVE 06 TO IND
+              PERFORM ENVIAR-MENSAJES
+                DISPLAY PANTALLA-INCIDENCIAS
+                 DISPLAY PANTALLA-MOSTRAR-CODIGO
+                   DISPLAY PANTALLA-RECIBIR-DATOS
+                    ACCEPT  PANTALLA-RECIBIR-DATOS ON ESCAPE GO FIN.
+            PERFORM GRABAR-ALTAS.
+
+       BAJAS.
+             DISPLAY PANTALLA-MOSTRAR-CODIGO
+              DISPLAY PANTALLA-ENVIAR-DATOS
+                PERFORM GRABAR-BAJAS.
+
+       MODIFICACIONES.
+              MOVE 07 TO IND
+              PERFORM ENVIAR-MENSAJES
+              DISPLAY PANTALLA-MODIFICAR-DATOS
+              DISPLAY PANTALLA-MOSTRAR-CODIGO
+              DISPLAY PANTALLA-INCIDENCIAS
+              ACCEPT PANTALLA-MODIFICAR-DATOS ON ESCAPE GO FIN.
+              PERFORM GRABAR-MODIFICACIONES.
+
+      *-- EL PISO NO PUEDE SER MAYOR AL TECHO --*
+       VALIDAR-CAMPOS.
+               MOVE 0 TO IND VAL
+               IF PSMIN > PSMAX
+                 MOVE 17  TO VAL
+               END-IF.
+               IF VAL > 0
+                 MOVE "X" TO OP-SN
+               END-IF.
+
+       GRABAR-ALTAS.
+                 PERFORM VALIDAR-CAMPOS
+              IF VAL = 0
+                  MOVE  "   DESEA DAR DE ALTA S/N  " TO CONFIRMA
+                  PERFORM CONFIRMAR-GRABACION
+                 IF OP-SN = "S"
+                   DISPLAY MENSAJE(12)  LINE 19, POSITION 26
+                   MOVE 01 TO IND
+                   PERFORM ENVIAR-MENSAJES
+                   DISPLAY PANTALLA-INCIDENCIAS
+                   WRITE R-PSAL INVALID KEY
+                   DISPLAY MENSAJE(09) LINE 23, POSITION 26 GO TO FIN
+                 ELSE IF OP-SN = "N"
+                   MOVE 05 TO IND
+                   PERFORM ENVIAR-MENSAJES
+                   DISPLAY PANTALLA-INCIDENCIAS
+                 END-IF
+              ELSE IF VAL > 0
+                DISPLAY MENSAJE(12)  LINE 19, POSITION 26
+                DISPLAY MENSAJE(VAL) LINE 23, POSITION 26
+                MOVE 0 TO VAL
+                PERFORM PULSAR-TECLA
+                 MOVE 06 TO IND
+                 PERFORM ENVIAR-MENSAJES
+                 DISPLAY PANTALLA-INCIDENCIAS
+                 DISPLAY  P-PIE
+                 ACCEPT  PANTALLA-RECIBIR-DATOS
+                 GO GRABAR-ALTAS
+             END-IF.
+
+       GRABAR-BAJAS.
+              MOVE  "    DESEA DAR DE BAJA S/N:   " TO CONFIRMA
+              PERFORM CONFIRMAR-GRABACION
+              IF OP-SN = "S"
+                  DISPLAY MENSAJE(12)  LINE 19, POSITION 26
+                  MOVE 02 TO IND
+                  PERFORM ENVIAR-MENSAJES
+                  DISPLAY PANTALLA-INCIDENCIAS
+                  DELETE PARSAL INVALID KEY
+                  DISPLAY MENSAJE(09) LINE 23, POSITION 26  GO TO FIN
+               ELSE
+                   MOVE 16 TO IND
+                   PERFORM ENVIAR-MENSAJES
+                   DISPLAY PANTALLA-INCIDENCIAS
+              END-IF.
+
+       GRABAR-MODIFICACIONES.
+               DISPLAY MENSAJE(12) LINE 23, POSITION 26
+               PERFORM VALIDAR-CAMPOS
+             IF VAL = 0
+              MOVE  "GRABA LAS MODIFICACIONES S/N: " TO CONFIRMA
+              PERFORM CONFIRMAR-GRABACION
+                 IF OP-SN = "S"
+                  DISPLAY MENSAJE(12)  LINE 19, POSITION 26
+                  MOVE 03 TO IND
+                   PERFORM ENVIAR-MENSAJES
+                   DISPLAY PANTALLA-INCIDENCIAS
+                  REWRITE R-PSAL INVALID KEY
+                  DISPLAY MENSAJE(09) LINE 23, POSITION 26 GO TO FIN
+                 ELSE IF OP-SN = "N"
+                   MOVE 08 TO IND
+                   PERFORM ENVIAR-MENSAJES
+                   DISPLAY PANTALLA-INCIDENCIAS
+                 END-IF
+             ELSE IF VAL > 0
+                DISPLAY MENSAJE(VAL) LINE 23, POSITION 26
+                MOVE 0 TO VAL
+                ACCEPT  PANTALLA-MODIFICAR-DATOS
+                GO TO GRABAR-MODIFICACIONES
+             END-IF.
+
+       ENVIAR-MENSAJES.
+           MOVE MENSAJE(IND) TO INCIDENCIA-P.
+           DISPLAY MENSAJE(12)  LINE 22, POSITION 60.
+           DISPLAY MENSAJE(12)  LINE 24, POSITION 60.
+           DISPLAY P-PIE.
+
+       CONFIRMAR-OPCIONES.
+           DISPLAY PANTALLA-OPCIONES.
+           DISPLAY P-PIE
+            CALL   "MENU-EMC" USING OP-EMC
+            CANCEL "MENU-EMC".
+        F-CONFIRMAR-OPCIONES.
+           EXIT.
+
+       CONFIRMAR-GRABACION.
+           DISPLAY PANTALLA-CONFIRMAR.
+           DISPLAY P-PIE
+            CALL   "MENU-SN" USING OP-SN
+            CANCEL "MENU-SN".
+        F-CONFIRMAR-GRABACION.
+           EXIT.
+
+       PULSAR-TECLA.
+           ACCEPT TECLA ON EXCEPTION C-T
+           IF C-T = 27
+            GO TO FIN
+           END-IF.
