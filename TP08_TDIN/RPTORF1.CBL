@@ -0,0 +1,125 @@
+      *** LISTADO DE INTEGRIDAD: LOCALIDADES HUERFANAS EN MAEEMP ***
+      *** MAN PENSADO PARA CORRER ANTES DE REACTIVAR LA VALIDACION  *
+      *** DE "MLO" EN ABMCUR, PARA LIMPIAR LOS DATOS YA CARGADOS    *
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RPTORF1.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                   DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT MAESTRO ASSIGN TO DISK "MAEEMP.IND"
+           ORGANIZATION IS INDEXED
+           ACCESS IS SEQUENTIAL
+           RECORD KEY IS MCA
+           ALTERNATE RECORD KEY IS MAN DUPLICATES
+           FILE STATUS IS FST.
+
+           SELECT MAELOC ASSIGN TO DISK "LOCALIDAD.IND"
+           ORGANIZATION IS INDEXED
+           ACCESS IS DYNAMIC
+           RECORD KEY IS MLOC
+           ALTERNATE RECORD KEY IS MLDESC DUPLICATES
+           FILE STATUS IS FSTLOC.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  MAESTRO
+           LABEL RECORD IS STANDARD
+           RECORD CONTAINS 67 CHARACTERS
+           DATA RECORD IS R-MAE.
+           COPY MAEEMP.
+
+       FD  MAELOC
+           LABEL RECORD IS STANDARD
+           RECORD CONTAINS 16 CHARACTERS
+           DATA RECORD IS R-LOC.
+
+        01 R-LOC.
+           02 MLOC    PIC 9(1).
+           02 MLDESC  PIC X(15).
+
+       WORKING-STORAGE SECTION.
+       77 TECLA            PIC X.
+       77 FST               PIC XX.
+       77 FSTLOC            PIC XX.
+       77 FIN-ARCH          PIC X     VALUE "N".
+       77 WLOC              PIC XX    VALUE SPACES.
+       77 CONT-LIN          PIC 99    VALUE 0.
+       77 LIN-ACT           PIC 99    VALUE 0.
+       77 CONT-LEIDOS       PIC 9(05) VALUE 0.
+       77 CONT-ORF          PIC 9(05) VALUE 0.
+       77 SUBRAYADO         PIC X(80) VALUE ALL "-".
+
+       PROCEDURE DIVISION.
+       INICIO.
+           OPEN INPUT MAESTRO.
+           IF FST = "35"
+              DISPLAY "** NO HAY EMPLEADOS PARA VERIFICAR **"
+                 LINE 24, POSITION 01 CONTROL "FCOLOR=RED", BLINK
+              ACCEPT TECLA
+              GO TO FIN.
+           OPEN INPUT MAELOC.
+
+           DISPLAY " " ERASE EOS.
+           PERFORM ENCABEZADO.
+           PERFORM LEER-REGISTRO.
+           PERFORM VERIFICAR-REGISTRO THRU VERIFICAR-REGISTRO-EXIT
+              UNTIL FIN-ARCH = "S".
+
+           DISPLAY SUBRAYADO LINE 23 POSITION 01.
+           DISPLAY "REGISTROS LEIDOS: " CONT-LEIDOS
+              LINE 24, POSITION 01.
+           DISPLAY "LOCALIDADES HUERFANAS: " CONT-ORF
+              LINE 24, POSITION 40.
+           ACCEPT TECLA.
+
+           CLOSE MAELOC.
+       FIN.
+           CLOSE MAESTRO.
+           EXIT PROGRAM.
+      *    STOP RUN.
+
+       LEER-REGISTRO.
+           READ MAESTRO NEXT RECORD AT END MOVE "S" TO FIN-ARCH.
+
+       VERIFICAR-REGISTRO.
+           IF FIN-ARCH = "S" GO TO VERIFICAR-REGISTRO-EXIT.
+           PERFORM BUSCAR-LOC.
+           IF WLOC = "NO"
+              IF CONT-LIN > 17
+                 DISPLAY "PULSE UNA TECLA PARA CONTINUAR"
+                    LINE 24 POSITION 30 CONTROL "FCOLOR=RED", BLINK
+                 ACCEPT TECLA
+                 DISPLAY " " ERASE EOS
+                 PERFORM ENCABEZADO
+              END-IF
+              COMPUTE LIN-ACT = 05 + CONT-LIN
+              DISPLAY MCA  LINE LIN-ACT, POSITION 01
+              DISPLAY MAN  LINE LIN-ACT, POSITION 11
+              DISPLAY MLO  LINE LIN-ACT, POSITION 43
+              ADD 1 TO CONT-LIN
+              ADD 1 TO CONT-ORF
+           END-IF.
+           ADD 1 TO CONT-LEIDOS.
+           PERFORM LEER-REGISTRO.
+       VERIFICAR-REGISTRO-EXIT.
+           EXIT.
+
+      * VERIFICA SI "MLO" RESUELVE CONTRA "LOCALIDAD.IND".
+       BUSCAR-LOC.
+           MOVE MLO TO MLOC.
+           MOVE "SI" TO WLOC.
+           START MAELOC KEY IS EQUAL MLOC
+                 INVALID KEY MOVE "NO" TO WLOC.
+
+       ENCABEZADO.
+           DISPLAY "LOCALIDADES HUERFANAS DEL MAESTRO" LINE 01
+              POSITION 23.
+           DISPLAY SUBRAYADO LINE 02 POSITION 01.
+           DISPLAY "CODIGO" LINE 03 POSITION 01.
+           DISPLAY "APELLIDO Y NOMBRES" LINE 03 POSITION 11.
+           DISPLAY "LOC" LINE 03 POSITION 43.
+           DISPLAY SUBRAYADO LINE 04 POSITION 01.
+           MOVE 0 TO CONT-LIN.
