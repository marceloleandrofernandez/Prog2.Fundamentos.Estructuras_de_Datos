@@ -1,553 +1,1287 @@
-      *-- TRABAJO PRACTICO N�1 EJEMPLO DE A-B-M --**
-      *-- EN ESTA DIVISION SE IDENTIFICA EL PGM "MODABM" --**
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. MODABM.
-      ****
-      *-- DIVISION DE ENTORNO --*
-       ENVIRONMENT DIVISION.
-       CONFIGURATION SECTION.
-      *-- PARA CAMBIAR LA COMA POR PUNTO --*
-       SPECIAL-NAMES. DECIMAL-POINT IS COMMA.
-      *-- SE DEFINEN LAS BASES DE DATOS, DONDE ESTA, --*
-      *-- ORGANIZACION, COMO VOY A ACCEDER --**
-      *-- SI TIENE CLAVE CUAL ES Y FILE STATUS --**
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-      ****  MAESTRO DE EMPLEADOS    **********************
-
-           SELECT MAESTRO ASSIGN TO DISK "MAEEMP.IND"
-           ORGANIZATION IS INDEXED
-           ACCESS IS DYNAMIC
-           RECORD KEY IS MCA
-           ALTERNATE RECORD KEY IS MAN DUPLICATES
-           FILE STATUS IS FST.
-
-      ****  MAESTRO DE LOCALIDAD   **********************
-
-           SELECT MAELOC ASSIGN TO DISK "LOCALIDAD.IND"
-           ORGANIZATION IS INDEXED
-           ACCESS IS DYNAMIC
-           RECORD KEY IS MLOC
-           ALTERNATE RECORD KEY IS MLDESC DUPLICATES
-           FILE STATUS IS FSTLOC.
-
-       DATA DIVISION.
-       FILE SECTION.
-        FD MAESTRO
-           LABEL RECORD IS STANDARD
-           RECORD CONTAINS 44 CHARACTERS
-           DATA RECORD IS R-MAE.
-
-         01 R-MAE.
-            02 MCA  PIC 9(08).
-            02 MAN  PIC X(30).
-            02 MSB  PIC 9(05).
-            02 MLO  PIC 9(1).
-        
-        FD MAELOC
-           LABEL RECORD IS STANDARD
-           RECORD CONTAINS 16 CHARACTERS
-           DATA RECORD IS R-LOC.
-
-         01 R-LOC.
-            02 MLOC  PIC 9(1).
-            02 MLDESC  PIC X(15).
-
-      *-- AREA DE TRABAJO SE DEFINEN LAS VARIABLES Y CONSTANTES --*
-      *--- NIVEL 77 O NIVEL 01 --*
-       WORKING-STORAGE SECTION.
-      *--- VARIABLES QUE VOY A USAR EN EL PGM --*
-       77 FST                     PIC XX.
-       77 FSTLOC                  PIC XX.
-       77 L-TIT                   PIC X(20).
-       77 C-T                     PIC 99.
-       77 TECLA                   PIC X.
-       77 OP                      PIC 9  VALUE 0.
-       77 IND                     PIC 99 VALUE 0.
-      *--- RAYA SIMPLE
-      *77 SUBRAYADO               PIC X(80) VALUE ALL "-".
-      *--- RAYA DOBLE
-       77 SUBRAYADO               PIC X(80) VALUE ALL "�".
-       77 PRI                     PIC X VALUE "P".
-       77 LINEA                   PIC X(80) VALUE SPACES.
-       77 INCIDENCIA-P            PIC X(30).
-       77 CONFIRMA                PIC X(30).
-       77 VAL                     PIC 99.
-      *---- reemplazo la variable OPCION POR OP-EMC.
-       77 OP-EMC                  PIC X.
-      *---- reemplazo la variable DATOS POR OP-SN.
-       77 OP-SN                   PIC X.
-      *---- reemplazo la variable MAESTRO POR WMAE.
-       77 WMAE                    PIC XX VALUE SPACES.
-      *---- reemplazo la variable MAELOC POR WLOC.
-       77 WLOC                    PIC XX VALUE SPACES.
-       
-
-      **** TABLA-DIN* EN EL SIGUIENTE CAMPO CARGO Y MUESTRO LA DESCRIPCION *******
-       77 WMDE                    PIC X(30) VALUE SPACES.
-      **** TABLA-DIN* "APYNOM" VA A LA T-DINAMICA Y VUELVE CON DATOS *******
-       01 APYNOM.
-          02 WMCA  PIC 9(08) VALUE 0.
-          02 WMAN  PIC X(30) VALUE " ".
-
-
-      **** TABLA-DIN* EN EL SIGUIENTE CAMPO CARGO Y MUESTRO LA DESCRIPCION *******
-       77 WMLOC                    PIC X(15) VALUE SPACES.
-      **** TABLA-DIN* "APYNOM" VA A LA T-DINAMICA Y VUELVE CON DATOS *******
-       01 TDYLOC.
-          02 WMLO      PIC 99 VALUE 0.
-          02 WMDESC    PIC X(15) VALUE " ".
-
-      ** CAMPOS DONDE VOY A CARGAR LA FECHA DEL SISTEMA**
-       01 FECHA.
-         02 ANIO                  PIC 99.
-         02 MES                   PIC 99.
-         02 DIA                   PIC 99.
-
-      *-- LEYENDAS DEL MENU DE INICIO DEL PGM --*
-       01 TITULO.
-         02 FILLER PIC X(21) VALUE  "ALTAS DE EMLEADOS    ".
-         02 FILLER PIC X(21) VALUE  "BAJAS DE EMLEADOS    ".
-         02 FILLER PIC X(21) VALUE  "MODIF.DE EMLEADOS    ".
-         02 FILLER PIC X(21) VALUE  "ING.COD.DE EMPLEADOS ".
-      *-- REDEFINICION DE LA TABLA "TITULO" --*
-      *-- DEBO ACLARAR CUANTAS OCURRENCIAS TIENE --*
-      *-- EN EL PGM VOY ATRABAJAR CON "TIT1(X)" - X = INDICE--*
-       01 TABLA-TITULO REDEFINES TITULO.
-         02 TIT1 OCCURS 4 TIMES PIC X(21).
-      *--------------------------------------------------------*
-      *-- MENSAJES AL USUARIO --*
-       01 MENSAJES.
-         02 FILLER PIC X(30) VALUE  "01- REGISTRO DADO DE ALTA     ".
-         02 FILLER PIC X(30) VALUE  "02- REGISTRO DADO DE BAJA     ".
-         02 FILLER PIC X(30) VALUE  "03- REGISTRO MODIFICADO       ".
-         02 FILLER PIC X(30) VALUE  "04- REGISTRO GRABADO          ".
-         02 FILLER PIC X(30) VALUE  "05- REGISTRO NO GRABADO       ".
-         02 FILLER PIC X(30) VALUE  "06- INGRESE DATOS PARA ALTA   ".
-         02 FILLER PIC X(30) VALUE  "07- INGRESE MODIFICACIONES    ".
-         02 FILLER PIC X(30) VALUE  "08-MODIFICACIONES NO EFECTUADA".
-         02 FILLER PIC X(30) VALUE  "09-       ERROR FATAL         ".
-         02 FILLER PIC X(30) VALUE  "10-                           ".
-         02 FILLER PIC X(30) VALUE  "11-                           ".
-         02 FILLER PIC X(30) VALUE  "                              ".
-         02 FILLER PIC X(30) VALUE  "13- CODIGO EN BLANCO VERIFIQUE".
-         02 FILLER PIC X(30) VALUE  "14- VERIFIQUE LA OPCION: 1 A 4".
-         02 FILLER PIC X(30) VALUE  "15- NO SE PUEDE DAR DE BAJA   ".
-         02 FILLER PIC X(30) VALUE  "16- REGISTRO NO DADO DE BAJA  ".
-         02 FILLER PIC X(30) VALUE  "17- ERROR *APELLIDO Y NOMBRES*".
-         02 FILLER PIC X(30) VALUE  "18- ERROR *SALDO        *     ".
-         02 FILLER PIC X(30) VALUE  "19- ERROR *lOCALIDAD*        ".
-         02 FILLER PIC X(30) VALUE  "20- ERROR *ESTADO CIVIL*      ".
-         02 FILLER PIC X(30) VALUE  "21- ERROR *FECHA DE INGRESO*  ".
-         02 FILLER PIC X(30) VALUE  "22- ERROR *TELEFONO       *   ".
-      *   02 FILLER PIC X(30) VALUE  "22- LA OPCION ES* S/N * O.K. *".
-         02 FILLER PIC X(30) VALUE  "23- DESEA DAR DE ALTA* S/N   *".
-         02 FILLER PIC X(30) VALUE  "24- M=MOD.- B=:BAJA- C=CANCEL.".
-         02 FILLER PIC X(30) VALUE  "25- LA OPCION ES: M-B-C * O.K.".
-
-      *-- REDEFINICION DE LA TABLA "MENSAJE" --*
-      *-- DEBO ACLARAR CUANTAS OCURRENCIAS TIENE --*
-      *-- EN EL PGM VOY ATRABAJAR CON "MENSAJE(X)" - X = INDICE--*
-       01 TABLA-MENSAJES REDEFINES MENSAJES.
-         02 MENSAJE OCCURS 25 TIMES PIC X(30).
-
-      *-- AREA DE PANTALLAS ---*
-       SCREEN SECTION.
-      *-- PARA FECHA Y TITULO --*
-        01  PANTALLA-TITULOS.
-           02 BLANK SCREEN.
-           02 LINE  1 COLUMN 60 VALUE  "FECHA".
-           02 LINE  1 COLUMN 67 PIC X9/ FROM DIA.
-           02 LINE  1 COLUMN 70 PIC X9/ FROM MES.
-           02 LINE  1 COLUMN 73 PIC X9 FROM ANIO.
-           02 LINE  2 COLUMN 30 REVERSE PIC X(20) FROM L-TIT.
-           02 LINE 21 COLUMN  1 PIC X(80) FROM SUBRAYADO.
-
-       01  PANTALLA-INGRESAR-CODIGO AUTO.
-           02 LINE 4 COLUMN 5  VALUE  "DNI: ".
-           02 LINE 4 COLUMN 25 REVERSE PIC 9(08) TO MCA.
-           02 LINE 6 COLUMN 1 PIC X(80) FROM SUBRAYADO.
-
-       01  PANTALLA-MOSTRAR-CODIGO AUTO.
-           02 LINE 4 COLUMN 5  VALUE  "DNI: ".
-           02 LINE 4 COLUMN 25 REVERSE PIC 9(08) FROM MCA.
-           02 LINE 6 COLUMN 1 PIC X(80) FROM SUBRAYADO.
-
-      *-- PARA INGRESAR DATOS DEL EMLEADO - DE PANTALLA A B.DATOS-*
-       01  PANTALLA-RECIBIR-DATOS AUTO.
-           02 LINE 08 COLUMN  05 VALUE "APELLIDO Y NOMBRES: ".
-           02 LINE 08 COLUMN  28 PIC X(30) TO MAN.
-           02 LINE 09 COLUMN  05 VALUE "SUELDO BASICO: ".
-           02 LINE 09 COLUMN  28 PIC 9(05) TO MSB.
-
-
-       01  PANTALLA-RECIBIR-DATOS0 AUTO.
-           02 LINE 11 COLUMN  05 VALUE "CODIGO LOCALIDAD: ".
-           02 LINE 11 COLUMN  23 PIC 9(1) TO MLO.
-           02 LINE 11 COLUMN  26 VALUE "DESC: ".
-           02 LINE 11 COLUMN  35 PIC X(15) TO WMLOC.
-
-      *-- DE B. DATOS A PANTALLA --*
-       01  PANTALLA-ENVIAR-DATOS.
-           02 LINE 08 COLUMN  05 VALUE "APELLIDO Y NOMBRES: ".
-           02 LINE 08 COLUMN  28 PIC X(30) FROM MAN.
-           02 LINE 09 COLUMN  05 VALUE "SUELDO BASICO".
-           02 LINE 09 COLUMN  28 PIC 9(05) FROM MSB.
-
-
-       01  PANTALLA-ENVIAR-DATOS0.
-           02 LINE 11 COLUMN  05 VALUE "CODIGO LOCALIDAD: ".
-           02 LINE 11 COLUMN  23 PIC 9(1) FROM MLO.
-           02 LINE 11 COLUMN  26 VALUE "DESCR: ".
-           02 LINE 11 COLUMN  35 PIC X(15) FROM WMLOC.
-
-      *-- PARA MODIFICAR DATOS --*
-       01 PANTALLA-MODIFICAR-DATOS AUTO.
-           02 LINE 08 COLUMN  05 VALUE "APELLIDO Y NOMBRES: ".
-           02 LINE 08 COLUMN  28 PIC X(30) USING MAN.
-           02 LINE 09 COLUMN  05 VALUE "SUELDO BASICO: ".
-           02 LINE 09 COLUMN  28 PIC 9(05) USING MSB.
-
-
-       01 PANTALLA-MODIFICAR-DATOS0 AUTO.
-           02 LINE 11 COLUMN  05 VALUE "CODIGO LOCALIDAD: ".
-           02 LINE 11 COLUMN  23 PIC 9(1) USING MLO.
-           02 LINE 11 COLUMN  26 VALUE "DESC: ".
-           02 LINE 11 COLUMN  35 PIC X(15) USING WMLOC.
-
-      *-- PARA LOS MENSAJES -- DEFINIDOS ANTERIORMENTE --*
-      *-- SE LE DA LA UBICACION Y LA VARIABLE ES "INCIDENCIA-P" --*
-       01  PANTALLA-INCIDENCIAS.
-         02 LINE 22 COLUMN 26 PIC X(30) FROM INCIDENCIA-P.
-
-      *-- PARA CONFIRMAR E-M-C  --*
-       01  PANTALLA-OPCIONES.
-           02 LINE 22 COLUMN 26 PIC X(30) FROM CONFIRMA.
-
-      *-- PARA CONFIRMAR SI-NO  --*
-       01  PANTALLA-CONFIRMAR.
-           02 LINE 22 COLUMN 26 PIC X(30) FROM CONFIRMA.
-
-       01  P-PIE.
-         02 LINE 21 COLUMN  1 PIC X(80) FROM SUBRAYADO.
-         02 LINE 23 COLUMN  1 REVERSE PIC X(79) FROM LINEA.
-         02 LINE 23 COLUMN  1 VALUE "  ESCAPE = SALIR     ".
-         02 LINE 23 COLUMN 60 VALUE "  ENTER = CONTINUAR  ".
-
-
-      ****
-      *-- DIVISION DE PROCEDIMIENTOS --  PROGRAMACI�N --*
-       PROCEDURE DIVISION.
-      *-- DECLARATIVES PARA TRATAMIENTO DE LAS BASES DE DATOS --*
-      *-- SI NO EXISTE -> CREA --*
-      *-- SI EXISTE -> OMITE EL PROCESO DE CREACI�N Y CONTIN�A --*
-       DECLARATIVES.
-       PRIMERA SECTION.
-       USE AFTER ERROR PROCEDURE ON MAESTRO.
-       ERROR-APERTURA.
-           IF FST NOT = "00"
-              OPEN OUTPUT MAESTRO
-              CLOSE MAESTRO
-              OPEN I-O MAESTRO
-            END-IF.
-       ERROR-APERTURA.
-       END DECLARATIVES.
-       SEGUNDA SECTION.
-       INICIO.
-           OPEN I-O MAESTRO.
-      *---- PARA DAR COLOR A LA PANTALLA -- LA FOTOCOPIA NO TIENE -----
-           DISPLAY "  " CONTROL "FCOLOR = BLACK , BCOLOR = GREEN"
-           MOVE 0 TO OP C-T.
-      *-- CARGO EL CAMPO "FECHA" CON LA FECHA DEL SISTEMA --*
-           ACCEPT FECHA FROM DATE.
-           PERFORM MENUS  THRU F-MENUS UNTIL C-T = 27 .
-
-       FIN.
-           DISPLAY " FIN DE TRABAJO PRACTICO N 8 "
-           LINE 23, POSITION 26 CONTROL "FCOLOR = WHITE,BCOLOR = BLACK".
-           ACCEPT TECLA
-      *-- ANTES DE SALIR DEBO CERRAR LA BASE DE DATOS --*
-           CLOSE MAESTRO
-           EXIT PROGRAM.
-      *     STOP RUN.
-
-       MENUS.
-            MOVE 4 TO OP
-            PERFORM CODIGO THRU F-CODIGO UNTIL C-T = 27.
-
-       F-MENUS.
-           EXIT.
-
-       CODIGO.
-           DISPLAY "  " CONTROL "FCOLOR = BLACK , BCOLOR = GREEN"
-           MOVE TIT1(OP) TO L-TIT.
-           DISPLAY PANTALLA-TITULOS.
-           DISPLAY PANTALLA-INGRESAR-CODIGO.
-           DISPLAY P-PIE
-           ACCEPT  PANTALLA-INGRESAR-CODIGO ON ESCAPE GO FIN.
-      *     IF MCA = "________"
-      *       GO FIN
-      *     END-IF
-           IF MCA IS NOT NUMERIC
-             MOVE 00000000 TO MCA
-           END-IF
-      *---------- LLAMO A LA TABLA DINAMICA DE APELLIDO Y NOMBRES ------*
-           IF MCA = 00000000 OR MCA = "        "
-              CALL "TDYAPE" USING APYNOM
-              CANCEL "TDYAPE"
-              DISPLAY " " CONTROL "FCOLOR = BLACK , BCOLOR = GREEN"
-              MOVE WMCA TO MCA
-              MOVE WMAN TO MAN
-              IF MCA = 0
-                GO MENUS
-              END-IF
-          END-IF.
-       COMIENZO.
-           PERFORM LIMPIAR-CAMPOS.
-           PERFORM LEER-MAESTRO.
-
-             IF WMAE = "NO"
-                 MOVE 1 TO  OP
-             END-IF.
-      * SI VIENE ALGO DEL LA TABLA DINAMICA
-             IF WMAE = "SI"
-                    PERFORM LEER-LOC
-                    DISPLAY " " ERASE
-                    DISPLAY PANTALLA-TITULOS
-                    DISPLAY PANTALLA-MOSTRAR-CODIGO
-                    DISPLAY PANTALLA-ENVIAR-DATOS
-                    DISPLAY PANTALLA-ENVIAR-DATOS0
-                    PERFORM CONFIRMAR-OPCIONES
-
-             IF OP-EMC = "C"
-                 GO MENUS
-             ELSE  IF OP-EMC = "B"
-                 MOVE 2 TO OP
-             ELSE IF OP-EMC = "M"
-                 MOVE 3 TO OP
-                END-IF
-             END-IF.
-
-           MOVE TIT1(OP) TO L-TIT.
-           DISPLAY PANTALLA-TITULOS.
-           IF OP = 1
-             PERFORM ALTAS
-              ELSE IF OP = 2
-                PERFORM BAJAS
-                   ELSE IF OP = 3
-                     PERFORM MODIFICACIONES
-           END-IF.
-           PERFORM PULSAR-TECLA
-           IF C-T = 27 GO FIN.
-       F-CODIGO.
-           EXIT.
-
-       LIMPIAR-CAMPOS.
-            MOVE SPACES TO  WMAE MAN.
-            MOVE 0  TO  MSB MLO.
-       LEER-MAESTRO.
-                READ MAESTRO INVALID KEY MOVE "NO" TO WMAE.
-                    IF FST = "00" AND PRI = "P"
-                        MOVE "*" TO PRI
-                        GO TO LEER-MAESTRO
-                    END-IF.
-                    IF FST = "00" AND PRI = "*"
-                        MOVE "SI" TO WMAE
-                        MOVE "P" TO PRI
-                    END-IF.
-
-        ALTAS.
-            MOVE 06 TO IND
-              PERFORM ENVIAR-MENSAJES
-                DISPLAY PANTALLA-INCIDENCIAS
-                 DISPLAY PANTALLA-MOSTRAR-CODIGO
-                   DISPLAY PANTALLA-RECIBIR-DATOS
-                   DISPLAY PANTALLA-RECIBIR-DATOS0
-                    ACCEPT  PANTALLA-RECIBIR-DATOS ON ESCAPE GO FIN.
-      ********* TABLA DINAMICA --- LOCALIDAD *********   ALTAS
-
-                DISPLAY PANTALLA-RECIBIR-DATOS0
-                ACCEPT PANTALLA-RECIBIR-DATOS0 ON ESCAPE GO FIN.
-                PERFORM TABLA-DINAMICA-LOC.
-      ************************************************************
-            PERFORM GRABAR-ALTAS.
-
-
-       BAJAS.
-             DISPLAY PANTALLA-MOSTRAR-CODIGO
-              DISPLAY PANTALLA-ENVIAR-DATOS
-               DISPLAY PANTALLA-ENVIAR-DATOS0
-                PERFORM GRABAR-BAJAS.
-
-       MODIFICACIONES.
-              MOVE 07 TO IND
-              PERFORM ENVIAR-MENSAJES
-              DISPLAY PANTALLA-MODIFICAR-DATOS
-              DISPLAY PANTALLA-MODIFICAR-DATOS0
-              DISPLAY PANTALLA-MOSTRAR-CODIGO
-              DISPLAY PANTALLA-INCIDENCIAS
-              ACCEPT PANTALLA-MODIFICAR-DATOS
-              DISPLAY PANTALLA-INCIDENCIAS.
-
-      ********* TABLA DINAMICA --- LOCALIDAD *********  MODIFICACIONES
-               DISPLAY PANTALLA-MODIFICAR-DATOS0
-               ACCEPT PANTALLA-MODIFICAR-DATOS0 ON ESCAPE GO FIN.
-               IF MLO = 0 OR MLO = " "
-                  PERFORM TABLA-DINAMICA-LOC
-               END-IF.
-
-              PERFORM GRABAR-MODIFICACIONES.
-
-       VALIDAR-CAMPOS.
-               MOVE 0 TO IND VAL
-               IF MAN = SPACES
-                 MOVE 17  TO VAL
-               END-IF
-               IF MSB < 1 AND VAL = 0
-                 MOVE 18  TO VAL
-               END-IF
-      *          IF MLO < 1 AND VAL = 0
-      *           MOVE 19  TO VAL
-      *         END-IF.
-               IF VAL > 0
-                 MOVE "X" TO OP-SN
-               END-IF.
-       GRABAR-ALTAS.
-                 PERFORM VALIDAR-CAMPOS
-              IF VAL = 0
-                  MOVE  "   DESEA DAR DE ALTA S/N  " TO CONFIRMA
-                  PERFORM CONFIRMAR-GRABACION
-                 IF OP-SN = "S"
-                   DISPLAY MENSAJE(12)  LINE 19, POSITION 26
-                   MOVE 01 TO IND
-                   PERFORM ENVIAR-MENSAJES
-                   DISPLAY PANTALLA-INCIDENCIAS
-                   WRITE R-MAE INVALID KEY
-                   DISPLAY MENSAJE(09) LINE 23, POSITION 26 GO TO FIN
-                 ELSE IF OP-SN = "N"
-                   MOVE 05 TO IND
-                   PERFORM ENVIAR-MENSAJES
-                   DISPLAY PANTALLA-INCIDENCIAS
-                 END-IF
-              ELSE IF VAL > 0
-                DISPLAY MENSAJE(12)  LINE 19, POSITION 26
-                DISPLAY MENSAJE(VAL) LINE 23, POSITION 26
-                MOVE 0 TO VAL
-                PERFORM PULSAR-TECLA
-                 MOVE 06 TO IND
-                 PERFORM ENVIAR-MENSAJES
-                 DISPLAY PANTALLA-INCIDENCIAS
-                 DISPLAY  P-PIE
-                 ACCEPT  PANTALLA-RECIBIR-DATOS
-                 GO GRABAR-ALTAS
-             END-IF.
-       GRABAR-BAJAS.
-              MOVE  "    DESEA DAR DE BAJA S/N:   " TO CONFIRMA
-              PERFORM CONFIRMAR-GRABACION
-              IF OP-SN = "S"
-                  DISPLAY MENSAJE(12)  LINE 19, POSITION 26
-                  MOVE 02 TO IND
-                  PERFORM ENVIAR-MENSAJES
-                  DISPLAY PANTALLA-INCIDENCIAS
-                  DELETE MAESTRO INVALID KEY
-                  DISPLAY MENSAJE(09) LINE 23, POSITION 26  GO TO FIN
-               ELSE
-                   MOVE 16 TO IND
-                   PERFORM ENVIAR-MENSAJES
-                   DISPLAY PANTALLA-INCIDENCIAS
-              END-IF.
-       GRABAR-MODIFICACIONES.
-               DISPLAY MENSAJE(12) LINE 23, POSITION 26
-               PERFORM VALIDAR-CAMPOS
-             IF VAL = 0
-              MOVE  "GRABA LAS MODIFICACIONES S/N: " TO CONFIRMA
-              PERFORM CONFIRMAR-GRABACION
-                 IF OP-SN = "S"
-                  DISPLAY MENSAJE(12)  LINE 19, POSITION 26
-                  MOVE 03 TO IND
-                   PERFORM ENVIAR-MENSAJES
-                   DISPLAY PANTALLA-INCIDENCIAS
-                  REWRITE R-MAE INVALID KEY
-                  DISPLAY MENSAJE(09) LINE 23, POSITION 26 GO TO FIN
-                 ELSE IF OP-SN = "N"
-                   MOVE 08 TO IND
-                   PERFORM ENVIAR-MENSAJES
-                   DISPLAY PANTALLA-INCIDENCIAS
-                 END-IF
-             ELSE IF VAL > 0
-                DISPLAY MENSAJE(VAL) LINE 23, POSITION 26
-                MOVE 0 TO VAL
-                ACCEPT  PANTALLA-RECIBIR-DATOS
-                GO TO GRABAR-MODIFICACIONES
-             END-IF.
-
-       ENVIAR-MENSAJES.
-           MOVE MENSAJE(IND) TO INCIDENCIA-P.
-      *---- ESTA LINEA PARA BORRAR MENSAJES
-           DISPLAY MENSAJE(12)  LINE 22, POSITION 60.
-           DISPLAY MENSAJE(12)  LINE 24, POSITION 60.
-           DISPLAY P-PIE.
-      *----------------------------------------------*
-
-       CONFIRMAR-OPCIONES.
-           DISPLAY PANTALLA-OPCIONES.
-           DISPLAY P-PIE
-            CALL   "MENU-EMC" USING OP-EMC
-            CANCEL "MENU-EMC".
-        F-CONFIRMAR-OPCIONES.
-           EXIT.
-
-       CONFIRMAR-GRABACION.
-           DISPLAY PANTALLA-CONFIRMAR.
-           DISPLAY P-PIE
-            CALL   "MENU-SN" USING OP-SN
-            CANCEL "MENU-SN".
-        F-CONFIRMAR-GRABACION.
-           EXIT.
-       
-      * TABLA-DINAMICA LOCALIDAD*
-       TABLA-DINAMICA-LOC.
-           CALL   "TDYLOC" USING TDYLOC
-           CANCEL "TDYLOC"
-           MOVE WMLO TO MLO.
-           MOVE WMDESC TO WMLOC.
-           DISPLAY "  " CONTROL "FCOLOR = BLACK , BCOLOR = GREEN"
-           DISPLAY PANTALLA-TITULOS
-           DISPLAY PANTALLA-MOSTRAR-CODIGO
-           DISPLAY PANTALLA-ENVIAR-DATOS
-           DISPLAY PANTALLA-ENVIAR-DATOS0.
-
-      ***  NUEVO **  RUTINA DE BUSQUEDA MAS RAPIDA CON START ********
-      ***  START DE LOCALIDAD ********
-         LEER-LOC.
-           OPEN I-O MAELOC
-           MOVE MLO TO MLOC
-           START MAELOC KEY IS EQUAL MLOC
-                 INVALID KEY MOVE "NO" TO WLOC
-                 GO F-L-LOC.
-
-            READ MAELOC NOT INVALID
-                 MOVE "SI" TO WLOC
-                 MOVE  MLDESC TO WMLOC
-           CLOSE MAELOC.
-       F-L-LOC.
-
-           EXIT.
-
-       PULSAR-TECLA.
-
-      *    EN C-T SE ALMACENA EL VALOR ASOCIADO CON LA
-      *    TECLA PULSADA
-           ACCEPT TECLA ON EXCEPTION C-T
-           IF C-T = 27
-            GO TO FIN
-
-           END-IF.
-
-
-
-
-
-
-
-
+      *-- TRABAJO PRACTICO N�1 EJEMPLO DE A-B-M --**
+      *-- EN ESTA DIVISION SE IDENTIFICA EL PGM "MODABM" --**
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MODABM.
+      ****
+      *-- DIVISION DE ENTORNO --*
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+      *-- PARA CAMBIAR LA COMA POR PUNTO --*
+       SPECIAL-NAMES. DECIMAL-POINT IS COMMA.
+      *-- SE DEFINEN LAS BASES DE DATOS, DONDE ESTA, --*
+      *-- ORGANIZACION, COMO VOY A ACCEDER --**
+      *-- SI TIENE CLAVE CUAL ES Y FILE STATUS --**
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      ****  MAESTRO DE EMPLEADOS    **********************
+
+           SELECT MAESTRO ASSIGN TO DISK "MAEEMP.IND"
+           ORGANIZATION IS INDEXED
+           ACCESS IS DYNAMIC
+           RECORD KEY IS MCA
+           ALTERNATE RECORD KEY IS MAN DUPLICATES
+           FILE STATUS IS FST.
+
+      ****  MAESTRO DE LOCALIDAD   **********************
+
+           SELECT MAELOC ASSIGN TO DISK "LOCALIDAD.IND"
+           ORGANIZATION IS INDEXED
+           ACCESS IS DYNAMIC
+           RECORD KEY IS MLOC
+           ALTERNATE RECORD KEY IS MLDESC DUPLICATES
+           FILE STATUS IS FSTLOC.
+
+      ****  PARAMETROS DE SUELDO POR CATEGORIA (VER "MODPSAL")  ******
+
+           SELECT PARSAL ASSIGN TO DISK "PARSAL.IND"
+           ORGANIZATION IS INDEXED
+           ACCESS IS DYNAMIC
+           RECORD KEY IS PSCAT
+           FILE STATUS IS FSTSAL.
+
+      ****  HISTORIAL DE MODIFICACIONES DEL MAESTRO  *****************
+
+           SELECT MAEEMPH ASSIGN TO DISK "MAEEMPH.HIS"
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS IS SEQUENTIAL
+           FILE STATUS IS FSTHIS.
+
+      ****  ARCHIVO DE BAJAS (RESPALDO ANTES DE BORRAR)  **************
+
+           SELECT MAEEMPB ASSIGN TO DISK "MAEEMPB.ARC"
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS IS SEQUENTIAL
+           FILE STATUS IS FSTARC.
+
+      ****  BLOQUEOS DE REGISTRO, UN FLAG POR "MCA" EN EDICION  *******
+      ****  (BAJA O MODIFICACION), PARA QUE DOS OPERADORES NO PISEN  **
+      ****  EL MISMO EMPLEADO A LA VEZ.                              **
+
+           SELECT LOCKMAE ASSIGN TO DISK "LOCKMAE.IND"
+           ORGANIZATION IS INDEXED
+           ACCESS IS DYNAMIC
+           RECORD KEY IS LMCA
+           FILE STATUS IS FSTLCK.
+
+       DATA DIVISION.
+       FILE SECTION.
+        FD MAESTRO
+           LABEL RECORD IS STANDARD
+           RECORD CONTAINS 67 CHARACTERS
+           DATA RECORD IS R-MAE.
+
+      *-- LAYOUT COMPARTIDO CON "ORDMA-01" (VER COPY/MAEEMP.CPY) --*
+           COPY MAEEMP.
+
+        FD MAELOC
+           LABEL RECORD IS STANDARD
+           RECORD CONTAINS 16 CHARACTERS
+           DATA RECORD IS R-LOC.
+
+         01 R-LOC.
+            02 MLOC  PIC 9(1).
+            02 MLDESC  PIC X(15).
+
+      *-- LAYOUT COMPARTIDO CON "MODPSAL" --*
+        FD PARSAL
+           LABEL RECORD IS STANDARD
+           RECORD CONTAINS 11 CHARACTERS
+           DATA RECORD IS R-PSAL.
+
+         01 R-PSAL.
+            02 PSCAT    PIC 9(1).
+            02 PSMIN    PIC 9(05).
+            02 PSMAX    PIC 9(05).
+
+        FD MAEEMPH
+           LABEL RECORD IS STANDARD
+           RECORD CONTAINS 58 CHARACTERS
+           DATA RECORD IS R-HIS.
+
+         01 R-HIS.
+            02 HCA   PIC 9(08).
+            02 HAN   PIC X(30).
+            02 HSB   PIC 9(05).
+            02 HLO   PIC 9(1).
+            02 HFECHA.
+               03 HANIO  PIC 99.
+               03 HMES   PIC 99.
+               03 HDIA   PIC 99.
+      *-- OPERADOR QUE HIZO LA MODIFICACION (VER "LOGIN") --*
+            02 HOPER PIC X(08).
+
+        FD MAEEMPB
+           LABEL RECORD IS STANDARD
+           RECORD CONTAINS 68 CHARACTERS
+           DATA RECORD IS R-ARC.
+
+         01 R-ARC.
+            02 BCA   PIC 9(08).
+            02 BAN   PIC X(30).
+            02 BSB   PIC 9(05).
+            02 BLO   PIC 9(1).
+            02 BTEL  PIC X(10).
+            02 BFECHA.
+               03 BANIO  PIC 99.
+               03 BMES   PIC 99.
+               03 BDIA   PIC 99.
+      *-- OPERADOR QUE HIZO LA BAJA (VER "LOGIN") --*
+            02 BOPER PIC X(08).
+
+        FD LOCKMAE
+           LABEL RECORD IS STANDARD
+           RECORD CONTAINS 16 CHARACTERS
+           DATA RECORD IS R-LOCK.
+
+         01 R-LOCK.
+            02 LMCA   PIC 9(08).
+      *-- OPERADOR QUE TIENE EL REGISTRO EN EDICION (VER "LOGIN") --*
+            02 LOPER  PIC X(08).
+
+      *-- AREA DE TRABAJO SE DEFINEN LAS VARIABLES Y CONSTANTES --*
+      *--- NIVEL 77 O NIVEL 01 --*
+       WORKING-STORAGE SECTION.
+      *--- VARIABLES QUE VOY A USAR EN EL PGM --*
+       77 FST                     PIC XX.
+       77 FSTLOC                  PIC XX.
+       77 FSTSAL                  PIC XX.
+       77 FSTHIS                  PIC XX.
+       77 FSTARC                  PIC XX.
+       77 L-TIT                   PIC X(20).
+       77 C-T                     PIC 99.
+       77 TECLA                   PIC X.
+       77 OP                      PIC 9  VALUE 0.
+       77 IND                     PIC 99 VALUE 0.
+      *--- RAYA SIMPLE
+      *77 SUBRAYADO               PIC X(80) VALUE ALL "-".
+      *--- RAYA DOBLE
+       77 SUBRAYADO               PIC X(80) VALUE ALL "�".
+       77 PRI                     PIC X VALUE "P".
+       77 LINEA                   PIC X(80) VALUE SPACES.
+       77 INCIDENCIA-P            PIC X(30).
+       77 CONFIRMA                PIC X(30).
+       77 VAL                     PIC 99.
+      *---- reemplazo la variable OPCION POR OP-EMC.
+       77 OP-EMC                  PIC X.
+      *---- reemplazo la variable DATOS POR OP-SN.
+       77 OP-SN                   PIC X.
+      *---- reemplazo la variable MAESTRO POR WMAE.
+       77 WMAE                    PIC XX VALUE SPACES.
+      *---- reemplazo la variable MAELOC POR WLOC.
+       77 WLOC                    PIC XX VALUE SPACES.
+      *---- "SI"/"NO" HAY PARAMETRO DE SUELDO CARGADO PARA LA MCATE
+      *---- DEL REGISTRO, Y SU PISO/TECHO, LEIDOS EN "LEER-PARSAL".
+       77 WSAL                    PIC XX    VALUE SPACES.
+       77 WSALMIN                 PIC 9(05) VALUE 0.
+       77 WSALMAX                 PIC 9(05) VALUE 0.
+      *---- "SI"/"NO" YA EXISTE UN MAN IGUAL EN EL MAESTRO.
+       77 WDUP                    PIC XX VALUE SPACES.
+      *---- "SI"/"NO" LA FECHA DE INGRESO (MFA/MFM/MFD) ES CALENDARIO
+      *---- VALIDO, VERIFICADO EN "VALIDAR-FECHA".
+       77 WFECOK                  PIC XX    VALUE SPACES.
+       77 WBISIESTO                PIC X     VALUE "N".
+       77 WDIASMES                 PIC 99    VALUE 0.
+       77 WCOCIENTE                PIC 9(04) VALUE 0.
+       77 WRESTO4                  PIC 99    VALUE 0.
+       77 WRESTO100                PIC 99    VALUE 0.
+       77 WRESTO400                PIC 999   VALUE 0.
+      *---- DIAS DE CADA MES, FEBRERO SE AJUSTA SI ES BISIESTO.
+       01 TABLA-DIAS-MES.
+          02 FILLER PIC 99 VALUE 31.
+          02 FILLER PIC 99 VALUE 28.
+          02 FILLER PIC 99 VALUE 31.
+          02 FILLER PIC 99 VALUE 30.
+          02 FILLER PIC 99 VALUE 31.
+          02 FILLER PIC 99 VALUE 30.
+          02 FILLER PIC 99 VALUE 31.
+          02 FILLER PIC 99 VALUE 31.
+          02 FILLER PIC 99 VALUE 30.
+          02 FILLER PIC 99 VALUE 31.
+          02 FILLER PIC 99 VALUE 30.
+          02 FILLER PIC 99 VALUE 31.
+       01 TABLA-DIAS-MES-R REDEFINES TABLA-DIAS-MES.
+          02 DIAS-MES OCCURS 12 TIMES PIC 99.
+      *---- BUSQUEDA PARCIAL POR APELLIDO (START SOBRE CLAVE "MAN").
+       77 WBUS                    PIC X(15) VALUE SPACES.
+       77 WBUSOK                  PIC XX    VALUE SPACES.
+       77 WBUSFIN                 PIC X     VALUE "N".
+       77 WBUS-LEN                PIC 99    VALUE 0.
+       77 WBUS-SUB                PIC 99    VALUE 0.
+       77 WBUS-LIN                PIC 99    VALUE 0.
+       77 LIN-ACT                 PIC 99    VALUE 0.
+      *---- SUGIERE EL PROXIMO MCA LIBRE PARA UN ALTA SIN DNI (EX.
+      *---- EXTRANJERO QUE AUN NO TIENE DOCUMENTO), VER "SUGERIR-CODIGO"
+       77 WSUG                    PIC X     VALUE SPACES.
+       77 WSUGFIN                 PIC X     VALUE "N".
+       77 WMAXCA                  PIC 9(08) VALUE 0.
+      *---- ACUMULA TODOS LOS ERRORES DE "VALIDAR-CAMPOS" EN UNA SOLA
+      *---- PASADA, EN LUGAR DE MOSTRAR UNO POR VEZ Y RECIEN AHI
+      *---- DETECTAR EL SIGUIENTE AL REINTENTAR.
+       77 CANT-ERR                PIC 9     VALUE 0.
+       77 IND-ERR                 PIC 9     VALUE 0.
+       77 LIN-ERR                 PIC 99    VALUE 0.
+       01 TABLA-ERR.
+          02 COD-ERR OCCURS 7 TIMES PIC 99 VALUE 0.
+      *---- USUARIO VALIDADO POR "LOGIN" AL ENTRAR, SE ESTAMPA EN
+      *---- "GRABAR-HISTORIAL" Y "GRABAR-ARCHIVO-BAJA".
+       77 W-OPERADOR              PIC X(08) VALUE SPACES.
+       77 W-LOGIN-OK              PIC X     VALUE "N".
+      *---- ESTADISTICAS DE LA SESION, SE MUESTRAN EN "FIN" ----*
+       77 CONT-ALTAS              PIC 9(05) VALUE 0.
+       77 CONT-BAJAS              PIC 9(05) VALUE 0.
+       77 CONT-MOD                PIC 9(05) VALUE 0.
+       77 CONT-RECHAZADOS         PIC 9(05) VALUE 0.
+      *---- VALORES ANTERIORES DEL REGISTRO, ANTES DE MODIFICAR,
+      *---- PARA EL HISTORIAL "MAEEMPH.HIS".
+       01 R-MAE-ANT.
+          02 AMCA  PIC 9(08).
+          02 AMAN  PIC X(30).
+          02 AMSB  PIC 9(05).
+          02 AMLO  PIC 9(1).
+
+      *---- COPIA COMPLETA DEL ULTIMO REGISTRO ESCRITO/BORRADO/
+      *---- REESCRITO, PARA QUE "DESHACER" PUEDA RESTAURARLO; SOLO
+      *---- UN NIVEL (LA ULTIMA TRANSACCION), NO UNA PILA.
+           COPY MAEEMP REPLACING ==R-MAE== BY ==R-MAE-UNDO==
+               ==MCA== BY ==UCA== ==MAN== BY ==UAN==
+               ==MSB== BY ==USB== ==MLO== BY ==ULO==
+               ==MTEL== BY ==UTEL== ==MANT== BY ==UANT==
+               ==MSE== BY ==USEX== ==MCATE== BY ==UCATE==
+               ==MFEC== BY ==UFEC== ==MFA== BY ==UFA==
+               ==MFM== BY ==UFM== ==MFD== BY ==UFD==
+               ==MEC== BY ==UEC==.
+      *---- "A"-ALTA  "B"-BAJA  "M"-MODIF.  ESPACIOS-NADA P/DESHACER
+       77 W-ULT-OP                PIC X     VALUE SPACES.
+
+      *---- COPIA DE "R-MAE" ANTES DE "READ MAESTRO KEY IS MAN" EN
+      *---- "CHEQUEAR-DUPLICADO", PARA RESTAURAR LO QUE EL OPERADOR
+      *---- TIPEO (LA LECTURA PISA TODO "R-MAE" CON EL DUPLICADO).
+           COPY MAEEMP REPLACING ==R-MAE== BY ==R-MAE-DUP==
+               ==MCA== BY ==DCA== ==MAN== BY ==DAN==
+               ==MSB== BY ==DSB== ==MLO== BY ==DLO==
+               ==MTEL== BY ==DTEL== ==MANT== BY ==DANT==
+               ==MSE== BY ==DSEX== ==MCATE== BY ==DCATE==
+               ==MFEC== BY ==DFEC== ==MFA== BY ==DFA==
+               ==MFM== BY ==DFM== ==MFD== BY ==DFD==
+               ==MEC== BY ==DEC==.
+       77 WDES                    PIC X     VALUE SPACES.
+
+      *---- BLOQUEO DE REGISTRO (VER "LOCKMAE.IND"): "W-LOCK-MCA" ES
+      *---- EL "MCA" QUE TENGO TOMADO EN ESTA SESION (0 = NINGUNO),
+      *---- PARA LIBERARLO AL VOLVER A "CODIGO" POR CUALQUIER CAMINO.
+       77 FSTLCK                   PIC XX    VALUE SPACES.
+       77 W-LOCK-MCA               PIC 9(08) VALUE 0.
+       77 W-BLOQUEADO              PIC X     VALUE "N".
+
+
+      **** TABLA-DIN* EN EL SIGUIENTE CAMPO CARGO Y MUESTRO LA DESCRIPCION *******
+       77 WMDE                    PIC X(30) VALUE SPACES.
+      **** TABLA-DIN* "APYNOM" VA A LA T-DINAMICA Y VUELVE CON DATOS *******
+       01 APYNOM.
+          02 WMCA  PIC 9(08) VALUE 0.
+          02 WMAN  PIC X(30) VALUE " ".
+
+
+      **** TABLA-DIN* EN EL SIGUIENTE CAMPO CARGO Y MUESTRO LA DESCRIPCION *******
+       77 WMLOC                    PIC X(15) VALUE SPACES.
+      **** TABLA-DIN* "APYNOM" VA A LA T-DINAMICA Y VUELVE CON DATOS *******
+       01 TDYLOC.
+          02 WMLO      PIC 99 VALUE 0.
+          02 WMDESC    PIC X(15) VALUE " ".
+
+      ** CAMPOS DONDE VOY A CARGAR LA FECHA DEL SISTEMA**
+       01 FECHA.
+         02 ANIO                  PIC 99.
+         02 MES                   PIC 99.
+         02 DIA                   PIC 99.
+
+      *-- LEYENDAS DEL MENU DE INICIO DEL PGM --*
+       01 TITULO.
+         02 FILLER PIC X(21) VALUE  "ALTAS DE EMLEADOS    ".
+         02 FILLER PIC X(21) VALUE  "BAJAS DE EMLEADOS    ".
+         02 FILLER PIC X(21) VALUE  "MODIF.DE EMLEADOS    ".
+         02 FILLER PIC X(21) VALUE  "ING.COD.DE EMPLEADOS ".
+      *-- REDEFINICION DE LA TABLA "TITULO" --*
+      *-- DEBO ACLARAR CUANTAS OCURRENCIAS TIENE --*
+      *-- EN EL PGM VOY ATRABAJAR CON "TIT1(X)" - X = INDICE--*
+       01 TABLA-TITULO REDEFINES TITULO.
+         02 TIT1 OCCURS 4 TIMES PIC X(21).
+      *--------------------------------------------------------*
+      *-- MENSAJES AL USUARIO --*
+       01 MENSAJES.
+         02 FILLER PIC X(30) VALUE  "01- REGISTRO DADO DE ALTA     ".
+         02 FILLER PIC X(30) VALUE  "02- REGISTRO DADO DE BAJA     ".
+         02 FILLER PIC X(30) VALUE  "03- REGISTRO MODIFICADO       ".
+         02 FILLER PIC X(30) VALUE  "04- REGISTRO GRABADO          ".
+         02 FILLER PIC X(30) VALUE  "05- REGISTRO NO GRABADO       ".
+         02 FILLER PIC X(30) VALUE  "06- INGRESE DATOS PARA ALTA   ".
+         02 FILLER PIC X(30) VALUE  "07- INGRESE MODIFICACIONES    ".
+         02 FILLER PIC X(30) VALUE  "08-MODIFICACIONES NO EFECTUADA".
+         02 FILLER PIC X(30) VALUE  "09-       ERROR FATAL         ".
+         02 FILLER PIC X(30) VALUE  "10- CLAVE DUPLICADA EN DISCO ".
+         02 FILLER PIC X(30) VALUE  "11- ERROR DB-LLAME SOPORTE   ".
+         02 FILLER PIC X(30) VALUE  "                              ".
+         02 FILLER PIC X(30) VALUE  "13- CODIGO EN BLANCO VERIFIQUE".
+         02 FILLER PIC X(30) VALUE  "14- VERIFIQUE LA OPCION: 1 A 4".
+         02 FILLER PIC X(30) VALUE  "15- NO SE PUEDE DAR DE BAJA   ".
+         02 FILLER PIC X(30) VALUE  "16- REGISTRO NO DADO DE BAJA  ".
+         02 FILLER PIC X(30) VALUE  "17- ERROR *APELLIDO Y NOMBRES*".
+         02 FILLER PIC X(30) VALUE  "18- ERROR *SALDO        *     ".
+         02 FILLER PIC X(30) VALUE  "19- ERROR *lOCALIDAD*        ".
+         02 FILLER PIC X(30) VALUE  "20- ERROR *ESTADO CIVIL*      ".
+         02 FILLER PIC X(30) VALUE  "21- ERROR *FECHA DE INGRESO*  ".
+         02 FILLER PIC X(30) VALUE  "22- ERROR *TELEFONO       *   ".
+      *   02 FILLER PIC X(30) VALUE  "22- LA OPCION ES* S/N * O.K. *".
+         02 FILLER PIC X(30) VALUE  "23- DESEA DAR DE ALTA* S/N   *".
+         02 FILLER PIC X(30) VALUE  "24- M=MOD.- B=:BAJA- C=CANCEL.".
+         02 FILLER PIC X(30) VALUE  "25- LA OPCION ES: M-B-C * O.K.".
+      *-- EL 12 QUEDA EN BLANCO (LO USA "ENVIAR-MENSAJES" PARA BORRAR
+      *-- LAS LINEAS 22/24). --*
+         02 FILLER PIC X(30) VALUE  "26- REGISTRO EN USO, REINTENTE".
+
+      *-- REDEFINICION DE LA TABLA "MENSAJE" --*
+      *-- DEBO ACLARAR CUANTAS OCURRENCIAS TIENE --*
+      *-- EN EL PGM VOY ATRABAJAR CON "MENSAJE(X)" - X = INDICE--*
+       01 TABLA-MENSAJES REDEFINES MENSAJES.
+         02 MENSAJE OCCURS 26 TIMES PIC X(30).
+
+      *-- AREA DE PANTALLAS ---*
+       SCREEN SECTION.
+      *-- PARA FECHA Y TITULO --*
+        01  PANTALLA-TITULOS.
+           02 BLANK SCREEN.
+           02 LINE  1 COLUMN 60 VALUE  "FECHA".
+           02 LINE  1 COLUMN 67 PIC X9/ FROM DIA.
+           02 LINE  1 COLUMN 70 PIC X9/ FROM MES.
+           02 LINE  1 COLUMN 73 PIC X9 FROM ANIO.
+           02 LINE  2 COLUMN 30 REVERSE PIC X(20) FROM L-TIT.
+           02 LINE 21 COLUMN  1 PIC X(80) FROM SUBRAYADO.
+
+       01  PANTALLA-INGRESAR-CODIGO AUTO.
+           02 LINE 4 COLUMN 5  VALUE  "DNI: ".
+           02 LINE 4 COLUMN 25 REVERSE PIC 9(08) TO MCA.
+           02 LINE 5 COLUMN 5  VALUE  "O BUSQUEDA POR APELLIDO: ".
+           02 LINE 5 COLUMN 31 REVERSE PIC X(15) TO WBUS.
+           02 LINE 6 COLUMN 5  VALUE
+              "O SIN DNI -SUGERIR CODIGO P/ALTA- (S/N): ".
+           02 LINE 6 COLUMN 47 REVERSE PIC X(01) TO WSUG.
+           02 LINE 7 COLUMN 5  VALUE
+              "O DESHACER LA ULTIMA OPERACION    (S/N): ".
+           02 LINE 7 COLUMN 47 REVERSE PIC X(01) TO WDES.
+           02 LINE 6 COLUMN 1 PIC X(80) FROM SUBRAYADO.
+
+       01  PANTALLA-MOSTRAR-CODIGO AUTO.
+           02 LINE 4 COLUMN 5  VALUE  "DNI: ".
+           02 LINE 4 COLUMN 25 REVERSE PIC 9(08) FROM MCA.
+           02 LINE 6 COLUMN 1 PIC X(80) FROM SUBRAYADO.
+
+      *-- PARA INGRESAR DATOS DEL EMLEADO - DE PANTALLA A B.DATOS-*
+       01  PANTALLA-RECIBIR-DATOS AUTO.
+           02 LINE 08 COLUMN  05 VALUE "APELLIDO Y NOMBRES: ".
+           02 LINE 08 COLUMN  28 PIC X(30) TO MAN.
+           02 LINE 09 COLUMN  05 VALUE "SUELDO BASICO: ".
+           02 LINE 09 COLUMN  28 PIC 9(05) TO MSB.
+           02 LINE 10 COLUMN  05 VALUE "TELEFONO: ".
+           02 LINE 10 COLUMN  28 PIC X(10) TO MTEL.
+
+
+       01  PANTALLA-RECIBIR-DATOS0 AUTO.
+           02 LINE 11 COLUMN  05 VALUE "CODIGO LOCALIDAD: ".
+           02 LINE 11 COLUMN  23 PIC 9(1) TO MLO.
+           02 LINE 11 COLUMN  26 VALUE "DESC: ".
+           02 LINE 11 COLUMN  35 PIC X(15) TO WMLOC.
+           02 LINE 12 COLUMN  05 VALUE "FECHA DE INGRESO (AAAAMMDD): ".
+           02 LINE 12 COLUMN  35 PIC 9(04) TO MFA.
+           02 LINE 12 COLUMN  39 PIC 9(02) TO MFM.
+           02 LINE 12 COLUMN  41 PIC 9(02) TO MFD.
+           02 LINE 13 COLUMN  05 VALUE "ESTADO CIVIL (S-C-D-V): ".
+           02 LINE 13 COLUMN  30 PIC X(01) TO MEC.
+           02 LINE 14 COLUMN  05 VALUE "CATEGORIA: ".
+           02 LINE 14 COLUMN  17 PIC 9(1) TO MCATE.
+
+      *-- DE B. DATOS A PANTALLA --*
+       01  PANTALLA-ENVIAR-DATOS.
+           02 LINE 08 COLUMN  05 VALUE "APELLIDO Y NOMBRES: ".
+           02 LINE 08 COLUMN  28 PIC X(30) FROM MAN.
+           02 LINE 09 COLUMN  05 VALUE "SUELDO BASICO".
+           02 LINE 09 COLUMN  28 PIC 9(05) FROM MSB.
+           02 LINE 10 COLUMN  05 VALUE "TELEFONO: ".
+           02 LINE 10 COLUMN  28 PIC X(10) FROM MTEL.
+
+
+       01  PANTALLA-ENVIAR-DATOS0.
+           02 LINE 11 COLUMN  05 VALUE "CODIGO LOCALIDAD: ".
+           02 LINE 11 COLUMN  23 PIC 9(1) FROM MLO.
+           02 LINE 11 COLUMN  26 VALUE "DESCR: ".
+           02 LINE 11 COLUMN  35 PIC X(15) FROM WMLOC.
+           02 LINE 12 COLUMN  05 VALUE "FECHA DE INGRESO (AAAAMMDD): ".
+           02 LINE 12 COLUMN  35 PIC 9(04) FROM MFA.
+           02 LINE 12 COLUMN  39 PIC 9(02) FROM MFM.
+           02 LINE 12 COLUMN  41 PIC 9(02) FROM MFD.
+           02 LINE 13 COLUMN  05 VALUE "ESTADO CIVIL (S-C-D-V): ".
+           02 LINE 13 COLUMN  30 PIC X(01) FROM MEC.
+           02 LINE 14 COLUMN  05 VALUE "CATEGORIA: ".
+           02 LINE 14 COLUMN  17 PIC 9(1) FROM MCATE.
+
+      *-- PARA MODIFICAR DATOS --*
+       01 PANTALLA-MODIFICAR-DATOS AUTO.
+           02 LINE 08 COLUMN  05 VALUE "APELLIDO Y NOMBRES: ".
+           02 LINE 08 COLUMN  28 PIC X(30) USING MAN.
+           02 LINE 09 COLUMN  05 VALUE "SUELDO BASICO: ".
+           02 LINE 09 COLUMN  28 PIC 9(05) USING MSB.
+           02 LINE 10 COLUMN  05 VALUE "TELEFONO: ".
+           02 LINE 10 COLUMN  28 PIC X(10) USING MTEL.
+
+
+       01 PANTALLA-MODIFICAR-DATOS0 AUTO.
+           02 LINE 11 COLUMN  05 VALUE "CODIGO LOCALIDAD: ".
+           02 LINE 11 COLUMN  23 PIC 9(1) USING MLO.
+           02 LINE 11 COLUMN  26 VALUE "DESC: ".
+           02 LINE 11 COLUMN  35 PIC X(15) USING WMLOC.
+           02 LINE 12 COLUMN  05 VALUE "FECHA DE INGRESO (AAAAMMDD): ".
+           02 LINE 12 COLUMN  35 PIC 9(04) USING MFA.
+           02 LINE 12 COLUMN  39 PIC 9(02) USING MFM.
+           02 LINE 12 COLUMN  41 PIC 9(02) USING MFD.
+           02 LINE 13 COLUMN  05 VALUE "ESTADO CIVIL (S-C-D-V): ".
+           02 LINE 13 COLUMN  30 PIC X(01) USING MEC.
+           02 LINE 14 COLUMN  05 VALUE "CATEGORIA: ".
+           02 LINE 14 COLUMN  17 PIC 9(1) USING MCATE.
+
+      *-- PARA LOS MENSAJES -- DEFINIDOS ANTERIORMENTE --*
+      *-- SE LE DA LA UBICACION Y LA VARIABLE ES "INCIDENCIA-P" --*
+       01  PANTALLA-INCIDENCIAS.
+         02 LINE 22 COLUMN 26 PIC X(30) FROM INCIDENCIA-P.
+
+      *-- PARA CONFIRMAR E-M-C  --*
+       01  PANTALLA-OPCIONES.
+           02 LINE 22 COLUMN 26 PIC X(30) FROM CONFIRMA.
+
+      *-- PARA CONFIRMAR SI-NO  --*
+       01  PANTALLA-CONFIRMAR.
+           02 LINE 22 COLUMN 26 PIC X(30) FROM CONFIRMA.
+
+       01  P-PIE.
+         02 LINE 21 COLUMN  1 PIC X(80) FROM SUBRAYADO.
+         02 LINE 23 COLUMN  1 REVERSE PIC X(79) FROM LINEA.
+         02 LINE 23 COLUMN  1 VALUE "  ESCAPE = SALIR     ".
+         02 LINE 23 COLUMN 60 VALUE "  ENTER = CONTINUAR  ".
+
+
+      ****
+      *-- DIVISION DE PROCEDIMIENTOS --  PROGRAMACI�N --*
+       PROCEDURE DIVISION.
+      *-- DECLARATIVES PARA TRATAMIENTO DE LAS BASES DE DATOS --*
+      *-- SI NO EXISTE -> CREA --*
+      *-- SI EXISTE -> OMITE EL PROCESO DE CREACI�N Y CONTIN�A --*
+       DECLARATIVES.
+       PRIMERA SECTION.
+       USE AFTER ERROR PROCEDURE ON MAESTRO.
+       ERROR-APERTURA.
+           IF FST NOT = "00"
+              OPEN OUTPUT MAESTRO
+              CLOSE MAESTRO
+              OPEN I-O MAESTRO
+            END-IF.
+       ERROR-APERTURA.
+       TERCERA SECTION.
+       USE AFTER ERROR PROCEDURE ON MAEEMPH.
+       ERROR-APERTURA-HIS.
+           IF FSTHIS NOT = "00"
+              OPEN OUTPUT MAEEMPH
+              CLOSE MAEEMPH
+              OPEN EXTEND MAEEMPH
+            END-IF.
+       ERROR-APERTURA-HIS.
+       CUARTA SECTION.
+       USE AFTER ERROR PROCEDURE ON MAEEMPB.
+       ERROR-APERTURA-ARC.
+           IF FSTARC NOT = "00"
+              OPEN OUTPUT MAEEMPB
+              CLOSE MAEEMPB
+              OPEN EXTEND MAEEMPB
+            END-IF.
+       ERROR-APERTURA-ARC.
+       QUINTA SECTION.
+       USE AFTER ERROR PROCEDURE ON LOCKMAE.
+       ERROR-APERTURA-LCK.
+           IF FSTLCK NOT = "00"
+              OPEN OUTPUT LOCKMAE
+              CLOSE LOCKMAE
+              OPEN I-O LOCKMAE
+            END-IF.
+       ERROR-APERTURA-LCK.
+       END DECLARATIVES.
+       SEGUNDA SECTION.
+       INICIO.
+      *-- NO SE ABRE NINGUN MAESTRO SIN UN USUARIO/CLAVE VALIDOS   --*
+      *-- (VER "LOGIN.CBL"), PARA QUE UNA BAJA SIEMPRE QUEDE       --*
+      *-- ATRIBUIDA A QUIEN ESTABA LOGUEADO.                        --*
+           CALL   "LOGIN" USING W-OPERADOR W-LOGIN-OK
+           CANCEL "LOGIN".
+           IF W-LOGIN-OK NOT = "S"
+              EXIT PROGRAM
+           END-IF.
+
+           OPEN I-O MAESTRO.
+           OPEN EXTEND MAEEMPH.
+           OPEN EXTEND MAEEMPB.
+           OPEN I-O LOCKMAE.
+      *---- PARA DAR COLOR A LA PANTALLA -- LA FOTOCOPIA NO TIENE -----
+           DISPLAY "  " CONTROL "FCOLOR = BLACK , BCOLOR = GREEN"
+           MOVE 0 TO OP C-T.
+      *-- CARGO EL CAMPO "FECHA" CON LA FECHA DEL SISTEMA --*
+           ACCEPT FECHA FROM DATE.
+           PERFORM MENUS  THRU F-MENUS UNTIL C-T = 27 .
+
+       FIN.
+      *-- NO DEJA UN "MCA" TRABADO SI SE SALE CON ESCAPE A MITAD   --*
+      *-- DE UNA BAJA O MODIFICACION.                              --*
+           IF W-LOCK-MCA NOT = 0
+              PERFORM LIBERAR-BLOQUEO THRU F-LIBERAR-BLOQUEO
+           END-IF.
+           DISPLAY " FIN DE TRABAJO PRACTICO N 8 "
+           LINE 23, POSITION 26 CONTROL "FCOLOR = WHITE,BCOLOR = BLACK".
+           DISPLAY "ALTAS: " CONT-ALTAS "  BAJAS: " CONT-BAJAS
+              "  MODIF.: " CONT-MOD "  RECHAZADOS: " CONT-RECHAZADOS
+              LINE 24, POSITION 01.
+           ACCEPT TECLA
+      *-- ANTES DE SALIR DEBO CERRAR LA BASE DE DATOS --*
+           CLOSE MAESTRO MAEEMPH MAEEMPB LOCKMAE
+           EXIT PROGRAM.
+      *     STOP RUN.
+
+       MENUS.
+            MOVE 4 TO OP
+            PERFORM CODIGO THRU F-CODIGO UNTIL C-T = 27.
+
+       F-MENUS.
+           EXIT.
+
+       CODIGO.
+      *-- LIBERA CUALQUIER BLOQUEO QUE HAYA QUEDADO DE UN "MCA"    --*
+      *-- ANTERIOR ANTES DE PEDIR EL PROXIMO (VER "TOMAR-BLOQUEO").--*
+           IF W-LOCK-MCA NOT = 0
+              PERFORM LIBERAR-BLOQUEO THRU F-LIBERAR-BLOQUEO
+           END-IF.
+           DISPLAY "  " CONTROL "FCOLOR = BLACK , BCOLOR = GREEN"
+           MOVE TIT1(OP) TO L-TIT.
+           MOVE SPACES TO WBUS WSUG WDES.
+           DISPLAY PANTALLA-TITULOS.
+           DISPLAY PANTALLA-INGRESAR-CODIGO.
+           DISPLAY P-PIE
+           ACCEPT  PANTALLA-INGRESAR-CODIGO ON ESCAPE GO FIN.
+      *     IF MCA = "________"
+      *       GO FIN
+      *     END-IF
+      *---- DESHACER TIENE PRIORIDAD SOBRE EL DNI/BUSQUEDA TIPEADOS --*
+           IF WDES = "S"
+              PERFORM DESHACER THRU F-DESHACER
+              GO MENUS
+           END-IF
+           IF MCA IS NOT NUMERIC
+             MOVE 00000000 TO MCA
+           END-IF
+      *---------- LLAMO A LA TABLA DINAMICA DE APELLIDO Y NOMBRES ------*
+           IF MCA = 00000000 OR MCA = "        "
+              IF WBUS NOT = SPACES
+                 PERFORM BUSCAR-APELLIDO THRU F-BUSCAR-APELLIDO
+                 GO MENUS
+              END-IF
+      *---- SIN DNI Y SIN BUSQUEDA: SUGIERE EL PROXIMO MCA LIBRE -----*
+              IF WSUG = "S"
+                 PERFORM SUGERIR-CODIGO THRU F-SUGERIR-CODIGO
+                 GO COMIENZO
+              END-IF
+              CALL "TDYAPE" USING APYNOM
+              CANCEL "TDYAPE"
+              DISPLAY " " CONTROL "FCOLOR = BLACK , BCOLOR = GREEN"
+              MOVE WMCA TO MCA
+              MOVE WMAN TO MAN
+              IF MCA = 0
+                GO MENUS
+              END-IF
+          END-IF.
+       COMIENZO.
+           PERFORM LIMPIAR-CAMPOS.
+           PERFORM LEER-MAESTRO.
+
+             IF WMAE = "NO"
+                 MOVE 1 TO  OP
+             END-IF.
+      * SI VIENE ALGO DEL LA TABLA DINAMICA
+             IF WMAE = "SI"
+                    PERFORM LEER-LOC
+                    DISPLAY " " ERASE EOS
+                    DISPLAY PANTALLA-TITULOS
+                    DISPLAY PANTALLA-MOSTRAR-CODIGO
+                    DISPLAY PANTALLA-ENVIAR-DATOS
+                    DISPLAY PANTALLA-ENVIAR-DATOS0
+                    PERFORM CONFIRMAR-OPCIONES
+
+             IF OP-EMC = "C"
+                 GO MENUS
+             ELSE  IF OP-EMC = "B"
+                 MOVE 2 TO OP
+             ELSE IF OP-EMC = "M"
+                 MOVE 3 TO OP
+                END-IF
+             END-IF.
+
+      *---- NI BAJA NI MODIFICACION PROSIGUEN SI OTRO OPERADOR YA   --*
+      *---- TIENE ESTE "MCA" EN EDICION (VER "LOCKMAE.IND").        --*
+           IF OP = 2 OR OP = 3
+              PERFORM VERIFICAR-BLOQUEO THRU F-VERIFICAR-BLOQUEO
+              IF W-BLOQUEADO = "S"
+                 MOVE 26 TO IND
+                 PERFORM ENVIAR-MENSAJES
+                 DISPLAY PANTALLA-INCIDENCIAS
+                 PERFORM PULSAR-TECLA
+                 GO MENUS
+              END-IF
+              PERFORM TOMAR-BLOQUEO THRU F-TOMAR-BLOQUEO
+              IF W-BLOQUEADO = "S"
+                 MOVE 26 TO IND
+                 PERFORM ENVIAR-MENSAJES
+                 DISPLAY PANTALLA-INCIDENCIAS
+                 PERFORM PULSAR-TECLA
+                 GO MENUS
+              END-IF
+           END-IF.
+
+           MOVE TIT1(OP) TO L-TIT.
+           DISPLAY PANTALLA-TITULOS.
+           IF OP = 1
+             PERFORM ALTAS
+              ELSE IF OP = 2
+                PERFORM BAJAS
+                   ELSE IF OP = 3
+                     PERFORM MODIFICACIONES
+           END-IF.
+           PERFORM PULSAR-TECLA
+           IF C-T = 27 GO FIN.
+       F-CODIGO.
+           EXIT.
+
+       LIMPIAR-CAMPOS.
+            MOVE SPACES TO  WMAE MAN MTEL MEC.
+            MOVE 0  TO  MSB MLO MANT MSE MCATE MFA MFM MFD.
+
+      *-- CONSULTA SI OTRO OPERADOR YA TIENE ESTE "MCA" EN EDICION --*
+       VERIFICAR-BLOQUEO.
+           MOVE "N" TO W-BLOQUEADO.
+           MOVE MCA TO LMCA.
+           READ LOCKMAE INVALID KEY MOVE "99" TO FSTLCK.
+           IF FSTLCK = "00" AND LOPER NOT = W-OPERADOR
+              MOVE "S" TO W-BLOQUEADO
+           END-IF.
+       F-VERIFICAR-BLOQUEO.
+           EXIT.
+
+      *-- TOMA EL BLOQUEO DEL "MCA" ACTUAL PARA ESTA SESION. SI LA   --*
+      *-- CLAVE YA EXISTE, SOLO LA REESCRIBE CUANDO EL DUENIO ACTUAL--*
+      *-- ES EL MISMO OPERADOR (REENTRADA); UN "LOPER" AJENO SIGUE  --*
+      *-- BLOQUEADO, IGUAL QUE LO DECIDE "VERIFICAR-BLOQUEO".       --*
+       TOMAR-BLOQUEO.
+           MOVE "N" TO W-BLOQUEADO.
+           MOVE MCA TO LMCA.
+           MOVE W-OPERADOR TO LOPER.
+           WRITE R-LOCK INVALID KEY
+              READ LOCKMAE INVALID KEY MOVE "99" TO FSTLCK
+              IF FSTLCK = "00" AND LOPER NOT = W-OPERADOR
+                 MOVE "S" TO W-BLOQUEADO
+              ELSE
+                 MOVE W-OPERADOR TO LOPER
+                 REWRITE R-LOCK
+              END-IF
+           END-WRITE.
+           IF W-BLOQUEADO = "N"
+              MOVE MCA TO W-LOCK-MCA
+           END-IF.
+       F-TOMAR-BLOQUEO.
+           EXIT.
+
+      *-- LIBERA EL BLOQUEO TOMADO EN "TOMAR-BLOQUEO"; SE LLAMA AL  --*
+      *-- VOLVER A "CODIGO" POR CUALQUIER CAMINO (GRABADO, CANCEL, --*
+      *-- O ERROR DE E/S), PARA QUE NUNCA QUEDE UN "MCA" TRABADO.   --*
+      *-- SOLO BORRA EL REGISTRO SI TODAVIA ES DUENIO (EVITA BORRAR --*
+      *-- EL BLOQUEO DE OTRO OPERADOR QUE LO HAYA TOMADO DESPUES).  --*
+       LIBERAR-BLOQUEO.
+           MOVE W-LOCK-MCA TO LMCA.
+           READ LOCKMAE INVALID KEY MOVE "99" TO FSTLCK.
+           IF FSTLCK = "00" AND LOPER = W-OPERADOR
+              DELETE LOCKMAE INVALID KEY
+                 CONTINUE
+              END-DELETE
+           END-IF.
+           MOVE 0 TO W-LOCK-MCA.
+       F-LIBERAR-BLOQUEO.
+           EXIT.
+
+       LEER-MAESTRO.
+                READ MAESTRO INVALID KEY MOVE "NO" TO WMAE.
+                    IF FST = "00" AND PRI = "P"
+                        MOVE "*" TO PRI
+                        GO TO LEER-MAESTRO
+                    END-IF.
+                    IF FST = "00" AND PRI = "*"
+                        MOVE "SI" TO WMAE
+                        MOVE "P" TO PRI
+                    END-IF.
+
+        ALTAS.
+            MOVE 06 TO IND
+              PERFORM ENVIAR-MENSAJES
+                DISPLAY PANTALLA-INCIDENCIAS
+                 DISPLAY PANTALLA-MOSTRAR-CODIGO
+                   DISPLAY PANTALLA-RECIBIR-DATOS
+                   DISPLAY PANTALLA-RECIBIR-DATOS0
+                    ACCEPT  PANTALLA-RECIBIR-DATOS ON ESCAPE GO FIN.
+      ********* TABLA DINAMICA --- LOCALIDAD *********   ALTAS
+
+                DISPLAY PANTALLA-RECIBIR-DATOS0
+                ACCEPT PANTALLA-RECIBIR-DATOS0 ON ESCAPE GO FIN.
+                PERFORM TABLA-DINAMICA-LOC.
+      ************************************************************
+            PERFORM GRABAR-ALTAS.
+
+
+       BAJAS.
+             DISPLAY PANTALLA-MOSTRAR-CODIGO
+              DISPLAY PANTALLA-ENVIAR-DATOS
+               DISPLAY PANTALLA-ENVIAR-DATOS0
+                PERFORM GRABAR-BAJAS.
+
+       MODIFICACIONES.
+              MOVE MCA TO AMCA
+              MOVE MAN TO AMAN
+              MOVE MSB TO AMSB
+              MOVE MLO TO AMLO
+      *---- REGISTRO COMPLETO, ANTES DE MODIFICAR, PARA "DESHACER" --*
+              MOVE R-MAE TO R-MAE-UNDO
+              MOVE 07 TO IND
+              PERFORM ENVIAR-MENSAJES
+              DISPLAY PANTALLA-MODIFICAR-DATOS
+              DISPLAY PANTALLA-MODIFICAR-DATOS0
+              DISPLAY PANTALLA-MOSTRAR-CODIGO
+              DISPLAY PANTALLA-INCIDENCIAS
+              ACCEPT PANTALLA-MODIFICAR-DATOS
+              DISPLAY PANTALLA-INCIDENCIAS.
+
+      ********* TABLA DINAMICA --- LOCALIDAD *********  MODIFICACIONES
+               DISPLAY PANTALLA-MODIFICAR-DATOS0
+               ACCEPT PANTALLA-MODIFICAR-DATOS0 ON ESCAPE GO FIN.
+               IF MLO = 0 OR MLO = " "
+                  PERFORM TABLA-DINAMICA-LOC
+               END-IF.
+
+              PERFORM GRABAR-MODIFICACIONES.
+
+       VALIDAR-CAMPOS.
+               MOVE 0 TO IND VAL CANT-ERR
+               IF MAN = SPACES
+                 ADD 1 TO CANT-ERR
+                 MOVE 17  TO COD-ERR (CANT-ERR)
+               END-IF
+               PERFORM LEER-PARSAL
+               IF MSB < 1
+                 ADD 1 TO CANT-ERR
+                 MOVE 18  TO COD-ERR (CANT-ERR)
+               ELSE
+                 IF WSAL = "SI" AND
+                    (MSB < WSALMIN OR MSB > WSALMAX)
+                    ADD 1 TO CANT-ERR
+                    MOVE 18  TO COD-ERR (CANT-ERR)
+                 END-IF
+               END-IF
+               PERFORM LEER-LOC
+               IF WLOC = "NO"
+                  ADD 1 TO CANT-ERR
+                  MOVE 19  TO COD-ERR (CANT-ERR)
+               END-IF
+               IF MTEL = SPACES OR MTEL IS NOT NUMERIC
+                 ADD 1 TO CANT-ERR
+                 MOVE 22  TO COD-ERR (CANT-ERR)
+               END-IF
+               PERFORM VALIDAR-FECHA
+               IF WFECOK = "NO"
+                 ADD 1 TO CANT-ERR
+                 MOVE 21  TO COD-ERR (CANT-ERR)
+               END-IF
+               IF MEC NOT = "S" AND MEC NOT = "C" AND MEC NOT = "D"
+                  AND MEC NOT = "V"
+                 ADD 1 TO CANT-ERR
+                 MOVE 20  TO COD-ERR (CANT-ERR)
+               END-IF.
+               IF CANT-ERR > 0
+                 MOVE COD-ERR (1) TO VAL
+                 MOVE "X" TO OP-SN
+               END-IF.
+      *---- MUESTRA, UNO POR LINEA, TODOS LOS MENSAJES ACUMULADOS
+      *---- EN "VALIDAR-CAMPOS" EN LUGAR DE SOLO "MENSAJE(VAL)".
+       MOSTRAR-ERRORES.
+           PERFORM MOSTRAR-UN-ERROR VARYING IND-ERR FROM 1 BY 1
+              UNTIL IND-ERR > CANT-ERR.
+       MOSTRAR-UN-ERROR.
+           COMPUTE LIN-ERR = 16 + IND-ERR.
+           DISPLAY MENSAJE (COD-ERR (IND-ERR)) LINE LIN-ERR
+              POSITION 26.
+       CHEQUEAR-DUPLICADO.
+           MOVE "NO" TO WDUP
+           MOVE R-MAE TO R-MAE-DUP
+           READ MAESTRO KEY IS MAN
+                INVALID KEY MOVE "NO" TO WDUP
+                NOT INVALID KEY MOVE "SI" TO WDUP
+           END-READ.
+           MOVE R-MAE-DUP TO R-MAE.
+
+       GRABAR-ALTAS.
+                 PERFORM VALIDAR-CAMPOS
+              IF VAL = 0
+                  PERFORM CHEQUEAR-DUPLICADO
+                  IF WDUP = "SI"
+                    MOVE "NOMBRE DUPLICADO-CONTINUA S/N" TO CONFIRMA
+                    PERFORM CONFIRMAR-GRABACION
+                  ELSE
+                    MOVE "S" TO OP-SN
+                  END-IF
+              END-IF.
+              IF VAL = 0 AND OP-SN = "N"
+                   MOVE 05 TO IND
+                   PERFORM ENVIAR-MENSAJES
+                   DISPLAY PANTALLA-INCIDENCIAS
+              ELSE IF VAL = 0
+                  PERFORM REVISAR-DATOS
+                  MOVE  "   DESEA DAR DE ALTA S/N  " TO CONFIRMA
+                  PERFORM CONFIRMAR-GRABACION
+                 IF OP-SN = "S"
+                   DISPLAY MENSAJE(12)  LINE 19, POSITION 26
+                   MOVE 01 TO IND
+                   PERFORM ENVIAR-MENSAJES
+                   DISPLAY PANTALLA-INCIDENCIAS
+                   WRITE R-MAE INVALID KEY
+                   PERFORM MOSTRAR-ERROR-FST
+                   GO TO CODIGO
+                   END-WRITE
+                   ADD 1 TO CONT-ALTAS
+      *---- QUEDA LISTA PARA "DESHACER" (VER "CODIGO"/"DESHACER") --*
+                   MOVE R-MAE TO R-MAE-UNDO
+                   MOVE "A" TO W-ULT-OP
+                 ELSE IF OP-SN = "N"
+                   MOVE 05 TO IND
+                   PERFORM ENVIAR-MENSAJES
+                   DISPLAY PANTALLA-INCIDENCIAS
+                 END-IF
+              ELSE IF VAL > 0
+                ADD 1 TO CONT-RECHAZADOS
+                DISPLAY MENSAJE(12)  LINE 19, POSITION 26
+                PERFORM MOSTRAR-ERRORES
+                MOVE 0 TO VAL CANT-ERR
+                PERFORM PULSAR-TECLA
+                 MOVE 06 TO IND
+                 PERFORM ENVIAR-MENSAJES
+                 DISPLAY PANTALLA-INCIDENCIAS
+                 DISPLAY PANTALLA-MOSTRAR-CODIGO
+                 DISPLAY  P-PIE
+                 DISPLAY PANTALLA-RECIBIR-DATOS
+                 DISPLAY PANTALLA-RECIBIR-DATOS0
+                 ACCEPT  PANTALLA-RECIBIR-DATOS ON ESCAPE GO FIN
+                 DISPLAY PANTALLA-RECIBIR-DATOS0
+                 ACCEPT  PANTALLA-RECIBIR-DATOS0 ON ESCAPE GO FIN
+                 GO GRABAR-ALTAS
+             END-IF.
+       GRABAR-BAJAS.
+              MOVE  "    DESEA DAR DE BAJA S/N:   " TO CONFIRMA
+              PERFORM CONFIRMAR-GRABACION
+              IF OP-SN = "S"
+                  DISPLAY MENSAJE(12)  LINE 19, POSITION 26
+                  MOVE 02 TO IND
+                  PERFORM ENVIAR-MENSAJES
+                  DISPLAY PANTALLA-INCIDENCIAS
+                  PERFORM GRABAR-ARCHIVO-BAJA
+      *---- EL REGISTRO TODAVIA ESTA EN "R-MAE", SE GUARDA ANTES DE
+      *---- BORRARLO PARA QUE "DESHACER" LO PUEDA REESCRIBIR.
+                  MOVE R-MAE TO R-MAE-UNDO
+                  DELETE MAESTRO INVALID KEY
+                  PERFORM MOSTRAR-ERROR-FST
+                  GO TO CODIGO
+                  END-DELETE
+                  ADD 1 TO CONT-BAJAS
+                  MOVE "B" TO W-ULT-OP
+               ELSE
+                   MOVE 16 TO IND
+                   PERFORM ENVIAR-MENSAJES
+                   DISPLAY PANTALLA-INCIDENCIAS
+              END-IF.
+
+      * RESPALDA EL REGISTRO EN "MAEEMPB.ARC" ANTES DE BORRARLO
+      * DEL MAESTRO, PARA PODER RESTAURAR UNA BAJA POR ERROR.
+       GRABAR-ARCHIVO-BAJA.
+           MOVE MCA  TO BCA
+           MOVE MAN  TO BAN
+           MOVE MSB  TO BSB
+           MOVE MLO  TO BLO
+           MOVE MTEL TO BTEL
+           MOVE ANIO TO BANIO
+           MOVE MES  TO BMES
+           MOVE DIA  TO BDIA
+           MOVE W-OPERADOR TO BOPER
+           WRITE R-ARC.
+       GRABAR-MODIFICACIONES.
+               DISPLAY MENSAJE(12) LINE 23, POSITION 26
+               PERFORM VALIDAR-CAMPOS
+             IF VAL = 0
+              PERFORM REVISAR-DATOS
+              MOVE  "GRABA LAS MODIFICACIONES S/N: " TO CONFIRMA
+              PERFORM CONFIRMAR-GRABACION
+                 IF OP-SN = "S"
+                  DISPLAY MENSAJE(12)  LINE 19, POSITION 26
+                  MOVE 03 TO IND
+                   PERFORM ENVIAR-MENSAJES
+                   DISPLAY PANTALLA-INCIDENCIAS
+                  PERFORM GRABAR-HISTORIAL
+                  REWRITE R-MAE INVALID KEY
+                  PERFORM MOSTRAR-ERROR-FST
+                  GO TO CODIGO
+                  END-REWRITE
+                  ADD 1 TO CONT-MOD
+      *---- "R-MAE-UNDO" YA TIENE EL VALOR VIEJO (VER "MODIFICACIONES")
+                  MOVE "M" TO W-ULT-OP
+                 ELSE IF OP-SN = "N"
+                   MOVE 08 TO IND
+                   PERFORM ENVIAR-MENSAJES
+                   DISPLAY PANTALLA-INCIDENCIAS
+                 END-IF
+             ELSE IF VAL > 0
+                ADD 1 TO CONT-RECHAZADOS
+                PERFORM MOSTRAR-ERRORES
+                MOVE 0 TO VAL CANT-ERR
+                DISPLAY PANTALLA-MODIFICAR-DATOS
+                DISPLAY PANTALLA-MODIFICAR-DATOS0
+                ACCEPT  PANTALLA-MODIFICAR-DATOS ON ESCAPE GO FIN
+                DISPLAY PANTALLA-MODIFICAR-DATOS0
+                ACCEPT  PANTALLA-MODIFICAR-DATOS0 ON ESCAPE GO FIN
+                GO TO GRABAR-MODIFICACIONES
+             END-IF.
+
+      * GUARDA EL VALOR ANTERIOR DEL REGISTRO EN "MAEEMPH.HIS"
+      * ANTES DE QUE LA MODIFICACION LO SOBREESCRIBA CON REWRITE.
+       GRABAR-HISTORIAL.
+           MOVE AMCA   TO HCA
+           MOVE AMAN   TO HAN
+           MOVE AMSB   TO HSB
+           MOVE AMLO   TO HLO
+           MOVE ANIO   TO HANIO
+           MOVE MES    TO HMES
+           MOVE DIA    TO HDIA
+           MOVE W-OPERADOR TO HOPER
+           WRITE R-HIS.
+
+      * DISTINGUE CLAVE DUPLICADA (FST "22") DE UN ERROR DE E/S
+      * GENERICO (DISCO LLENO, REGISTRO BLOQUEADO, ETC.) EN LUGAR
+      * DE MOSTRAR SIEMPRE EL MISMO MENSAJE(09) "ERROR FATAL".
+       MOSTRAR-ERROR-FST.
+           IF FST = "22"
+              DISPLAY MENSAJE(10) LINE 23, POSITION 26
+           ELSE
+              DISPLAY MENSAJE(11) LINE 23, POSITION 26
+           END-IF.
+
+      *---- DESHACE SOLO LA ULTIMA ALTA/BAJA/MODIFICACION DE ESTA
+      *---- SESION (VER "W-ULT-OP"/"R-MAE-UNDO" EN WORKING-STORAGE);
+      *---- UN SOLO NIVEL, NO UNA PILA DE TRANSACCIONES.
+       DESHACER.
+           DISPLAY " " ERASE EOS.
+           IF W-ULT-OP = SPACES
+              DISPLAY "NO HAY NINGUNA OPERACION PARA DESHACER"
+                 LINE 10 POSITION 20 CONTROL "FCOLOR=RED", BLINK
+              PERFORM PULSAR-TECLA
+              GO TO F-DESHACER
+           END-IF.
+           IF W-ULT-OP = "A"
+              MOVE "DESEA DESHACER LA ULTIMA ALTA       S/N: "
+                 TO CONFIRMA
+           ELSE IF W-ULT-OP = "B"
+              MOVE "DESEA DESHACER LA ULTIMA BAJA        S/N: "
+                 TO CONFIRMA
+           ELSE IF W-ULT-OP = "M"
+              MOVE "DESEA DESHACER LA ULTIMA MODIFICAC.  S/N: "
+                 TO CONFIRMA
+           END-IF.
+           PERFORM CONFIRMAR-GRABACION.
+           IF OP-SN NOT = "S"
+              GO TO F-DESHACER
+           END-IF.
+
+           MOVE R-MAE-UNDO TO R-MAE.
+           IF W-ULT-OP = "A"
+              DELETE MAESTRO INVALID KEY
+                 PERFORM MOSTRAR-ERROR-FST
+                 GO TO F-DESHACER
+              END-DELETE
+              SUBTRACT 1 FROM CONT-ALTAS
+           ELSE IF W-ULT-OP = "B"
+              WRITE R-MAE INVALID KEY
+                 PERFORM MOSTRAR-ERROR-FST
+                 GO TO F-DESHACER
+              END-WRITE
+              SUBTRACT 1 FROM CONT-BAJAS
+           ELSE IF W-ULT-OP = "M"
+              REWRITE R-MAE INVALID KEY
+                 PERFORM MOSTRAR-ERROR-FST
+                 GO TO F-DESHACER
+              END-REWRITE
+              SUBTRACT 1 FROM CONT-MOD
+           END-IF.
+           MOVE SPACES TO W-ULT-OP.
+           DISPLAY "OPERACION DESHECHA" LINE 10 POSITION 28.
+           PERFORM PULSAR-TECLA.
+       F-DESHACER.
+           EXIT.
+
+       ENVIAR-MENSAJES.
+           MOVE MENSAJE(IND) TO INCIDENCIA-P.
+      *---- ESTA LINEA PARA BORRAR MENSAJES
+           DISPLAY MENSAJE(12)  LINE 22, POSITION 60.
+           DISPLAY MENSAJE(12)  LINE 24, POSITION 60.
+           DISPLAY P-PIE.
+      *----------------------------------------------*
+
+       CONFIRMAR-OPCIONES.
+           DISPLAY PANTALLA-OPCIONES.
+           DISPLAY P-PIE
+            CALL   "MENU-EMC" USING OP-EMC
+            CANCEL "MENU-EMC".
+        F-CONFIRMAR-OPCIONES.
+           EXIT.
+
+       CONFIRMAR-GRABACION.
+           DISPLAY PANTALLA-CONFIRMAR.
+           DISPLAY P-PIE
+            CALL   "MENU-SN" USING OP-SN
+            CANCEL "MENU-SN".
+        F-CONFIRMAR-GRABACION.
+           EXIT.
+
+      *---- REVISION CONSOLIDADA DE TODO LO TIPEADO EN "PANTALLA-    --*
+      *---- RECIBIR-DATOS"/"...-DATOS0", ANTES DEL S/N DE            --*
+      *---- "CONFIRMAR-GRABACION" (MISMA PANTALLA QUE YA USA         --*
+      *---- "TABLA-DINAMICA-LOC" PARA MOSTRAR EL REGISTRO COMPLETO). --*
+       REVISAR-DATOS.
+           DISPLAY "  " CONTROL "FCOLOR = BLACK , BCOLOR = GREEN"
+           DISPLAY PANTALLA-TITULOS
+           DISPLAY PANTALLA-MOSTRAR-CODIGO
+           DISPLAY PANTALLA-ENVIAR-DATOS
+           DISPLAY PANTALLA-ENVIAR-DATOS0.
+
+      * TABLA-DINAMICA LOCALIDAD*
+       TABLA-DINAMICA-LOC.
+           CALL   "TDYLOC" USING TDYLOC
+           CANCEL "TDYLOC"
+           MOVE WMLO TO MLO.
+           MOVE WMDESC TO WMLOC.
+           DISPLAY "  " CONTROL "FCOLOR = BLACK , BCOLOR = GREEN"
+           DISPLAY PANTALLA-TITULOS
+           DISPLAY PANTALLA-MOSTRAR-CODIGO
+           DISPLAY PANTALLA-ENVIAR-DATOS
+           DISPLAY PANTALLA-ENVIAR-DATOS0.
+
+      ***  NUEVO **  RUTINA DE BUSQUEDA MAS RAPIDA CON START ********
+      ***  START DE LOCALIDAD ********
+         LEER-LOC.
+           OPEN I-O MAELOC
+           MOVE MLO TO MLOC
+           MOVE "SI" TO WLOC
+           START MAELOC KEY IS EQUAL MLOC
+                 INVALID KEY MOVE "NO" TO WLOC.
+           IF WLOC = "SI"
+              READ MAELOC NOT INVALID
+                 MOVE MLDESC TO WMLOC
+              END-READ
+           END-IF.
+           CLOSE MAELOC.
+
+      ***  VALIDA QUE MFA/MFM/MFD SEAN UNA FECHA CALENDARIO REAL,  ***
+      ***  AJUSTANDO FEBRERO SEGUN SI EL ANIO ES BISIESTO.         ***
+       VALIDAR-FECHA.
+           MOVE "SI" TO WFECOK.
+           MOVE "N"  TO WBISIESTO.
+           IF MFA < 1900 OR MFM < 1 OR MFM > 12 OR MFD < 1
+              MOVE "NO" TO WFECOK
+           END-IF.
+           IF WFECOK = "SI"
+              DIVIDE MFA BY 4 GIVING WCOCIENTE REMAINDER WRESTO4
+              IF WRESTO4 = 0
+                 DIVIDE MFA BY 100 GIVING WCOCIENTE REMAINDER WRESTO100
+                 IF WRESTO100 NOT = 0
+                    MOVE "S" TO WBISIESTO
+                 ELSE
+                    DIVIDE MFA BY 400 GIVING WCOCIENTE
+                       REMAINDER WRESTO400
+                    IF WRESTO400 = 0
+                       MOVE "S" TO WBISIESTO
+                    END-IF
+                 END-IF
+              END-IF
+              MOVE DIAS-MES (MFM) TO WDIASMES
+              IF MFM = 2 AND WBISIESTO = "S"
+                 MOVE 29 TO WDIASMES
+              END-IF
+              IF MFD > WDIASMES
+                 MOVE "NO" TO WFECOK
+              END-IF
+           END-IF.
+       F-L-LOC.
+
+           EXIT.
+
+      ***  BUSCA EL PISO/TECHO DE SUELDO DE "PARSAL.IND" PARA LA  ***
+      ***  MCATE DEL REGISTRO, CARGADOS DESDE "MODPSAL".          ***
+       LEER-PARSAL.
+           OPEN I-O PARSAL
+           MOVE MCATE TO PSCAT
+           MOVE "SI" TO WSAL
+           START PARSAL KEY IS EQUAL PSCAT
+                 INVALID KEY MOVE "NO" TO WSAL.
+           IF WSAL = "SI"
+              READ PARSAL NOT INVALID
+                 MOVE PSMIN TO WSALMIN
+                 MOVE PSMAX TO WSALMAX
+              END-READ
+           END-IF.
+           CLOSE PARSAL.
+       F-L-PARSAL.
+           EXIT.
+
+      ***  BUSQUEDA PARCIAL POR APELLIDO, START SOBRE "MAN" ********
+      ***  DEJA AL OPERADOR NAVEGAR LAS COINCIDENCIAS Y VOLVER  ****
+      ***  A "CODIGO" PARA TIPEAR EL DNI DEL QUE ENCONTRO       ****
+       BUSCAR-APELLIDO.
+           PERFORM CALC-LONGITUD-BUS THRU CALC-LONGITUD-BUS-EXIT.
+           IF WBUS-LEN = 0
+              GO TO F-BUSCAR-APELLIDO
+           END-IF.
+           MOVE SPACES TO MAN.
+           MOVE WBUS(1:WBUS-LEN) TO MAN(1:WBUS-LEN).
+           START MAESTRO KEY IS NOT LESS THAN MAN
+                 INVALID KEY MOVE "NO" TO WBUSOK
+                 NOT INVALID KEY MOVE "SI" TO WBUSOK.
+           IF WBUSOK = "SI"
+              MOVE "N" TO WBUSFIN
+              PERFORM LEER-SIG-BUS
+              IF WBUSFIN = "S"
+                 MOVE "NO" TO WBUSOK
+              END-IF
+           END-IF.
+           IF WBUSOK = "NO"
+              DISPLAY "** NO HAY COINCIDENCIAS DE APELLIDO **"
+                 LINE 24, POSITION 01 CONTROL "FCOLOR=RED", BLINK
+              ACCEPT TECLA
+              GO TO F-BUSCAR-APELLIDO
+           END-IF.
+           DISPLAY " " ERASE EOS.
+           DISPLAY PANTALLA-TITULOS.
+           PERFORM ENCABEZADO-BUS.
+           PERFORM MOSTRAR-SIG-BUS THRU F-MOSTRAR-SIG-BUS
+              UNTIL WBUSFIN = "S".
+           DISPLAY SUBRAYADO LINE 23 POSITION 01.
+           DISPLAY "PULSE UNA TECLA PARA VOLVER A CODIGO"
+              LINE 24, POSITION 01.
+           ACCEPT TECLA.
+       F-BUSCAR-APELLIDO.
+           EXIT.
+
+      * RECORRE "MAEEMP.IND" POR CLAVE MCA Y DEJA EN "WMAXCA" EL MAYOR
+      * CODIGO YA USADO; COMO ES EL CAMPO CLAVE, EL ULTIMO QUE SE LEE
+      * EN ORDEN ASCENDENTE ES SIEMPRE EL MAS ALTO.
+       SUGERIR-CODIGO.
+           MOVE 0 TO MCA WMAXCA.
+           MOVE "N" TO WSUGFIN.
+           START MAESTRO KEY IS NOT LESS THAN MCA
+                 INVALID KEY MOVE "S" TO WSUGFIN.
+           PERFORM LEER-SIG-SUG THRU F-LEER-SIG-SUG
+              UNTIL WSUGFIN = "S".
+           COMPUTE MCA = WMAXCA + 1.
+       F-SUGERIR-CODIGO.
+           EXIT.
+
+       LEER-SIG-SUG.
+           READ MAESTRO NEXT RECORD AT END MOVE "S" TO WSUGFIN.
+           IF WSUGFIN NOT = "S"
+              MOVE MCA TO WMAXCA
+           END-IF.
+       F-LEER-SIG-SUG.
+           EXIT.
+
+      * LARGO REAL DEL TEXTO TIPEADO EN "WBUS" (SIN LOS BLANCOS).
+       CALC-LONGITUD-BUS.
+           MOVE 1 TO WBUS-SUB.
+           MOVE 0 TO WBUS-LEN.
+       CALC-LONGITUD-BUS-LOOP.
+           IF WBUS-SUB > 15
+              GO TO CALC-LONGITUD-BUS-EXIT
+           END-IF.
+           IF WBUS(WBUS-SUB:1) = SPACE
+              GO TO CALC-LONGITUD-BUS-EXIT
+           END-IF.
+           MOVE WBUS-SUB TO WBUS-LEN.
+           ADD 1 TO WBUS-SUB.
+           GO TO CALC-LONGITUD-BUS-LOOP.
+       CALC-LONGITUD-BUS-EXIT.
+           EXIT.
+
+       LEER-SIG-BUS.
+           READ MAESTRO NEXT RECORD
+                AT END MOVE "S" TO WBUSFIN.
+           IF WBUSFIN NOT = "S"
+              IF MAN(1:WBUS-LEN) NOT = WBUS(1:WBUS-LEN)
+                 MOVE "S" TO WBUSFIN
+              END-IF
+           END-IF.
+
+       MOSTRAR-SIG-BUS.
+           IF WBUSFIN = "S" GO TO F-MOSTRAR-SIG-BUS.
+           IF WBUS-LIN > 17
+              DISPLAY "PULSE UNA TECLA PARA CONTINUAR"
+                 LINE 24 POSITION 30 CONTROL "FCOLOR=RED", BLINK
+              ACCEPT TECLA
+              DISPLAY " " ERASE EOS
+              DISPLAY PANTALLA-TITULOS
+              PERFORM ENCABEZADO-BUS
+           END-IF.
+           COMPUTE LIN-ACT = 05 + WBUS-LIN.
+           DISPLAY MCA LINE LIN-ACT, POSITION 01.
+           DISPLAY MAN LINE LIN-ACT, POSITION 11.
+           DISPLAY MSB LINE LIN-ACT, POSITION 43.
+           DISPLAY MLO LINE LIN-ACT, POSITION 51.
+           ADD 1 TO WBUS-LIN.
+           PERFORM LEER-SIG-BUS.
+       F-MOSTRAR-SIG-BUS.
+           EXIT.
+
+       ENCABEZADO-BUS.
+           DISPLAY "BUSQUEDA POR APELLIDO" LINE 01 POSITION 28.
+           DISPLAY SUBRAYADO LINE 02 POSITION 01.
+           DISPLAY "CODIGO" LINE 03 POSITION 01.
+           DISPLAY "APELLIDO Y NOMBRES" LINE 03 POSITION 11.
+           DISPLAY "SUELDO" LINE 03 POSITION 43.
+           DISPLAY "LOC" LINE 03 POSITION 51.
+           DISPLAY SUBRAYADO LINE 04 POSITION 01.
+           MOVE 0 TO WBUS-LIN.
+
+       PULSAR-TECLA.
+
+      *    EN C-T SE ALMACENA EL VALOR ASOCIADO CON LA
+      *    TECLA PULSADA
+           ACCEPT TECLA ON EXCEPTION C-T
+           IF C-T = 27
+            GO TO FIN
+
+           END-IF.
+
+
+
+
+
+
+
+
