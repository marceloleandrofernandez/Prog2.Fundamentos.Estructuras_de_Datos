@@ -0,0 +1,147 @@
+      *** LISTADO DE DOTACION POR LOCALIDAD ***
+      *** CRUZA MAEEMP.IND CONTRA LOCALIDAD.IND Y TOTALIZA      *
+      *** LA CANTIDAD DE EMPLEADOS POR "MLO", CON SU "MLDESC"   *
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RPTLOC1.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                   DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT MAESTRO ASSIGN TO DISK "MAEEMP.IND"
+           ORGANIZATION IS INDEXED
+           ACCESS IS SEQUENTIAL
+           RECORD KEY IS MCA
+           ALTERNATE RECORD KEY IS MAN DUPLICATES
+           FILE STATUS IS FST.
+
+           SELECT MAELOC ASSIGN TO DISK "LOCALIDAD.IND"
+           ORGANIZATION IS INDEXED
+           ACCESS IS SEQUENTIAL
+           RECORD KEY IS MLOC
+           ALTERNATE RECORD KEY IS MLDESC DUPLICATES
+           FILE STATUS IS FSTLOC.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  MAESTRO
+           LABEL RECORD IS STANDARD
+           RECORD CONTAINS 67 CHARACTERS
+           DATA RECORD IS R-MAE.
+           COPY MAEEMP.
+
+       FD  MAELOC
+           LABEL RECORD IS STANDARD
+           RECORD CONTAINS 16 CHARACTERS
+           DATA RECORD IS R-LOC.
+
+        01 R-LOC.
+           02 MLOC    PIC 9(1).
+           02 MLDESC  PIC X(15).
+
+       WORKING-STORAGE SECTION.
+       77 TECLA            PIC X.
+       77 FST              PIC XX.
+       77 FSTLOC           PIC XX.
+       77 FIN-ARCH         PIC X     VALUE "N".
+       77 FIN-LOC          PIC X     VALUE "N".
+       77 CONT-LIN         PIC 99    VALUE 0.
+       77 LIN-ACT          PIC 99    VALUE 0.
+       77 CONT-LEIDOS      PIC 9(05) VALUE 0.
+       77 CONT-TOTAL       PIC 9(05) VALUE 0.
+       77 IND              PIC 99    VALUE 0.
+       77 SUBRAYADO        PIC X(80) VALUE ALL "-".
+
+      *-- TABLA DE DOTACION, UNA POSICION POR CADA "MLOC" (0 A 9) --*
+       01 TABLA-DOTACION.
+          02 ELEM-DOT OCCURS 10 TIMES INDEXED BY IND-DOT.
+             03 DOT-DESC  PIC X(15) VALUE SPACES.
+             03 DOT-CANT  PIC 9(05) VALUE 0.
+             03 DOT-CARG  PIC X     VALUE "N".
+
+       PROCEDURE DIVISION.
+       INICIO.
+           OPEN INPUT MAELOC.
+           PERFORM CARGAR-TABLA-LOC THRU CARGAR-TABLA-LOC-EXIT
+              UNTIL FIN-LOC = "S".
+           CLOSE MAELOC.
+
+           OPEN INPUT MAESTRO.
+           IF FST = "35"
+              DISPLAY "** NO HAY EMPLEADOS PARA TOTALIZAR **"
+                 LINE 24, POSITION 01 CONTROL "FCOLOR=RED", BLINK
+              ACCEPT TECLA
+              GO TO FIN.
+
+           PERFORM LEER-REGISTRO.
+           PERFORM ACUMULAR-REGISTRO THRU ACUMULAR-REGISTRO-EXIT
+              UNTIL FIN-ARCH = "S".
+           CLOSE MAESTRO.
+
+           DISPLAY " " ERASE EOS.
+           PERFORM ENCABEZADO.
+           PERFORM IMPRIMIR-TOTALES THRU IMPRIMIR-TOTALES-EXIT
+              VARYING IND-DOT FROM 1 BY 1 UNTIL IND-DOT > 10.
+
+           DISPLAY SUBRAYADO LINE LIN-ACT POSITION 01.
+           ADD 1 TO LIN-ACT.
+           DISPLAY "TOTAL GENERAL: " CONT-TOTAL
+              LINE LIN-ACT, POSITION 01.
+           ACCEPT TECLA.
+       FIN.
+           EXIT PROGRAM.
+      *    STOP RUN.
+
+      *-- LEE "LOCALIDAD.IND" UNA SOLA VEZ Y ARMA LA TABLA POR MLOC --*
+       CARGAR-TABLA-LOC.
+           READ MAELOC NEXT RECORD AT END
+              MOVE "S" TO FIN-LOC
+              GO TO CARGAR-TABLA-LOC-EXIT.
+           COMPUTE IND-DOT = MLOC + 1.
+           MOVE MLDESC TO DOT-DESC (IND-DOT).
+           MOVE "S" TO DOT-CARG (IND-DOT).
+       CARGAR-TABLA-LOC-EXIT.
+           EXIT.
+
+       LEER-REGISTRO.
+           READ MAESTRO NEXT RECORD AT END MOVE "S" TO FIN-ARCH.
+
+       ACUMULAR-REGISTRO.
+           IF FIN-ARCH = "S" GO TO ACUMULAR-REGISTRO-EXIT.
+           COMPUTE IND-DOT = MLO + 1.
+           ADD 1 TO DOT-CANT (IND-DOT).
+           ADD 1 TO CONT-TOTAL.
+           ADD 1 TO CONT-LEIDOS.
+           PERFORM LEER-REGISTRO.
+       ACUMULAR-REGISTRO-EXIT.
+           EXIT.
+
+      *-- UNA LINEA POR CADA LOCALIDAD DADA DE ALTA EN EL MAESTRO --*
+       IMPRIMIR-TOTALES.
+           IF DOT-CARG (IND-DOT) NOT = "S"
+              GO TO IMPRIMIR-TOTALES-EXIT.
+           IF CONT-LIN > 17
+              DISPLAY "PULSE UNA TECLA PARA CONTINUAR"
+                 LINE 24 POSITION 30 CONTROL "FCOLOR=RED", BLINK
+              ACCEPT TECLA
+              DISPLAY " " ERASE EOS
+              PERFORM ENCABEZADO.
+           COMPUTE LIN-ACT = 05 + CONT-LIN.
+           DISPLAY IND-DOT        LINE LIN-ACT, POSITION 03.
+           DISPLAY DOT-DESC (IND-DOT) LINE LIN-ACT, POSITION 11.
+           DISPLAY DOT-CANT (IND-DOT) LINE LIN-ACT, POSITION 43.
+           ADD 1 TO CONT-LIN.
+       IMPRIMIR-TOTALES-EXIT.
+           EXIT.
+
+       ENCABEZADO.
+           DISPLAY "DOTACION DE EMPLEADOS POR LOCALIDAD" LINE 01
+              POSITION 22.
+           DISPLAY SUBRAYADO LINE 02 POSITION 01.
+           DISPLAY "LOC" LINE 03 POSITION 01.
+           DISPLAY "DESCRIPCION" LINE 03 POSITION 11.
+           DISPLAY "CANTIDAD" LINE 03 POSITION 43.
+           DISPLAY SUBRAYADO LINE 04 POSITION 01.
+           MOVE 0 TO CONT-LIN.
+           MOVE 06 TO LIN-ACT.
