@@ -0,0 +1,130 @@
+      *** LISTADO DE DOTACION POR SUCURSAL (ROSTER) ***
+      *** LEE "PERSONA.ORD", SALIDA DE "ORDMA-01" (OPCION=4, MSUC)  *
+      *** Y DETALLA CADA PERSONA CON QUIEBRE DE CONTROL POR "MSUC", *
+      *** IGUAL QUE "MLISP1-S.CBL", MAS EL TOTAL GENERAL DE         *
+      *** "RPTLOC1.CBL".                                            *
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RPTSUC1.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                   DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *-- B.DATOS SALIDA DE "ORDMA-01" (TP09), ORDENADO POR MSUC --*
+           SELECT MAEPERS-L ASSIGN TO DISK "MAEPERS.ORD"
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS IS SEQUENTIAL
+           FILE STATUS IS FST.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  MAEPERS-L
+           LABEL RECORD IS STANDARD
+           RECORD CONTAINS 45 CHARACTERS
+           DATA RECORD IS R-MAE-L.
+        01 R-MAE-L.
+           02 MCA   PIC 9(08).
+           02 MAN   PIC X(30).
+           02 MSA   PIC 9(05).
+           02 MTS   PIC 9.
+           02 MSUC  PIC 9(1).
+
+       WORKING-STORAGE SECTION.
+       77 TECLA            PIC X.
+       77 FST              PIC XX.
+       77 FIN-ARCH         PIC X     VALUE "N".
+       77 CONT-LIN         PIC 99    VALUE 0.
+       77 LIN-ACT          PIC 99    VALUE 0.
+       77 CONT-LEIDOS      PIC 9(05) VALUE 0.
+       77 SUBRAYADO        PIC X(80) VALUE ALL "-".
+      *-- CONTROL DE QUIEBRE POR SUCURSAL (MSUC) --*
+       77 PRIMER-REG       PIC X     VALUE "S".
+       77 WSUC-ANT         PIC 9(1)  VALUE 0.
+       77 CONT-GRUPO       PIC 9(05) VALUE 0.
+
+       PROCEDURE DIVISION.
+       INICIO.
+           OPEN INPUT MAEPERS-L.
+           IF FST = "35"
+              DISPLAY "** NO HAY LISTADO ORDENADO PARA MOSTRAR **"
+                 LINE 24, POSITION 01
+              CONTROL "FCOLOR=RED", BLINK
+              ACCEPT TECLA
+              GO TO FIN.
+
+           DISPLAY " " ERASE EOS.
+           PERFORM ENCABEZADO.
+           PERFORM LEER-REGISTRO.
+           PERFORM IMPRIMIR-REGISTRO THRU IMPRIMIR-REGISTRO-EXIT
+              UNTIL FIN-ARCH = "S".
+           IF PRIMER-REG = "N"
+              PERFORM ROMPER-CONTROL
+           END-IF.
+
+           DISPLAY SUBRAYADO LINE 23 POSITION 01.
+           DISPLAY "TOTAL GENERAL: " CONT-LEIDOS
+              LINE 24, POSITION 01.
+           ACCEPT TECLA.
+
+       FIN.
+           CLOSE MAEPERS-L.
+           EXIT PROGRAM.
+      *    STOP RUN.
+
+       LEER-REGISTRO.
+           READ MAEPERS-L AT END MOVE "S" TO FIN-ARCH.
+
+       IMPRIMIR-REGISTRO.
+           IF FIN-ARCH = "S" GO TO IMPRIMIR-REGISTRO-EXIT.
+           IF PRIMER-REG = "S"
+              MOVE MSUC TO WSUC-ANT
+              MOVE "N" TO PRIMER-REG
+           ELSE
+              IF MSUC NOT = WSUC-ANT
+                 PERFORM ROMPER-CONTROL
+              END-IF
+           END-IF.
+           IF CONT-LIN > 17
+              DISPLAY "PULSE UNA TECLA PARA CONTINUAR"
+                 LINE 24 POSITION 30 CONTROL "FCOLOR=RED", BLINK
+              ACCEPT TECLA
+              DISPLAY " " ERASE EOS
+              PERFORM ENCABEZADO
+           END-IF.
+           COMPUTE LIN-ACT = 05 + CONT-LIN.
+           DISPLAY MCA  LINE LIN-ACT, POSITION 01.
+           DISPLAY MAN  LINE LIN-ACT, POSITION 11.
+           DISPLAY MSUC LINE LIN-ACT, POSITION 43.
+           ADD 1 TO CONT-LIN.
+           ADD 1 TO CONT-LEIDOS.
+           ADD 1 TO CONT-GRUPO.
+           PERFORM LEER-REGISTRO.
+       IMPRIMIR-REGISTRO-EXIT.
+           EXIT.
+
+      *-- QUIEBRE DE SUCURSAL: SUBTOTAL Y SALTO DE PAGINA --*
+       ROMPER-CONTROL.
+           COMPUTE LIN-ACT = 05 + CONT-LIN.
+           DISPLAY "SUBTOTAL SUCURSAL " WSUC-ANT ": " CONT-GRUPO
+              LINE LIN-ACT, POSITION 01.
+           ADD 1 TO CONT-LIN.
+           MOVE 0 TO CONT-GRUPO.
+           MOVE MSUC TO WSUC-ANT.
+           IF CONT-LIN > 17
+              DISPLAY "PULSE UNA TECLA PARA CONTINUAR"
+                 LINE 24 POSITION 30 CONTROL "FCOLOR=RED", BLINK
+              ACCEPT TECLA
+              DISPLAY " " ERASE EOS
+              PERFORM ENCABEZADO
+           END-IF.
+
+       ENCABEZADO.
+           DISPLAY "DOTACION DE PERSONAS POR SUCURSAL" LINE 01
+              POSITION 23.
+           DISPLAY SUBRAYADO LINE 02 POSITION 01.
+           DISPLAY "CODIGO" LINE 03 POSITION 01.
+           DISPLAY "APELLIDO Y NOMBRES" LINE 03 POSITION 11.
+           DISPLAY "SUC" LINE 03 POSITION 43.
+           DISPLAY SUBRAYADO LINE 04 POSITION 01.
+           MOVE 0 TO CONT-LIN.
