@@ -0,0 +1,92 @@
+      *** MENU DE OPCIONES DE ORDMA-01 (PERSONA.IND) ***
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MENOR-01.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+      *-----* PARA EL MOUSE-COBOL *-----*
+       77  X    PIC     99 binary value 10.
+       77  Y    PIC     99 binary value 10.
+       77  RES  PIC     99 binary value 10.
+       77  BOTON PIC    9 BINARY.
+      *----------------------------------*
+       77 TECLA         PIC XX.
+      *----------------------------------*
+      *-- RESPUESTA S/N DEL PGM "MENU-SN" PARA EL SENTIDO --*
+       77 OP-SN         PIC X.
+       01 TABLA-OPCIONES.
+           02 FILLER PIC X(20) VALUE "[POR CODIGO        ]".
+           02 FILLER PIC X(20) VALUE "[POR SALARIO       ]".
+           02 FILLER PIC X(20) VALUE "[POR TIPO          ]".
+           02 FILLER PIC X(20) VALUE "[POR SUCURSAL      ]".
+           02 FILLER PIC X(20) VALUE "[SUCURSAL+CODIGO   ]".
+           02 FILLER PIC X(20) VALUE "[CANCELAR          ]".
+       01 RTABLA REDEFINES TABLA-OPCIONES.
+           02 ELEMEN PIC X(20) OCCURS 6 TIMES.
+
+       01 FI PIC 99.
+       01 LI PIC 99.
+       01 OP PIC X.
+
+       LINKAGE SECTION.
+       77 OPC PIC 9.
+      *-- SENTIDO DEL ORDEN: 1 = ASCENDENTE, 2 = DESCENDENTE --*
+       77 DIR PIC 9.
+
+       SCREEN SECTION.
+       01 P-TITULO.
+          02 LINE 10 COLUMN 55 REVERSE VALUE "ORDENAR POR:".
+
+       PROCEDURE DIVISION USING OPC, DIR.
+        INICIO.
+      *-- LLAMA AL PGM "FONDO" CON "CALL" --*
+      *-LAS POSICIONES SON -- IZ-AR-DE-AB-COLOR --*
+           CALL "FONDO" USING 54 15 76 23 1.
+           CANCEL "FONDO"
+           DISPLAY P-TITULO.
+
+           DISPLAY "                           " LINE 24, POSITION 01
+      **************** MOUSE **************
+           MOVE 10 TO FI.
+           MOVE 1 TO LI.
+        FILA.
+           COMPUTE FI = 11 + LI - 1.
+        UNO.
+           DISPLAY ELEMEN (LI) LINE FI POSITION 55 LOW
+           CONTROL "WINDOW-CREATE, FCOLOR = WHITE, BCOLOR = BLACK".
+           ADD 1 TO LI ADD 1 TO FI IF LI > 6 NEXT SENTENCE ELSE GO UNO.
+
+        DOS.
+           IF LI < 1 MOVE 6 TO LI.
+           IF LI > 6 MOVE 1 TO LI.
+           PERFORM FILA.
+           DISPLAY ELEMEN (LI) LINE FI POSITION 55 LOW REVERSE
+           CONTROL "WINDOW-CREATE, FCOLOR = WHITE, BCOLOR = BLACK".
+
+       TRES.
+           CALL "pikoratc" USING X, Y, RES, BOTON.
+           DISPLAY ELEMEN (LI) LINE FI POSITION 55 LOW
+           CONTROL "WINDOW-CREATE, FCOLOR = WHITE, BCOLOR = BLACK".
+           IF X = 11 AND Y >= 55 AND Y <= 76 MOVE 1 TO LI GO CUATRO.
+           IF X = 12 AND Y >= 55 AND Y <= 76 MOVE 2 TO LI GO CUATRO.
+           IF X = 13 AND Y >= 55 AND Y <= 76 MOVE 3 TO LI GO CUATRO.
+           IF X = 14 AND Y >= 55 AND Y <= 76 MOVE 4 TO LI GO CUATRO.
+           IF X = 15 AND Y >= 55 AND Y <= 76 MOVE 5 TO LI GO CUATRO.
+           IF X = 16 AND Y >= 55 AND Y <= 76 MOVE 6 TO LI GO CUATRO.
+
+           IF RES = 72 SUBTRACT 1 FROM LI GO DOS.
+           IF RES = 80 ADD 1 TO LI GO DOS.
+           IF RES = 01 MOVE 06 TO LI GO CUATRO.
+           IF RES = 28 NEXT SENTENCE ELSE GO DOS.
+
+        CUATRO.
+            MOVE LI TO OPC.
+            MOVE 1 TO DIR.
+            IF OPC < 6
+               DISPLAY "ORDEN DESCENDENTE (S/N)" LINE 24, POSITION 01
+               CONTROL "FCOLOR=RED", BLINK
+               CALL   "MENU-SN" USING OP-SN
+               CANCEL "MENU-SN"
+               IF OP-SN = "S" MOVE 2 TO DIR
+            END-IF.
+               EXIT PROGRAM.
+      *         STOP RUN.
