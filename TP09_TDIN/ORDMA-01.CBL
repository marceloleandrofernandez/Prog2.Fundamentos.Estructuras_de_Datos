@@ -63,56 +63,148 @@
        77 TECLA                   PIC X.
        77 FST                     PIC XX.
        77 OPCION                  PIC 9.
+      *-- SENTIDO DEL ORDEN: 1 = ASCENDENTE, 2 = DESCENDENTE --*
+       77 DIREC                   PIC 9  VALUE 1.
+      *-- ESTADISTICAS DE LA CORRIDA, SE MUESTRAN AL TERMINAR --*
+       77 FIN-CONTEO              PIC X  VALUE "N".
+       77 CONT-LEIDOS             PIC 9(05) VALUE 0.
+       77 CONT-ORDENADOS          PIC 9(05) VALUE 0.
+      *-- USUARIO VALIDADO POR "LOGIN" AL ENTRAR (VER "MODABM") --*
+       77 W-OPERADOR              PIC X(08) VALUE SPACES.
+       77 W-LOGIN-OK              PIC X     VALUE "N".
 
        LINKAGE SECTION.
        77  OPC    PIC     9.
 
        PROCEDURE DIVISION USING OPC.
        INICIO.
-             CALL   "MENOR-01" USING OPCION
+      *-- NO SE ORDENA NINGUN MAESTRO SIN UN USUARIO/CLAVE VALIDOS --*
+           CALL   "LOGIN" USING W-OPERADOR W-LOGIN-OK
+           CANCEL "LOGIN".
+           IF W-LOGIN-OK NOT = "S"
+              EXIT PROGRAM
+           END-IF.
+
+             CALL   "MENOR-01" USING OPCION, DIREC
              CANCEL "MENOR-01"
              IF OPCION = 1
-                SORT MAEPERS-W
-                ASCENDING KEY WCA
-                USING  MAEPERS-E
-                GIVING MAEPERS-S
+                IF DIREC = 2
+                   SORT MAEPERS-W
+                   DESCENDING KEY WCA
+                   USING  MAEPERS-E
+                   GIVING MAEPERS-S
+                ELSE
+                   SORT MAEPERS-W
+                   ASCENDING KEY WCA
+                   USING  MAEPERS-E
+                   GIVING MAEPERS-S
+                END-IF
              END-IF
              IF OPCION = 2
-                SORT MAEPERS-W
-                DESCENDING KEY WSA
-                USING  MAEPERS-E
-                GIVING MAEPERS-S
+                IF DIREC = 2
+                   SORT MAEPERS-W
+                   DESCENDING KEY WSA
+                   USING  MAEPERS-E
+                   GIVING MAEPERS-S
+                ELSE
+                   SORT MAEPERS-W
+                   ASCENDING KEY WSA
+                   USING  MAEPERS-E
+                   GIVING MAEPERS-S
+                END-IF
              END-IF
              IF OPCION = 3
-                SORT MAEPERS-W
-                ASCENDING KEY WTS
-                USING  MAEPERS-E
-                GIVING MAEPERS-S
+                IF DIREC = 2
+                   SORT MAEPERS-W
+                   DESCENDING KEY WTS
+                   USING  MAEPERS-E
+                   GIVING MAEPERS-S
+                ELSE
+                   SORT MAEPERS-W
+                   ASCENDING KEY WTS
+                   USING  MAEPERS-E
+                   GIVING MAEPERS-S
+                END-IF
              END-IF
              IF OPCION = 4
-                SORT MAEPERS-W
-                ASCENDING KEY WSUC
-                USING  MAEPERS-E
-                GIVING MAEPERS-S
+                IF DIREC = 2
+                   SORT MAEPERS-W
+                   DESCENDING KEY WSUC
+                   USING  MAEPERS-E
+                   GIVING MAEPERS-S
+                ELSE
+                   SORT MAEPERS-W
+                   ASCENDING KEY WSUC
+                   USING  MAEPERS-E
+                   GIVING MAEPERS-S
+                END-IF
+             END-IF
+      *-- SUCURSAL COMO CLAVE PRIMARIA, CODIGO COMO DESEMPATE --*
+             IF OPCION = 5
+                IF DIREC = 2
+                   SORT MAEPERS-W
+                   DESCENDING KEY WSUC
+                   ASCENDING KEY WCA
+                   USING  MAEPERS-E
+                   GIVING MAEPERS-S
+                ELSE
+                   SORT MAEPERS-W
+                   ASCENDING KEY WSUC
+                   ASCENDING KEY WCA
+                   USING  MAEPERS-E
+                   GIVING MAEPERS-S
+                END-IF
              END-IF
-      *       IF OPCION = 5
-      *          SORT MAEEMP-W
-      *          ASCENDING KEY WCATE
-      *          USING  MAEEMP-E
-      *          GIVING MAEEMP-S
-      *       END-IF
-
-            IF OPCION = 5
+
+            IF OPCION = 6
             MOVE OPCION TO OPC
             DISPLAY "* CANCELADO POR EL USUARIO *"  LINE 24, POSITION 01
             DISPLAY "PULSE UNA TECLA PARA CONTINUAR" LINE 24 POSITION 30
             CONTROL "FCOLOR=RED", BLINK
              END-IF
-            IF OPCION < 5
+            IF OPCION < 6
+            PERFORM CONTAR-LEIDOS THRU CONTAR-LEIDOS-EXIT
+            PERFORM CONTAR-ORDENADOS THRU CONTAR-ORDENADOS-EXIT
             DISPLAY "**  REGISTROS ORDENADOS ** "  LINE 24, POSITION 01
             DISPLAY "PULSE UNA TECLA PARA CONTINUAR" LINE 24 POSITION 30
             CONTROL "FCOLOR=RED", BLINK
+            DISPLAY "LEIDOS: " CONT-LEIDOS " ORDENADOS: "
+               CONT-ORDENADOS LINE 23, POSITION 01
             END-IF.
             ACCEPT TECLA
       *      STOP RUN.
             EXIT PROGRAM.
+
+      *-- CUENTA LOS REGISTROS DE ENTRADA "PERSONA.IND" --*
+       CONTAR-LEIDOS.
+           MOVE "N" TO FIN-CONTEO.
+           OPEN INPUT MAEPERS-E.
+           PERFORM LEER-CONTAR-E THRU LEER-CONTAR-E-EXIT
+              UNTIL FIN-CONTEO = "S".
+           CLOSE MAEPERS-E.
+       CONTAR-LEIDOS-EXIT.
+           EXIT.
+
+       LEER-CONTAR-E.
+           READ MAEPERS-E NEXT RECORD AT END MOVE "S" TO FIN-CONTEO.
+           IF FIN-CONTEO = "S" GO TO LEER-CONTAR-E-EXIT.
+           ADD 1 TO CONT-LEIDOS.
+       LEER-CONTAR-E-EXIT.
+           EXIT.
+
+      *-- CUENTA LOS REGISTROS DE SALIDA "MAEPERS.ORD" --*
+       CONTAR-ORDENADOS.
+           MOVE "N" TO FIN-CONTEO.
+           OPEN INPUT MAEPERS-S.
+           PERFORM LEER-CONTAR-S THRU LEER-CONTAR-S-EXIT
+              UNTIL FIN-CONTEO = "S".
+           CLOSE MAEPERS-S.
+       CONTAR-ORDENADOS-EXIT.
+           EXIT.
+
+       LEER-CONTAR-S.
+           READ MAEPERS-S AT END MOVE "S" TO FIN-CONTEO.
+           IF FIN-CONTEO = "S" GO TO LEER-CONTAR-S-EXIT.
+           ADD 1 TO CONT-ORDENADOS.
+       LEER-CONTAR-S-EXIT.
+           EXIT.
